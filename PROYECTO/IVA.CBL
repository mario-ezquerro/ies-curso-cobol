@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARAMFAC ASSIGN TO DISK "PARAM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORPAR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMFAC LABEL RECORD STANDARD.
+       01 REG-PARAMFAC.
+           02 PF-IVA PIC 99.
+       WORKING-STORAGE SECTION.
+       77 ERRORPAR PIC XX.
+       77 IVAPCT PIC 99 VALUE 6.
+       77 TECLA PIC X.
+       77 TECLAF PIC 99 COMP.
+       01 CONTADORES.
+           02 LINEA PIC 99.
+           02 POSICION PIC 99.
+       01 VENTANA.
+           02 TOPL PIC 99.
+           02 TOPP PIC 99.
+           02 DOWNL PIC 99.
+           02 DOWNP PIC 99.
+           02 ANCHO PIC 99.
+           02 ALTO PIC 99.
+           02 TIPO PIC 9.
+           02 SOMBRA PIC 9.
+       01 Colores.
+           02 ColorA PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LeerIva
+           MOVE 08210000390421 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           COMPUTE LINEA = TOPL
+           COMPUTE POSICION = TOPP + 2
+           DISPLAY " PORCENTAJE DE IVA ACTUAL:    "
+              LINE LINEA POSITION POSICION REVERSE CONTROL ColorA
+           COMPUTE POSICION = POSICION + 27
+           DISPLAY IVAPCT LINE LINEA POSITION POSICION REVERSE
+              CONTROL ColorA
+           COMPUTE LINEA = LINEA + 2
+           COMPUTE POSICION = TOPP + 2
+           DISPLAY " NUEVO PORCENTAJE (ESC=DEJAR):"
+              LINE LINEA POSITION POSICION REVERSE CONTROL ColorA
+           COMPUTE POSICION = POSICION + 27
+           ACCEPT IVAPCT LINE LINEA POSITION POSICION
+              NO BEEP TAB UPDATE REVERSE
+              ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT
+           IF TECLAF NOT = 27
+               PERFORM GrabarIva
+           END-IF
+           DISPLAY " " ERASE
+           CALL "RECUP.EXE"
+           EXIT PROGRAM.
+
+      ** Lee el porcentaje de IVA de PARAM.DAT; si no existe se queda **
+      ** con el 6% que se ha usado siempre                            **
+
+       LeerIva.
+           MOVE 6 TO IVAPCT
+           OPEN INPUT PARAMFAC
+           IF ERRORPAR = "00"
+              READ PARAMFAC AT END CONTINUE
+              END-READ
+              IF ERRORPAR = "00"
+                 MOVE PF-IVA TO IVAPCT
+              END-IF
+              CLOSE PARAMFAC
+           END-IF.
+
+       GrabarIva.
+           MOVE IVAPCT TO PF-IVA
+           OPEN OUTPUT PARAMFAC
+           WRITE REG-PARAMFAC
+           CLOSE PARAMFAC.
