@@ -1,228 +1,428 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALTA-PLA.
-       AUTHOR. CHICOTE-MARIO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PHILIPS.
-       OBJECT-COMPUTER. PHILIPS.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL PLATOS ASSIGN TO DISK NOMBRE
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS NUMPLATO
-           ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES.
-           SELECT OPTIONAL FACTURA ASSIGN TO DISK NOMBRE
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS NFAC
-           ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES.
-           SELECT OPTIONAL CLIENTES ASSIGN TO DISK NOMBRE
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS CGIF
-           ALTERNATE RECORD KEY IS CNOMBRE WITH DUPLICATES
-           ALTERNATE RECORD KEY IS CCIUDAD WITH DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PLATOS LABEL RECORD STANDARD.
-       01 REG-PLA.
-           02 NUMPLATO PIC 99.
-           02 CODIGO PIC XX.
-           02 NOM PIC X(26).
-           02 PVP PIC 9(4).
-       FD FACTURA LABEL RECORD STANDARD.
-       01 REG-FAC.
-           02 NFAC   PIC 9(8).
-           02 FGIF   PIC 9(8).
-           02 FFECHA.
-              03 FDIA PIC 99.
-              03 FMES PIC 99.
-              03 FANO PIC 9999.
-           02 FPASTA  PIC 9(8).
-           02 FPAGADA PIC X.
-           02 FMESA   PIC 99.
-       FD CLIENTES LABEL RECORD STANDARD.
-       01 REG-CLI.
-           02 CGIF       PIC X(9).
-           02 CNOMBRE    PIC X(29).
-           02 CDIRECCION PIC X(40).
-           02 CNUMERO    PIC X(3).
-           02 CCIUDAD    PIC X(15).
-           02 CCP        PIC X(6).
-           02 CPROVIN    PIC X(15).
-           02 CTELEFONO  PIC X(9).
-       WORKING-STORAGE SECTION.
-       01 BUFFERS.
-           02 BUFFER-CLI PIC X(126) OCCURS 100.
-           02 BUFFER-FAC PIC X(35)  OCCURS 100.
-           02 BUFFER-PLA PIC X(34)  OCCURS 100.
-       01 DatosFicheros.
-           02 FILLER PIC X(15) VALUE "PLATOS.DAT".
-           02 FILLER PIC X(15) VALUE "A:\PLATO.DAT".
-           02 FILLER PIC X(15) VALUE "FACTURAS.DAT".
-           02 FILLER PIC X(15) VALUE "A:\FACTURAS.DAT".
-           02 FILLER PIC X(15) VALUE "CLIENTES.DAT".
-           02 FILLER PIC X(15) VALUE "A:\CLIENTES.DAT".
-       01 TablaFicheros REDEFINES DatosFicheros.
-           02 FICHERO PIC X(15) OCCURS 6.
-       77 NOMBRE PIC X(15).
-       01 VarConstantes.
-           02 MasterPos PIC 99 VALUE 18.
-           02 MaxPorciento PIC 9(9) VALUE 99.
-           02 VENTANA1  PIC 9(14) VALUE 12251562000021.
-           02 VENTANA2  PIC 9(16) VALUE 2200258004000000.
-           02 VENTANA3  PIC 9(14) VALUE 08171465000021.
-           02 VENTANA4  PIC 9(14) VALUE 08211665000021.
-           02 VENTANA5  PIC 9(14) VALUE 11251542000021.
-           02 VENTANA6  PIC 9(14) VALUE 12211360000021.
-       01 TeclasSistema.
-           02 TECLA PIC X.
-           02 TECLAF PIC 99 COMP.
-       01 FLAGS.
-           02 BIEN   PIC X.
-           02 ESTADO PIC 9.
-           02 NUMID  PIC 99.
-           02 ACCION PIC 9.
-       01 LIN.
-           02 SITIO PIC 99.
-           02 REPETICION PIC 99.
-       01 CONTADORES.
-           02 I PIC 99.
-           02 J PIC 99.
-           02 K PIC 99.
-           02 LINEA PIC 99.
-           02 POSICION PIC 99.
-           02 VALOR    PIC 9999.
-           02 PTRO PIC 999.
-           02 CUAL PIC 9.
-       01 Registros.
-          02 VENTANA.
-               03 TOPL    PIC 99.
-               03 TOPP    PIC 99.
-               03 DOWNL   PIC 99.
-               03 DOWNP   PIC 99.
-               03 ANCHO   PIC 99.
-               03 ALTO    PIC 99.
-               03 TIPO    PIC 9.
-               03 SOMBRA  PIC 9.
-           02 CUANTO PIC X(80).
-           02 POR.
-               03 NFICHERO PIC X(15).
-               03 PORCIENTO PIC 999.
-               03 FILLER PIC X VALUE "%".
-       01 DATOSMEN.
-           02 FILLER PIC X(78) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "   No tiene ningun cliente en e".
-           02 FILLER PIC X(32) VALUE "sta ciudad FORASTERO           ".
-           02 FILLER PIC X(14) VALUE " ".
-           02 FILLER PIC X(32) VALUE "   ERROR intento de Overfloat  ".
-           02 FILLER PIC X(32) VALUE "                               ".
-           02 FILLER PIC X(14) VALUE " ".
-           02 FILLER PIC X(32) VALUE " No permito que el campo nombre".
-           02 FILLER PIC X(32) VALUE "este sin datos no te pases de".
-           02 FILLER PIC X(14) VALUE "listo".
-           02 FILLER PIC X(32) VALUE "   ERROR intento de Overfloat  ".
-           02 FILLER PIC X(32) VALUE "                               ".
-           02 FILLER PIC X(14) VALUE " ".
-       01 MENSAJES REDEFINES DATOSMEN.
-           02 LM PIC X(78) OCCURS 5.
-       01 BLANCOS.
-           02 FILLER PIC X(41) VALUE ALL " ".
-       01 Colores.
-           02 ColorA PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
-           02 ColorN PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLAK".
-           02 ColorV PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
-       PROCEDURE DIVISION.
-       MAIN.
-           PERFORM INIC
-           perform esto until valor  = maxporciento
-      *     MOVE "B" TO BIEN
-      *     MOVE FICHERO(1) TO NOMBRE
-      *     OPEN INPUT PLATOS
-      *     MOVE FICHERO(2) TO NOMBRE
-      *     OPEN OUTPUT PLATOS
-      *     PERFORM  BAKUPPALTOS UNTIL BIEN = "N"
-      *     MOVE FICHERO(1) TO NOMBRE
-      *     CLOSE PLATOS
-      *     MOVE FICHERO(2) TO NOMBRE
-      *     CLOSE PLATOS
-           MOVE 3 TO ACCION.
-           PERFORM SVENTANA.
-           EXIT PROGRAM.
-       esto.
-           ADD 1 TO VALOR
-           MOVE 2 TO ACCION
-           PERFORM SVENTANA.
-
-       INIC.
-           MOVE 1 TO VALOR
-           MOVE 1 TO ACCION
-           PERFORM SVENTANA
-           MOVE 2 TO ACCION
-           PERFORM SVENTANA.
-       BAKUPPALTOS.
-           MOVE FICHERO(1) TO NFICHERO
-           PERFORM VARYING I FROM 1 BY 1 UNTIL 1 = 100
-           AND BIEN = "B"
-              MOVE ALL " " TO BUFFER-PLA(I)
-           END-PERFORM
-           MOVE FICHERO(1) TO NOMBRE
-           PERFORM CARGARPLATO VARYING I FROM 1 BY 1 UNTIL 1 = 100
-           AND BIEN = "B"
-           MOVE FICHERO(2) TO NOMBRE
-           PERFORM ADISCOPLATO VARYING I FROM 1 BY 1 UNTIL 1 = 100
-           ADD 10 TO VALOR
-           MOVE 2 TO ACCION
-           PERFORM SVENTANA.
-       CARGARPLATO.
-           READ PLATOS NEXT AT END MOVE "N" TO BIEN END-READ
-           MOVE REG-PLA TO BUFFER-PLA(I).
-       ADISCOPLATO.
-           IF BUFFER-PLA(I) NOT = ALL " "
-             MOVE BUFFER-PLA(I) TO REG-PLA
-             WRITE REG-PLA END-WRITE
-           END-IF.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       SVENTANA.
-           CALL "CUROFF.EXE"
-           EVALUATE ACCION
-              WHEN 1
-                  MOVE VENTANA1 TO VENTANA
-                  CALL "VENTANA.COB" USING VENTANA
-                  COMPUTE LINEA = TOPL + 1
-                  COMPUTE POSICION = 2 + TOPP
-                  DISPLAY "FICHERO:" LINE LINEA POSITION POSICION
-                   REVERSE
-                  COMPUTE LINEA = TOPL + 2
-                  COMPUTE POSICION = 2 + TOPP
-                  COMPUTE ANCHO =  DOWNP - 2 - POSICION
-                  MOVE SPACES TO CUANTO
-                  DISPLAY CUANTO LINE LINEA POSITION POSICION
-                          SIZE ANCHO
-              WHEN 2
-                  PERFORM AJUSTAR
-              WHEN 3
-                  CALL "RECUP.EXE"
-           END-EVALUATE
-           CALL "CURON.EXE".
-       AJUSTAR.
-           MOVE VENTANA1 TO VENTANA
-           COMPUTE LINEA = TOPL + 1
-           COMPUTE POSICION =  DOWNP - 21
-           COMPUTE PORCIENTO = (VALOR * 100) / MaxPorciento
-           DISPLAY POR LINE LINEA POSITION POSICION REVERSE
-           COMPUTE LINEA = TOPL + 2
-           COMPUTE POSICION = 2 + TOPP
-           COMPUTE ANCHO =  DOWNP - 2 - POSICION
-           COMPUTE ANCHO = (ANCHO * PORCIENTO) / 100
-           IF ANCHO = 0 MOVE 1 TO ANCHO END-IF
-           MOVE SPACES TO CUANTO
-           DISPLAY CUANTO LINE LINEA POSITION POSICION SIZE ANCHO
-           CONTROL COLORA.
-
-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLATOS ASSIGN TO DISK NOMBRE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUMPLATO
+           ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS NOM WITH DUPLICATES.
+           SELECT OPTIONAL FACTURA ASSIGN TO DISK NOMBRE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NFAC
+           ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FFECHACOB WITH DUPLICATES.
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK NOMBRE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CGIF
+           ALTERNATE RECORD KEY IS CNOMBRE WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CCIUDAD WITH DUPLICATES.
+           SELECT OPTIONAL COPIAPLA ASSIGN TO DISK NOMBRE2
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL COPIAFAC ASSIGN TO DISK NOMBRE2
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL COPIACLI ASSIGN TO DISK NOMBRE2
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL PARAMBAK ASSIGN TO DISK "PARAMBAK.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORPAR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PLATOS LABEL RECORD STANDARD.
+       01 REG-PLA.
+           02 NUMPLATO PIC 9(3).
+           02 CODIGO PIC XX.
+           02 NOM PIC X(26).
+           02 PVP PIC 9(4)V99.
+           02 STOCK PIC 9(4).
+           02 CATEGORIA PIC X.
+           02 DISPONIBLE PIC X.
+           02 ALERGENOS PIC X(30).
+           02 PFECHAMOD PIC 9(8).
+       FD FACTURA LABEL RECORD STANDARD.
+       01 REG-FAC.
+           02 NFAC   PIC 9(8).
+           02 FGIF   PIC 9(9).
+           02 FFECHA.
+              03 FDIA PIC 99.
+              03 FMES PIC 99.
+              03 FANO PIC 9999.
+           02 FPASTA  PIC 9(6)V99.
+           02 FPAGADA PIC X.
+           02 FMESA   PIC 99.
+           02 FCOBRADO PIC 9(6)V99.
+           02 FMETODO  PIC X.
+              88 FMETODO-EFECTIVO VALUE "E".
+              88 FMETODO-TARJETA  VALUE "T".
+           02 FDESCUENTO PIC 9(6)V99.
+           02 FPROPINA   PIC 9(6)V99.
+           02 FCAMARERO  PIC 9(3).
+           02 FFECHACOB PIC 9(8).
+       FD CLIENTES LABEL RECORD STANDARD.
+       01 REG-CLI.
+           02 CGIF       PIC X(9).
+           02 CNOMBRE    PIC X(29).
+           02 CDIRECCION PIC X(40).
+           02 CNUMERO    PIC X(3).
+           02 CCIUDAD    PIC X(15).
+           02 CCP        PIC X(6).
+           02 CPROVIN    PIC X(15).
+           02 CTELEFONO  PIC X(9).
+           02 CEMAIL     PIC X(30).
+           02 CNOSHOWS   PIC 9(3).
+      * Copias de seguridad: cada fichero se vuelca tal cual, registro a
+      * registro, a un fichero secuencial plano en el destino indicado.
+       FD COPIAPLA LABEL RECORD STANDARD.
+       01 REG-COPLA PIC X(81).
+       FD COPIAFAC LABEL RECORD STANDARD.
+       01 REG-COFAC PIC X(72).
+       FD COPIACLI LABEL RECORD STANDARD.
+       01 REG-COCLI PIC X(159).
+      * Parametros de la copia de seguridad: el destino (unidad/ruta) se
+      * lee de este fichero si existe, igual que el IVA se lee en FACT.
+       FD PARAMBAK LABEL RECORD STANDARD.
+       01 REG-PARAMBAK.
+           02 PB-DESTINO PIC X(3).
+       WORKING-STORAGE SECTION.
+       77 NOMBRE2 PIC X(15).
+       77 ERRORPAR PIC XX.
+       01 DatosFicheros.
+           02 FILLER PIC X(15) VALUE "PLATOS.DAT".
+           02 DESTPLA.
+               03 DP-PREFIJO PIC X(3) VALUE "A:\".
+               03 DP-NOMBRE  PIC X(12) VALUE "PLATO.DAT".
+           02 FILLER PIC X(15) VALUE "FACTURAS.DAT".
+           02 DESTFAC.
+               03 DF-PREFIJO PIC X(3) VALUE "A:\".
+               03 DF-NOMBRE  PIC X(12) VALUE "FACTURAS.DAT".
+           02 FILLER PIC X(15) VALUE "CLIENTES.DAT".
+           02 DESTCLI.
+               03 DC-PREFIJO PIC X(3) VALUE "A:\".
+               03 DC-NOMBRE  PIC X(12) VALUE "CLIENTES.DAT".
+       01 TablaFicheros REDEFINES DatosFicheros.
+           02 FICHERO PIC X(15) OCCURS 6.
+       77 NOMBRE PIC X(15).
+       01 VarConstantes.
+           02 MasterPos PIC 99 VALUE 18.
+           02 MaxPorciento PIC 9(9) VALUE 99.
+           02 VENTANA1  PIC 9(14) VALUE 12251562000021.
+           02 VENTANA2  PIC 9(16) VALUE 2200258004000000.
+           02 VENTANA3  PIC 9(14) VALUE 08171465000021.
+           02 VENTANA4  PIC 9(14) VALUE 08211665000021.
+           02 VENTANA5  PIC 9(14) VALUE 11251542000021.
+           02 VENTANA6  PIC 9(14) VALUE 12211360000021.
+           02 VENTANA7  PIC 9(14) VALUE 10211662000001.
+       01 TeclasSistema.
+           02 TECLA PIC X.
+           02 TECLAF PIC 99 COMP.
+       01 FLAGS.
+           02 BIEN   PIC X.
+           02 ESTADO PIC 9.
+           02 NUMID  PIC 99.
+           02 ACCION PIC 9.
+       77 ACCIONBAK PIC 9 VALUE 1.
+          88 HACER-RESTAURAR VALUE 2.
+       77 CONFIRMA PIC X VALUE "N".
+       01 LIN.
+           02 SITIO PIC 99.
+           02 REPETICION PIC 99.
+       01 CONTADORES.
+           02 I PIC 99.
+           02 J PIC 99.
+           02 K PIC 99.
+           02 LINEA PIC 99.
+           02 POSICION PIC 99.
+           02 VALOR    PIC 9999.
+           02 PTRO PIC 999.
+           02 CUAL PIC 9.
+       01 Registros.
+          02 VENTANA.
+               03 TOPL    PIC 99.
+               03 TOPP    PIC 99.
+               03 DOWNL   PIC 99.
+               03 DOWNP   PIC 99.
+               03 ANCHO   PIC 99.
+               03 ALTO    PIC 99.
+               03 TIPO    PIC 9.
+               03 SOMBRA  PIC 9.
+           02 CUANTO PIC X(80).
+           02 POR.
+               03 NFICHERO PIC X(15).
+               03 PORCIENTO PIC 999.
+               03 FILLER PIC X VALUE "%".
+       01 DATOSMEN.
+           02 FILLER PIC X(78) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "   No tiene ningun cliente en e".
+           02 FILLER PIC X(32) VALUE "sta ciudad FORASTERO           ".
+           02 FILLER PIC X(14) VALUE " ".
+           02 FILLER PIC X(32) VALUE "   ERROR intento de Overfloat  ".
+           02 FILLER PIC X(32) VALUE "                               ".
+           02 FILLER PIC X(14) VALUE " ".
+           02 FILLER PIC X(32) VALUE " No permito que el campo nombre".
+           02 FILLER PIC X(32) VALUE "este sin datos no te pases de".
+           02 FILLER PIC X(14) VALUE "listo".
+           02 FILLER PIC X(32) VALUE "   ERROR intento de Overfloat  ".
+           02 FILLER PIC X(32) VALUE "                               ".
+           02 FILLER PIC X(14) VALUE " ".
+       01 MENSAJES REDEFINES DATOSMEN.
+           02 LM PIC X(78) OCCURS 5.
+       01 BLANCOS.
+           02 FILLER PIC X(41) VALUE ALL " ".
+       01 Colores.
+           02 ColorA PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+           02 ColorN PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLAK".
+           02 ColorV PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM INIC
+           PERFORM PedirAccion
+           IF HACER-RESTAURAR
+              PERFORM ConfirmarRestaurar
+              IF CONFIRMA = "S" OR "s"
+                 PERFORM RESTOREPLATOS
+                 PERFORM RESTOREFACT
+                 PERFORM RESTORECLI
+              END-IF
+           ELSE
+              PERFORM BAKUPPALTOS
+              PERFORM BAKUPFACT
+              PERFORM BAKUPCLI
+           END-IF
+           MOVE 3 TO ACCION.
+           PERFORM SVENTANA.
+           EXIT PROGRAM.
+
+      ** Pregunta si se quiere hacer una copia de seguridad nueva o   **
+      ** restaurar los ficheros desde la ultima copia guardada.       **
+
+       PedirAccion.
+           MOVE 1 TO ACCIONBAK
+           MOVE 0 TO TECLAF
+           MOVE VENTANA7 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "         " LINE 12 POSITION 26 CONTROL ColorA
+           DISPLAY " GUARDAR " LINE 13 POSITION 26 CONTROL ColorA
+           DISPLAY "         " LINE 14 POSITION 26 CONTROL ColorA
+           DISPLAY "           " LINE 12 POSITION 42 CONTROL ColorN
+           DISPLAY " RESTAURAR " LINE 13 POSITION 42 CONTROL ColorN
+           DISPLAY "           " LINE 14 POSITION 42 CONTROL ColorN
+           CALL "CUROFF.EXE"
+           PERFORM ACEPTARBAK UNTIL TECLAF = 13
+           CALL "CURON.EXE"
+           CALL "RECUP.EXE".
+       ACEPTARBAK.
+           ACCEPT TECLA LINE 24 POSITION 80 NO BEEP OFF
+              ON EXCEPTION TECLAF PERFORM TECLASACCION
+           END-ACCEPT.
+       TECLASACCION.
+           IF TECLAF = 50
+             MOVE 1 TO ACCIONBAK
+             DISPLAY "         " LINE 12 POSITION 26 CONTROL ColorA
+             DISPLAY " GUARDAR " LINE 13 POSITION 26 CONTROL ColorA
+             DISPLAY "         " LINE 14 POSITION 26 CONTROL ColorA
+             DISPLAY "           " LINE 12 POSITION 42 CONTROL ColorN
+             DISPLAY " RESTAURAR " LINE 13 POSITION 42 CONTROL ColorN
+             DISPLAY "           " LINE 14 POSITION 42 CONTROL ColorN
+           END-IF.
+           IF TECLAF = 51
+             MOVE 2 TO ACCIONBAK
+             DISPLAY "         " LINE 12 POSITION 26 CONTROL ColorN
+             DISPLAY " GUARDAR " LINE 13 POSITION 26 CONTROL ColorN
+             DISPLAY "         " LINE 14 POSITION 26 CONTROL ColorN
+             DISPLAY "           " LINE 12 POSITION 42 CONTROL ColorA
+             DISPLAY " RESTAURAR " LINE 13 POSITION 42 CONTROL ColorA
+             DISPLAY "           " LINE 14 POSITION 42 CONTROL ColorA
+           END-IF.
+
+      ** Antes de restaurar avisa de que se van a perder los datos    **
+      ** actuales, ya que la restauracion sobreescribe los ficheros.  **
+
+       ConfirmarRestaurar.
+           DISPLAY "SOBRESCRIBIR LOS DATOS ACTUALES? (S/N)" LINE 16
+              POSITION 22 REVERSE
+           MOVE "N" TO CONFIRMA
+           PERFORM WITH TEST AFTER UNTIL CONFIRMA = "S" OR "s"
+                 OR "N" OR "n"
+               ACCEPT CONFIRMA LINE 16 POSITION 61 NO BEEP UPDATE
+               END-ACCEPT
+           END-PERFORM.
+
+       INIC.
+           MOVE 1 TO VALOR
+           MOVE 1 TO ACCION
+           PERFORM SVENTANA
+           PERFORM LeerDestino
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+      * Destino configurable de la copia de seguridad: si no existe
+      * PARAMBAK.DAT se mantiene la unidad A: de toda la vida.
+       LeerDestino.
+           MOVE "A:\" TO DP-PREFIJO DF-PREFIJO DC-PREFIJO
+           OPEN INPUT PARAMBAK
+           IF ERRORPAR = "00"
+              READ PARAMBAK AT END CONTINUE
+                 NOT AT END
+                    MOVE PB-DESTINO TO DP-PREFIJO DF-PREFIJO DC-PREFIJO
+              END-READ
+              CLOSE PARAMBAK
+           END-IF.
+       BAKUPPALTOS.
+           MOVE FICHERO(1) TO NOMBRE
+           OPEN INPUT PLATOS
+           MOVE FICHERO(2) TO NOMBRE2
+           OPEN OUTPUT COPIAPLA
+           MOVE "B" TO BIEN
+           PERFORM CARGARPLATO UNTIL BIEN = "N"
+           CLOSE PLATOS COPIAPLA
+           ADD 33 TO VALOR
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+       CARGARPLATO.
+           READ PLATOS NEXT AT END MOVE "N" TO BIEN END-READ
+           IF BIEN = "B"
+              WRITE REG-COPLA FROM REG-PLA
+           END-IF.
+       BAKUPFACT.
+           MOVE FICHERO(3) TO NOMBRE
+           OPEN INPUT FACTURA
+           MOVE FICHERO(4) TO NOMBRE2
+           OPEN OUTPUT COPIAFAC
+           MOVE "B" TO BIEN
+           PERFORM CARGARFACT UNTIL BIEN = "N"
+           CLOSE FACTURA COPIAFAC
+           ADD 33 TO VALOR
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+       CARGARFACT.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN END-READ
+           IF BIEN = "B"
+              WRITE REG-COFAC FROM REG-FAC
+           END-IF.
+       BAKUPCLI.
+           MOVE FICHERO(5) TO NOMBRE
+           OPEN INPUT CLIENTES
+           MOVE FICHERO(6) TO NOMBRE2
+           OPEN OUTPUT COPIACLI
+           MOVE "B" TO BIEN
+           PERFORM CARGARCLI UNTIL BIEN = "N"
+           CLOSE CLIENTES COPIACLI
+           ADD 33 TO VALOR
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+       CARGARCLI.
+           READ CLIENTES NEXT AT END MOVE "N" TO BIEN END-READ
+           IF BIEN = "B"
+              WRITE REG-COCLI FROM REG-CLI
+           END-IF.
+
+      ** Restauracion: se lee la copia de seguridad secuencial y se   **
+      ** reescribe el fichero indexado en vivo con cada registro.     **
+
+       RESTOREPLATOS.
+           MOVE FICHERO(2) TO NOMBRE2
+           OPEN INPUT COPIAPLA
+           MOVE FICHERO(1) TO NOMBRE
+           OPEN OUTPUT PLATOS
+           MOVE "B" TO BIEN
+           PERFORM CARGARRESTOREPLA UNTIL BIEN = "N"
+           CLOSE COPIAPLA PLATOS
+           ADD 33 TO VALOR
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+       CARGARRESTOREPLA.
+           READ COPIAPLA AT END MOVE "N" TO BIEN END-READ
+           IF BIEN = "B"
+              MOVE REG-COPLA TO REG-PLA
+              WRITE REG-PLA INVALID KEY CONTINUE
+                 NOT INVALID KEY CONTINUE
+              END-WRITE
+           END-IF.
+       RESTOREFACT.
+           MOVE FICHERO(4) TO NOMBRE2
+           OPEN INPUT COPIAFAC
+           MOVE FICHERO(3) TO NOMBRE
+           OPEN OUTPUT FACTURA
+           MOVE "B" TO BIEN
+           PERFORM CARGARRESTOREFACT UNTIL BIEN = "N"
+           CLOSE COPIAFAC FACTURA
+           ADD 33 TO VALOR
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+       CARGARRESTOREFACT.
+           READ COPIAFAC AT END MOVE "N" TO BIEN END-READ
+           IF BIEN = "B"
+              MOVE REG-COFAC TO REG-FAC
+              WRITE REG-FAC INVALID KEY CONTINUE
+                 NOT INVALID KEY CONTINUE
+              END-WRITE
+           END-IF.
+       RESTORECLI.
+           MOVE FICHERO(6) TO NOMBRE2
+           OPEN INPUT COPIACLI
+           MOVE FICHERO(5) TO NOMBRE
+           OPEN OUTPUT CLIENTES
+           MOVE "B" TO BIEN
+           PERFORM CARGARRESTORECLI UNTIL BIEN = "N"
+           CLOSE COPIACLI CLIENTES
+           ADD 33 TO VALOR
+           MOVE 2 TO ACCION
+           PERFORM SVENTANA.
+       CARGARRESTORECLI.
+           READ COPIACLI AT END MOVE "N" TO BIEN END-READ
+           IF BIEN = "B"
+              MOVE REG-COCLI TO REG-CLI
+              WRITE REG-CLI INVALID KEY CONTINUE
+                 NOT INVALID KEY CONTINUE
+              END-WRITE
+           END-IF.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       SVENTANA.
+           CALL "CUROFF.EXE"
+           EVALUATE ACCION
+              WHEN 1
+                  MOVE VENTANA1 TO VENTANA
+                  CALL "VENTANA.COB" USING VENTANA
+                  COMPUTE LINEA = TOPL + 1
+                  COMPUTE POSICION = 2 + TOPP
+                  DISPLAY "FICHERO:" LINE LINEA POSITION POSICION
+                   REVERSE
+                  COMPUTE LINEA = TOPL + 2
+                  COMPUTE POSICION = 2 + TOPP
+                  COMPUTE ANCHO =  DOWNP - 2 - POSICION
+                  MOVE SPACES TO CUANTO
+                  DISPLAY CUANTO LINE LINEA POSITION POSICION
+                          SIZE ANCHO
+              WHEN 2
+                  PERFORM AJUSTAR
+              WHEN 3
+                  CALL "RECUP.EXE"
+           END-EVALUATE
+           CALL "CURON.EXE".
+       AJUSTAR.
+           MOVE VENTANA1 TO VENTANA
+           COMPUTE LINEA = TOPL + 1
+           COMPUTE POSICION =  DOWNP - 21
+           COMPUTE PORCIENTO = (VALOR * 100) / MaxPorciento
+           DISPLAY POR LINE LINEA POSITION POSICION REVERSE
+           COMPUTE LINEA = TOPL + 2
+           COMPUTE POSICION = 2 + TOPP
+           COMPUTE ANCHO =  DOWNP - 2 - POSICION
+           COMPUTE ANCHO = (ANCHO * PORCIENTO) / 100
+           IF ANCHO = 0 MOVE 1 TO ANCHO END-IF
+           MOVE SPACES TO CUANTO
+           DISPLAY CUANTO LINE LINEA POSITION POSICION SIZE ANCHO
+           CONTROL COLORA.
+
