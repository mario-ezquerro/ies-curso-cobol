@@ -1,736 +1,1251 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALTA-PLA.
-       AUTHOR. CHICOTE-MARIO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PHILIPS.
-       OBJECT-COMPUTER. PHILIPS.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL PLATOS ASSIGN TO DISK "PLATOS.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS NUMPLATO
-           ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES.
-           SELECT OPTIONAL MESAS ASSIGN TO DISK NOMES
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
-           SELECT OPTIONAL FACTURA ASSIGN TO DISK "FACTURAS.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS NFAC
-           ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES.
-           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
-           FILE STATUS IS ERRORIMP.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PLATOS LABEL RECORD STANDARD.
-       01 REG-PLA.
-           02 NUMPLATO PIC 99.
-           02 CODIGO PIC XX.
-           02 NOM PIC X(26).
-           02 PVP PIC 9(4).
-       FD MESAS LABEL RECORD STANDARD.
-       01 REG-ME.
-           02 M-NUMPLATO PIC 99.
-           02 M-CODIGO PIC XX.
-           02 M-NOM PIC X(26).
-           02 M-PVP PIC 9(4).
-           02 M-CANTIDAD PIC 99.
-           02 M-TOTAL PIC 9(6).
-       FD FACTURA LABEL RECORD STANDARD.
-       01 REG-FAC.
-           02 NFAC   PIC 9(8).
-           02 FGIF   PIC 9(9).
-           02 FFECHA.
-              03 FDIA PIC 9(2).
-              03 FMES PIC 9(2).
-              03 FANO PIC 9(4).
-           02 FPASTA  PIC 9(8).
-           02 FPAGADA PIC X.
-           02 FMESA   PIC 99.
-       FD LISTADO LABEL RECORD OMITTED.
-       01 FACTLIN PIC X(132).
-       WORKING-STORAGE SECTION.
-       77 ERRORIMP PIC XX.
-       77 RESERVA PIC 99.
-       77 NOMES PIC X(10).
-       77 VENT PIC 9(16).
-       77 VENTANA PIC 9(14).
-       77 TECLAF PIC 99 COMP.
-       77 TECLA PIC X.
-       77 PUNTERO PIC 99.
-       77 ESTADO PIC 9.
-       77 POSICION PIC 99.
-       77 FIN PIC X.
-       77 NADA PIC X.
-       77 MODIFIC PIC X.
-       77 NUMID PIC 99.
-       77 PIVOTE PIC 99.
-       77 SUMTOTAL PIC 9(7).
-       77 IVA PIC 9(6).
-       77 TOTIVA PIC 9(7).
-       77 NUMFACT PIC 9(8).
-       01 FechaSys.
-           02 AnoSys PIC 99.
-           02 MesSys PIC 99.
-           02 DiaSys PIC 99.
-       01 LIN.
-           02 SITIO PIC 99.
-           02 REPETICION PIC 99.
-       01 CONTADORES.
-           02 I PIC 99.
-           02 A PIC 99.
-           02 J PIC 99.
-           02 CONTREG PIC 9(2).
-           02 LINEA PIC 99.
-           02 INICIO PIC 99.
-           02 TEND PIC 99.
-       01 PANTALLA.
-            02 LP PIC X(80) OCCURS 25.
-
-      **********************  LINEAS DE MENSAJES  *****************
-
-
-       01 DATOSMEN.
-           02 FILLER PIC X(78) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "          �Desea continuar? S/N ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE " Esc=Salir   F1=Consulta   F2=Ca".
-           02 FILLER PIC X(32) VALUE "mbio de mesa   F3=Factura   F4=B".
-           02 FILLER PIC X(14) VALUE "orrado     ".
-           02 FILLER PIC X(32) VALUE "Si desea continuar introduciento".
-           02 FILLER PIC X(32) VALUE " platos presion  AV-PAG, sino pr".
-           02 FILLER PIC X(14) VALUE "esione RE-PAG ".
-           02 FILLER PIC X(32) VALUE "     Este plato no existe      ".
-           02 FILLER PIC X(32) VALUE "                               ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "Este plato ya lo ha introducido".
-           02 FILLER PIC X(32) VALUE " por favor, introduzca otro.   ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "Situese en el plato deseado den".
-           02 FILLER PIC X(32) VALUE "tro de la lista y presione ESC ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "Elija el numero de mesa        ".
-           02 FILLER PIC X(32) VALUE ALL " ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "La factura se esta generando, es".
-           02 FILLER PIC X(32) VALUE "pere un momento                 ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "El plato donde esta situado el ".
-           02 FILLER PIC X(32) VALUE "cursor se ha dado de baja      ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "�Desea abandonar la ejecuci�n ".
-           02 FILLER PIC X(32) VALUE "del programa? SI � NO         ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "Error de disco o la factura ya".
-           02 FILLER PIC X(32) VALUE " existe".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "Grabaci�n satisfactoria".
-           02 FILLER PIC X(32) VALUE ALL " ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-       01 MENSAJES REDEFINES DATOSMEN.
-           02 LM PIC X(78) OCCURS 13.
-
-
-      ************************   LINEAS DE LA FACTURA   ***************
-
-
-       01 LIN1.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(39) VALUE "���������������������������������������".
-           02 PIC X(9) VALUE "�������͸".
-       01 LIN2.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(39) VALUE "�PLATO                     �UNID� PVP �".
-           02 PIC X(9) VALUE " TOTAL  �".
-       01 LIN3.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(39) VALUE "���������������������������������������".
-           02 PIC X(9) VALUE "�������͵".
-       01 LINDET.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X VALUE "�".
-           02 L-NOM PIC X(26).
-           02 PIC X(2) VALUE "� ".
-           02 L-CANTIDAD PIC Z9.
-           02 PIC X(2) VALUE " �".
-           02 L-PVP PIC Z.ZZ9.
-           02 PIC X(2) VALUE "� ".
-           02 L-TOTAL PIC ZZZ.ZZ9.
-           02 PIC X(2) VALUE "�".
-       01 LIN4.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(39) VALUE "���������������������������������������".
-           02 PIC X(9) VALUE "�������;".
-       01 LIN5.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(38) VALUE SPACES.
-           02 L-SUMTOTAL PIC Z.ZZZ.ZZ9.
-       01 LIN6.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(39) VALUE "                             + 6% IVA: ".
-           02 PIC X VALUE " ".
-           02 L-IVA PIC ZZZ.ZZ9.
-       01 LIN7.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(39) VALUE SPACES.
-           02 PIC X(9) VALUE "���������".
-       01 LIN8.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(38) VALUE "                                TOTAL:".
-           02 L-TOTIVA PIC Z.ZZZ.ZZ9.
-       01 LIN9.
-           02 FILLER PIC 9(4) COMP-1 VALUE 15.
-           02 PIC X(36) VALUE "               GRACIAS POR SU VISITA".
-
-      ***********************  FICHEROS MESA  *********************
-
-       01 FICHERO.
-           02 FILLER PIC X(10) VALUE "01MESA.DAT".
-           02 FILLER PIC X(10) VALUE "02MESA.DAT".
-           02 FILLER PIC X(10) VALUE "03MESA.DAT".
-           02 FILLER PIC X(10) VALUE "04MESA.DAT".
-           02 FILLER PIC X(10) VALUE "05MESA.DAT".
-           02 FILLER PIC X(10) VALUE "06MESA.DAT".
-           02 FILLER PIC X(10) VALUE "07MESA.DAT".
-           02 FILLER PIC X(10) VALUE "08MESA.DAT".
-           02 FILLER PIC X(10) VALUE "09MESA.DAT".
-           02 FILLER PIC X(10) VALUE "10MESA.DAT".
-           02 FILLER PIC X(10) VALUE "11MESA.DAT".
-           02 FILLER PIC X(10) VALUE "12MESA.DAT".
-           02 FILLER PIC X(10) VALUE "13MESA.DAT".
-           02 FILLER PIC X(10) VALUE "14MESA.DAT".
-           02 FILLER PIC X(10) VALUE "15MESA.DAT".
-           02 FILLER PIC X(10) VALUE "16MESA.DAT".
-       01 TABLAS REDEFINES FICHERO.
-           02 LF PIC X(10) OCCURS 16.
-
-      ************************ PRESENTACION DE PANTALLA ***************
-
-       01 TITULO.
-           02 FILLER PIC X(27) VALUE "��CD����NUM. PLATO���������".
-           02 FILLER PIC X(27) VALUE "NOMBRE DEL PLATO��������CAN".
-           02 FILLER PIC X(26) VALUE "TIDAD����PVP������TOTAL�͸".
-       01 DATOSPAN.
-            02 LD OCCURS 18.
-               03 FILLER PIC X VALUE " ".
-               03 T-CODIGO PIC XX.
-               03 FILLER PIC X(8) VALUE "  �     ".
-               03 T-NUMPLATO PIC 99.
-               03 FILLER PIC X(7) VALUE "     � ".
-               03 T-NOM PIC X(26).
-               03 FILLER PIC X(7) VALUE "  �    ".
-               03 T-CANTIDAD PIC 99.
-               03 FILLER PIC X(6) VALUE "    � ".
-               03 T-PVP PIC 9(4).
-               03 FILLER PIC X(6) VALUE "   �  ".
-               03 T-TOT PIC 9(6).
-               03 FILLER PIC X VALUE " ".
-       01 PCVENTANA.
-           02 FILLER PIC 99 VALUE 2.
-           02 FILLER PIC 99 VALUE 13.
-           02 FILLER PIC 99 VALUE 20.
-           02 FILLER PIC 99 VALUE 55.
-           02 FILLER PIC 99 VALUE 62.
-           02 FILLER PIC 99 VALUE 73.
-       01 TABLA REDEFINES PCVENTANA.
-           02 CONTP PIC 99 OCCURS 6.
-       01 DATOSVENTANA.
-           02 FILLER PIC 99 VALUE 6.
-           02 FILLER PIC 99 VALUE 19.
-           02 FILLER PIC 99 VALUE 49.
-           02 FILLER PIC 99 VALUE 60.
-           02 FILLER PIC 99 VALUE 69.
-       01 POSILINEAS REDEFINES DATOSVENTANA.
-           02 PSLINEAS PIC 99 OCCURS 5.
-       PROCEDURE DIVISION.
-       DECLARATIVES.
-       UNO SECTION.
-           USE AFTER ERROR PROCEDURE ON LISTADO.
-       ERROR-IMPRESORA.
-           IF ERRORIMP NOT = "00"
-              MOVE 2 TO I
-              CALL "MENSAJE.COB" USING I
-           END-IF.
-       END DECLARATIVES.
-       DOS SECTION.
-       MAIN.
-           PERFORM PRESENTA
-           PERFORM ELECCION
-           MOVE 0 TO TECLAF
-           OPEN I-O PLATOS
-           MOVE "S" TO MODIFIC
-           PERFORM ALTAS UNTIL TECLAF = 27
-           CLOSE PLATOS
-           DISPLAY " " ERASE
-           EXIT PROGRAM.
-
-      ** Presentaci�n en pantalla de la ventana **
-
-       PRESENTA.
-           MOVE 0300218004000011 TO VENT
-           CALL "VENTBUF.COB" USING VENT PANTALLA
-           MOVE PSLINEAS(1) TO SITIO
-           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
-           MOVE PSLINEAS(2) TO SITIO
-           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
-           MOVE PSLINEAS(3) TO SITIO
-           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
-           MOVE PSLINEAS(4) TO SITIO
-           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
-           MOVE PSLINEAS(5) TO SITIO
-           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
-           MOVE 2201258004000011 TO VENT
-           CALL "VENTBUF.COB" USING VENT PANTALLA
-           MOVE TITULO TO LP(3)
-           PERFORM MOSTRAR.
-       MOSTRAR.
-           PERFORM SACAR VARYING I FROM 2 BY 1 UNTIL I > 25.
-       SACAR.
-           DISPLAY LP(I) LINE I POSITION 1
-           CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
-
-      ** Controla el cambio de mesa,abriendo el fich. correspondiente **
-
-       ELECCION.
-           DISPLAY "MESA" LINE 22 POSITION 5
-           MOVE 8 TO I
-           PERFORM MENSAJE
-           PERFORM WITH TEST AFTER UNTIL RESERVA > 0 AND < 17
-               ACCEPT RESERVA UPDATE NO BEEP LINE 22 POSITION 15
-               END-ACCEPT
-           END-PERFORM
-           MOVE LF(RESERVA) TO NOMES
-           OPEN I-O MESAS
-           CLOSE MESAS
-           MOVE 0 TO INICIO
-           MOVE 18 TO TEND
-           PERFORM LEER.
-       ALTAS.
-           MOVE CONTP(1) TO POSICION
-           MOVE "S" TO MODIFIC
-           MOVE 0 TO PIVOTE
-           MOVE "N" TO FIN
-           DISPLAY LM(3) LINE 24 POSITION 2 REVERSE
-           IF PUNTERO = 18
-                MOVE 4 TO I
-                PERFORM MENSAJE
-                PERFORM ACEPTAR UNTIL TECLAF = 67 OR 68
-                PERFORM TECLASFUNCION
-                MOVE 1 TO I
-                PERFORM MENSAJE
-           END-IF.
-           IF ESTADO = 0
-                IF T-NUMPLATO(PUNTERO) = " " OR 0
-                     MOVE "N" TO MODIFIC
-                     ELSE MOVE T-NUMPLATO(PUNTERO) TO PIVOTE
-                END-IF
-                ACCEPT T-NUMPLATO(PUNTERO) LINE LINEA
-                  POSITION CONTP(2) NO BEEP TAB UPDATE REVERSE
-                  ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-                END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-              PERFORM LOCALIZAR
-           END-IF.
-           IF ESTADO = 0
-              ACCEPT T-CANTIDAD(PUNTERO) LINE LINEA
-                 POSITION CONTP(4) NO BEEP TAB UPDATE REVERSE
-                 ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-              END-ACCEPT
-              DISPLAY T-NUMPLATO(PUNTERO) LINE LINEA POSITION CONTP(2)
-              DISPLAY T-CANTIDAD(PUNTERO) LINE LINEA POSITION CONTP(4)
-           COMPUTE T-TOT(PUNTERO) = T-CANTIDAD(PUNTERO) * T-PVP(PUNTERO)
-              DISPLAY T-TOT(PUNTERO) LINE LINEA POSITION CONTP(6)
-              IF MODIFIC = "S"
-                 PERFORM MODIFICACIONES
-                 ELSE ADD 1 TO CONTREG
-              END-IF
-              ADD 1 TO LINEA
-              ADD 1 TO PUNTERO
-           END-IF.
-
-      * cuando hago una modificaci�n lo primero que hago es una
-      * lectura y si el fich. est� vacio dar� error. Por eso
-      * grabo el primero y evito ese error.
-
-           IF CONTREG = 2
-               PERFORM APERTURA
-           END-IF.
-           MOVE 0 TO ESTADO.
-       LEER.
-           OPEN I-O MESAS
-           MOVE 4 TO LINEA
-           MOVE 2 TO POSICION
-           CALL "CUROFF.EXE"
-           PERFORM BLANCOS VARYING PUNTERO FROM 1 BY 1
-              UNTIL PUNTERO > 17
-           CALL "CURON.EXE"
-           MOVE "N" TO FIN
-           READ MESAS AT END MOVE "S" TO FIN
-           END-READ
-           MOVE 1 TO PUNTERO
-           MOVE 4 TO LINEA
-           MOVE 1 TO I
-           MOVE 1 TO CONTREG
-           PERFORM BUCLE-LEER UNTIL FIN = "S"
-           MOVE 4 TO LINEA
-           MOVE 1 TO PUNTERO
-           CLOSE MESAS.
-
-      ***** Cada vez que pasamos de pantalla o cambiamos de mesa *****
-      ** limpiamos la pantalla para visualizar o aceptar mas regs.  **
-
-       BLANCOS.
-           MOVE ALL " " TO T-NUMPLATO(PUNTERO)
-           MOVE ALL " " TO T-CODIGO(PUNTERO)
-           MOVE ALL " " TO T-NOM(PUNTERO)
-           MOVE ALL " " TO T-PVP(PUNTERO)
-           MOVE ALL " " TO T-TOT(PUNTERO)
-           MOVE ALL " " TO T-CANTIDAD(PUNTERO)
-           DISPLAY LD(PUNTERO) LINE LINEA POSITION POSICION
-           ADD 1 TO LINEA.
-
-      ****** Carga en la tabla y visualiza los registros de mesas *****
-      ***** si existen m�s de 18 regs controla cuales ha de cargar ****
-      *****       incrementando o decrementando INICIO Y TEND      ****
-
-       BUCLE-LEER.
-           IF I > INICIO AND I < TEND  AND M-NUMPLATO NOT = 0
-               MOVE M-NUMPLATO TO T-NUMPLATO(PUNTERO)
-               MOVE M-CODIGO TO T-CODIGO(PUNTERO)
-               MOVE M-NOM TO T-NOM(PUNTERO)
-               MOVE M-PVP TO T-PVP(PUNTERO)
-               MOVE M-TOTAL TO T-TOT(PUNTERO)
-               MOVE M-CANTIDAD TO T-CANTIDAD(PUNTERO)
-               DISPLAY LD(PUNTERO) LINE LINEA POSITION POSICION
-               ADD 1 TO LINEA
-               ADD 1 TO PUNTERO
-           END-IF.
-           READ MESAS AT END MOVE "S" TO FIN
-           END-READ.
-           IF FIN NOT = "S" AND M-NUMPLATO NOT = 0
-                ADD 1 TO CONTREG
-                ADD 1 TO I
-           END-IF.
-
-      ***** Busqueda en el fichero platos.dat del reg. introducido *****
-      ***** su paso a la tabla y su posterior visualizacion *****
-
-       LOCALIZAR.
-           IF PIVOTE NOT = T-NUMPLATO(PUNTERO)
-             OPEN I-O MESAS
-             PERFORM COMPROBAR UNTIL T-NUMPLATO(PUNTERO) = M-NUMPLATO
-                 OR FIN = "S"
-             CLOSE MESAS
-             MOVE 1 TO I
-             PERFORM Comprobar-tabla UNTIL I NOT < 18
-             IF FIN = "N"
-                MOVE 1 TO ESTADO
-                MOVE 6 TO I
-                MOVE 0 TO T-NUMPLATO(PUNTERO)
-                PERFORM 1MENSAJE
-                  ELSE
-                    MOVE T-NUMPLATO(PUNTERO) TO NUMPLATO
-                    READ PLATOS INVALID KEY
-                      MOVE 5 TO I
-                      PERFORM 1MENSAJE
-                      MOVE 0 TO T-NUMPLATO(PUNTERO)
-                      MOVE 1 TO ESTADO
-                        NOT INVALID KEY
-                          MOVE NUMPLATO TO T-NUMPLATO(PUNTERO)
-                          MOVE CODIGO TO T-CODIGO(PUNTERO)
-                          MOVE NOM TO T-NOM(PUNTERO)
-                          MOVE PVP TO T-PVP(PUNTERO)
-                          DISPLAY LD(PUNTERO) LINE LINEA
-                            POSITION POSICION
-                    END-READ
-             END-IF
-           END-IF.
-
-      ****************** control de las teclas de funcion *************
-
-       TECLASFUNCION.
-      ** Ayuda y consulta de los platos
-           IF TECLAF = 1
-               CLOSE PLATOS
-               MOVE 7 TO I
-               PERFORM  1MENSAJE
-               CALL "CONSULT.COB" USING T-NUMPLATO(PUNTERO)
-               OPEN I-O PLATOS
-               PERFORM LOCALIZAR
-           END-IF.
-
-      ** Cambio de mesa
-           IF TECLAF = 2
-               MOVE 1 TO ESTADO
-               PERFORM APERTURA
-               PERFORM ELECCION
-           END-IF.
-
-      ** Calculo, impresion y grabaci�n de la factura
-           IF TECLAF = 3
-               MOVE 1 TO ESTADO
-               MOVE 0 TO SUMTOTAL TOTIVA IVA
-               MOVE 9 TO I
-               PERFORM MENSAJE
-               OPEN OUTPUT LISTADO
-               MOVE "00" TO ERRORIMP
-               WRITE FACTLIN FROM SPACES
-               if errorimp = "00"
-                  PERFORM APERTURA
-                  PERFORM ImprimirFactura
-                  PERFORM GrabarFactura
-                  CLOSE MESAS
-                  OPEN OUTPUT MESAS
-                  CLOSE MESAS
-                  PERFORM ELECCION
-               end-if
-               CLOSE LISTADO
-           END-IF.
-
-      ** Baja de un plato del fichero mesas
-           IF TECLAF = 4
-               MOVE 1 TO ESTADO
-               MOVE "N" TO FIN
-               MOVE 10 TO I
-               PERFORM 1MENSAJE
-               PERFORM APERTURA
-               OPEN I-O MESAS
-               READ MESAS
-               PERFORM COMPROBAR UNTIL T-NUMPLATO(PUNTERO) = M-NUMPLATO
-               MOVE 0 TO M-NUMPLATO
-               REWRITE REG-ME
-               END-REWRITE
-               CLOSE MESAS
-               MOVE 0 TO T-NUMPLATO(PUNTERO)
-           END-IF.
-
-      ** Opci�n de salida mediante el programa "mensaje.cob"
-           IF TECLAF = 27
-               MOVE 1 TO ESTADO
-               MOVE 1 TO NUMID
-               CALL "MENSAJE.COB" USING NUMID
-               MOVE  11 TO I
-               PERFORM MENSAJE
-               IF NUMID NOT = 1
-                 MOVE 0 TO TECLAF
-                 ELSE
-                    PERFORM APERTURA
-               END-IF
-           END-IF.
-
-      ** Tecla para moverte por pantalla hacia arriba
-           IF TECLAF = 52
-              DISPLAY T-NUMPLATO(PUNTERO) LINE LINEA POSITION CONTP(2)
-              DISPLAY T-CANTIDAD(PUNTERO) LINE LINEA POSITION CONTP(4)
-              COMPUTE LINEA = LINEA - 1
-              COMPUTE PUNTERO = PUNTERO - 1
-              IF LINEA = 3
-                 MOVE 4 TO LINEA
-                 MOVE 1 TO PUNTERO
-              END-IF
-              MOVE 1 TO ESTADO
-           END-IF.
-
-      ** Tecla para moverte por pantalla hacia abajo
-           IF TECLAF = 53
-              DISPLAY T-NUMPLATO(PUNTERO) LINE LINEA POSITION CONTP(2)
-              DISPLAY T-CANTIDAD(PUNTERO) LINE LINEA POSITION CONTP(4)
-              COMPUTE LINEA = LINEA + 1
-              COMPUTE PUNTERO = PUNTERO + 1
-              IF T-NUMPLATO(PUNTERO) = " "
-                 COMPUTE LINEA = LINEA - 1
-                 COMPUTE PUNTERO = PUNTERO - 1
-              END-IF
-              MOVE 1 TO ESTADO
-           END-IF.
-
-      ** Tecla para volver una p�gina hacia atr�s
-           IF TECLAF = 67
-              PERFORM APERTURA
-              IF TEND > 20
-                 COMPUTE INICIO = INICIO - 17
-                 COMPUTE TEND = TEND - 17
-              END-IF
-              PERFORM LEER
-              MOVE 1 TO ESTADO
-              MOVE 4 TO LINEA
-              MOVE 1 TO PUNTERO
-           END-IF.
-
-      ** Tecla para avanzar una p�gina hacia delante
-           IF TECLAF = 68
-               IF PUNTERO = 18 AND CONTREG = 18 OR 35 OR 52 OR 69
-                   PERFORM APERTURA
-                   MOVE 4 TO LINEA
-                   MOVE 2 TO POSICION
-                   ADD 17 TO INICIO
-                   ADD 17 TO TEND
-                   PERFORM BLANCOS VARYING PUNTERO FROM 1 BY 1
-                     UNTIL PUNTERO > 17
-                   MOVE 4 TO LINEA
-                   MOVE 1 TO PUNTERO
-                   ELSE
-                     PERFORM APERTURA
-                     ADD 17 TO INICIO
-                     ADD 17 TO TEND
-                     PERFORM LEER
-                     MOVE 1 TO PUNTERO
-                     MOVE 4 TO LINEA
-              END-IF
-              MOVE 1 TO ESTADO
-           END-IF.
-       ACEPTAR.
-           ACCEPT TECLAF LINE 24 POSITION 78 OFF NO BEEP
-                ON EXCEPTION TECLAF CONTINUE
-           END-ACCEPT.
-
-      ****************  modificaciones del fichero mesas  *************
-
-       MODIFICACIONES.
-           MOVE 1 TO ESTADO
-           MOVE "N" TO FIN
-           OPEN I-O MESAS
-           READ MESAS
-           PERFORM COMPROBAR UNTIL PIVOTE = M-NUMPLATO OR FIN = "S"
-           IF FIN = "N"
-               MOVE T-CODIGO(PUNTERO) TO M-CODIGO
-               MOVE T-NUMPLATO(PUNTERO) TO M-NUMPLATO
-               MOVE T-NOM(PUNTERO) TO M-NOM
-               MOVE T-PVP(PUNTERO) TO M-PVP
-               MOVE T-CANTIDAD(PUNTERO) TO M-CANTIDAD
-               MOVE T-TOT(PUNTERO) TO M-TOTAL
-               REWRITE REG-ME
-           END-IF.
-           CLOSE MESAS.
-       COMPROBAR.
-           READ MESAS AT END MOVE "S" TO FIN
-           END-READ.
-       Comprobar-tabla.
-           IF T-NUMPLATO(I) = T-NUMPLATO(PUNTERO) AND I NOT = PUNTERO
-                 MOVE "N" TO FIN
-           END-IF.
-           ADD 1 TO I.
-
-      ***************** grabaci�n del fichero mesas  ****************
-
-       APERTURA.
-           PERFORM GRABAR VARYING A FROM 1 BY 1 UNTIL A > 17
-              OR T-NUMPLATO(A) = " ".
-       GRABAR.
-           OPEN I-O MESAS
-           MOVE "N" TO FIN
-           PERFORM COMPROBAR UNTIL M-NUMPLATO = T-NUMPLATO(A)
-              OR FIN = "S"
-           CLOSE MESAS
-           IF T-NUMPLATO(A) NOT = 0 AND FIN = "S"
-              OPEN EXTEND MESAS
-              MOVE T-CODIGO(A) TO M-CODIGO
-              MOVE T-NUMPLATO(A) TO M-NUMPLATO
-              MOVE T-NOM(A) TO M-NOM
-              MOVE T-PVP(A) TO M-PVP
-              MOVE T-CANTIDAD(A) TO M-CANTIDAD
-              MOVE T-TOT(A) TO M-TOTAL
-              WRITE REG-ME
-              END-WRITE
-              CLOSE MESAS
-           END-IF.
-
-      **********  c�lculo , impresi�n, y grabaci�n de la factura ******
-
-       FACTURA.
-           MOVE M-NOM TO L-NOM
-           MOVE M-CANTIDAD TO L-CANTIDAD
-           MOVE M-PVP TO L-PVP
-           MOVE M-TOTAL TO L-TOTAL
-           WRITE FACTLIN FROM LINDET BEFORE ADVANCING 1 LINE
-           END-WRITE
-           ADD M-TOTAL TO SUMTOTAL
-           READ MESAS AT END MOVE "S" TO FIN
-           END-READ.
-       ImprimirFactura.
-           MOVE "N" TO FIN
-           OPEN I-O MESAS
-           WRITE FACTLIN FROM LIN1 BEFORE ADVANCING 1 LINE
-           WRITE FACTLIN FROM LIN2 BEFORE ADVANCING 1 LINE
-           WRITE FACTLIN FROM LIN3 BEFORE ADVANCING 1 LINE
-           READ MESAS AT END MOVE "S" TO FIN
-           END-READ
-           PERFORM FACTURA UNTIL FIN = "S"
-           WRITE FACTLIN FROM LIN4 BEFORE ADVANCING 1 LINE
-           MOVE SUMTOTAL TO L-SUMTOTAL
-           WRITE FACTLIN FROM LIN5 BEFORE ADVANCING 1 LINE
-           COMPUTE IVA = SUMTOTAL * 0,06
-           MOVE IVA TO L-IVA
-           WRITE FACTLIN FROM LIN6 BEFORE ADVANCING 1 LINE
-           WRITE FACTLIN FROM LIN7 BEFORE ADVANCING 1 LINE
-           COMPUTE TOTIVA = IVA + SUMTOTAL
-           MOVE TOTIVA TO L-TOTIVA
-           WRITE FACTLIN FROM LIN8 BEFORE ADVANCING 3 LINE
-           WRITE FACTLIN FROM LIN9 BEFORE ADVANCING 1 LINE
-           END-WRITE.
-       GrabarFactura.
-           OPEN I-O FACTURA
-           CALL "SALVA.EXE"
-           PERFORM Buscar-ultimo VARYING NUMFACT FROM 1 BY 1 UNTIL
-              NUMFACT > 998
-           MOVE 10211662000001 TO VENTANA
-           CALL "VENTANA.COB" USING VENTANA
-           MOVE RESERVA TO FMESA
-           MOVE TOTIVA TO FPASTA
-           ACCEPT FechaSys FROM DATE END-ACCEPT
-           DISPLAY "FACTURA: " LINE 10 POSITION 38 REVERSE
-           DISPLAY NFAC LINE 10 POSITION 47
-           DISPLAY "N� MESA" LINE 12 POSITION 24 REVERSE
-           DISPLAY FMESA LINE 13 POSITION 26
-           DISPLAY "IMPORTE" LINE 12 POSITION 38 REVERSE
-           DISPLAY L-TOTIVA LINE 13 POSITION 36
-           DISPLAY "FECHA" LINE 12 POSITION 56 REVERSE
-           DISPLAY Diasys LINE 13 POSITION 54
-           DISPLAY "/" LINE 13 POSITION 56 REVERSE
-           DISPLAY Messys LINE 13 POSITION 57
-           DISPLAY "/" LINE 13 POSITION 59 REVERSE
-           DISPLAY Anosys LINE 13 POSITION 60
-           DISPLAY "PAGADA: " LINE 15 POSITION 32 REVERSE
-           DISPLAY "GIF: " LINE 15 POSITION 45 REVERSE
-           PERFORM WITH TEST AFTER UNTIL FPAGADA = "S" OR "s" OR "N"
-           OR "n"
-               ACCEPT FPAGADA LINE 15 POSITION 40 NO BEEP END-ACCEPT
-           END-PERFORM
-           IF FPAGADA =  "S"  OR "s"
-               MOVE " " TO  FPAGADA
-             ELSE
-               MOVE "*" TO  FPAGADA
-           END-IF
-           MOVE DIASYS TO FDIA
-           MOVE MESSYS TO FMES
-           MOVE ANOSYS TO FANO
-           MOVE TOTIVA TO FPASTA
-           ACCEPT FGIF LINE 15 POSITION 50 TAB NO BEEP
-           WRITE REG-FAC INVALID KEY MOVE 12 TO I
-                                     PERFORM MENSAJE
-                         NOT INVALID KEY MOVE 13 TO I
-                                     PERFORM MENSAJE
-           END-WRITE.
-           CALL "RECUP.EXE"
-           CLOSE FACTURA.
-       Buscar-ultimo.
-           MOVE NUMFACT TO NFAC
-           READ FACTURA INVALID KEY
-                MOVE 999 TO NUMFACT
-                 NOT INVALID KEY
-                   CONTINUE
-           END-READ.
-       MENSAJE.
-           DISPLAY LM(I) LINE 24 POSITION 2 REVERSE.
-       1MENSAJE.
-           DISPLAY LM(I) LINE 24 POSITION 2 REVERSE
-           ACCEPT NADA  NO BEEP
-           DISPLAY LM(1) LINE 24 POSITION 2 REVERSE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PLATOS ASSIGN TO DISK "PLATOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS NUMPLATO
+           ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS NOM WITH DUPLICATES.
+           SELECT OPTIONAL MESAS ASSIGN TO DISK NOMES
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORMES.
+           SELECT OPTIONAL FACTURA ASSIGN TO DISK "FACTURAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NFAC
+           ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FFECHACOB WITH DUPLICATES.
+           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
+           FILE STATUS IS ERRORIMP.
+           SELECT OPTIONAL PARAMFAC ASSIGN TO DISK "PARAM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORPAR.
+           SELECT OPTIONAL ANULAHIS ASSIGN TO DISK "ANULAHIS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORANU.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PLATOS LABEL RECORD STANDARD.
+       01 REG-PLA.
+           02 NUMPLATO PIC 9(3).
+           02 CODIGO PIC XX.
+           02 NOM PIC X(26).
+           02 PVP PIC 9(4)V99.
+           02 STOCK PIC 9(4).
+           02 CATEGORIA PIC X.
+           02 DISPONIBLE PIC X.
+              88 PLATO-DISPONIBLE VALUE "S".
+           02 ALERGENOS PIC X(30).
+           02 PFECHAMOD PIC 9(8).
+       FD MESAS LABEL RECORD STANDARD.
+       01 REG-ME.
+           02 M-NUMPLATO PIC 9(3).
+           02 M-CODIGO PIC XX.
+           02 M-NOM PIC X(26).
+           02 M-PVP PIC 9(4)V99.
+           02 M-CANTIDAD PIC 99.
+           02 M-TOTAL PIC 9(6)V99.
+           02 M-GRUPO PIC 9.
+           02 M-CAMARERO PIC 9(3).
+           02 M-COMENSALES PIC 99.
+       FD FACTURA LABEL RECORD STANDARD.
+       01 REG-FAC.
+           02 NFAC   PIC 9(8).
+           02 FGIF   PIC 9(9).
+           02 FFECHA.
+              03 FDIA PIC 9(2).
+              03 FMES PIC 9(2).
+              03 FANO PIC 9(4).
+           02 FPASTA  PIC 9(6)V99.
+           02 FPAGADA PIC X.
+           02 FMESA   PIC 99.
+           02 FCOBRADO PIC 9(6)V99.
+           02 FMETODO  PIC X.
+              88 FMETODO-EFECTIVO VALUE "E".
+              88 FMETODO-TARJETA  VALUE "T".
+           02 FDESCUENTO PIC 9(6)V99.
+           02 FPROPINA   PIC 9(6)V99.
+           02 FCAMARERO  PIC 9(3).
+           02 FFECHACOB PIC 9(8).
+       FD LISTADO LABEL RECORD OMITTED.
+       01 FACTLIN PIC X(132).
+       FD PARAMFAC LABEL RECORD STANDARD.
+       01 REG-PARAMFAC.
+           02 PF-IVA PIC 99.
+      * Guarda un apunte de cada baja de un plato de la cuenta de una
+      * mesa, con el motivo tecleado por el camarero, para tener
+      * constancia de las anulaciones.
+       FD ANULAHIS LABEL RECORD STANDARD.
+       01 REG-ANULA.
+           02 ABMESA     PIC X(10).
+           02 ABNUMPLATO PIC 9(3).
+           02 ABNOM      PIC X(26).
+           02 ABCANTIDAD PIC 99.
+           02 ABCAMARERO PIC 9(3).
+           02 ABFECHA.
+               03 ABANO PIC 99.
+               03 ABMES PIC 99.
+               03 ABDIA PIC 99.
+           02 ABMOTIVO   PIC X(30).
+       WORKING-STORAGE SECTION.
+       77 ERRORIMP PIC XX.
+       77 ERRORPAR PIC XX.
+       77 ERRORMES PIC XX.
+       77 ERRORANU PIC XX.
+       77 MOTIVOBAJA PIC X(30).
+       77 REINTENTOS PIC 9(3) COMP.
+       77 IVAPCT PIC 99 VALUE 6.
+       77 RESERVA PIC 99.
+       77 NOMES PIC X(10).
+       77 MAXMESAS PIC 99 VALUE 99.
+       77 COMENSALES PIC 99.
+       77 AFOROMESA PIC 99 VALUE 6.
+       77 MESACHEQUEO PIC 99.
+       77 FINCHEQUEO PIC X.
+       77 OCUPADAFLAG PIC X.
+       77 HAYOCUPADAS PIC X.
+       01 LINOCUPADAS.
+           02 LO-TEXTO PIC X(297).
+           02 LO-PTR PIC 999.
+       77 VENT PIC 9(16).
+       77 VENTANA PIC 9(14).
+       77 TECLAF PIC 99 COMP.
+       77 TECLA PIC X.
+       77 PUNTERO PIC 99.
+       77 ESTADO PIC 9.
+       77 POSICION PIC 99.
+       77 FIN PIC X.
+       77 NADA PIC X.
+       77 MODIFIC PIC X.
+       77 NUMID PIC 99.
+       77 PIVOTE PIC 99.
+       77 SUMTOTAL PIC 9(7)V99.
+       77 IVA PIC 9(6)V99.
+       77 TOTIVA PIC 9(7)V99.
+       77 NUMFACT PIC 9(8).
+       77 FACTLIBRE PIC X.
+       77 NUMDIVISION PIC 9.
+       77 GRUPOACTUAL PIC 9.
+       77 DESCUENTO PIC 9(6)V99.
+       77 PROPINA PIC 9(6)V99.
+       77 CAMARERO PIC 9(3).
+       77 CANTIDADANTERIOR PIC 99.
+       77 DELTASTOCK PIC S9(4) COMP.
+       01 FechaSys.
+           02 AnoSys PIC 99.
+           02 MesSys PIC 99.
+           02 DiaSys PIC 99.
+       01 LIN.
+           02 SITIO PIC 99.
+           02 REPETICION PIC 99.
+       01 CONTADORES.
+           02 I PIC 99.
+           02 A PIC 99.
+           02 J PIC 99.
+           02 CONTREG PIC 9(2).
+           02 LINEA PIC 99.
+           02 INICIO PIC 99.
+           02 TEND PIC 99.
+       01 PANTALLA.
+            02 LP PIC X(80) OCCURS 25.
+
+      **********************  LINEAS DE MENSAJES  *****************
+
+
+       01 DATOSMEN.
+           02 FILLER PIC X(78) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "           Desea continuar? S/N ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " Esc=Salir   F1=Consulta   F2=Ca".
+           02 FILLER PIC X(32) VALUE "mbio de mesa   F3=Factura   F4=B".
+           02 FILLER PIC X(14) VALUE "orrado F5=Div".
+           02 FILLER PIC X(32) VALUE "Si desea continuar introduciento".
+           02 FILLER PIC X(32) VALUE " platos presion  AV-PAG, sino pr".
+           02 FILLER PIC X(14) VALUE "esione RE-PAG ".
+           02 FILLER PIC X(32) VALUE "     Este plato no existe      ".
+           02 FILLER PIC X(32) VALUE "                               ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Este plato ya lo ha introducido".
+           02 FILLER PIC X(32) VALUE " por favor, introduzca otro.   ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Situese en el plato deseado den".
+           02 FILLER PIC X(32) VALUE "tro de la lista y presione ESC ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Elija el numero de mesa        ".
+           02 FILLER PIC X(32) VALUE ALL " ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "La factura se esta generando, es".
+           02 FILLER PIC X(32) VALUE "pere un momento                 ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "El plato donde esta situado el ".
+           02 FILLER PIC X(32) VALUE "cursor se ha dado de baja      ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " Desea abandonar la ejecuci n ".
+           02 FILLER PIC X(32) VALUE "del programa? SI   NO         ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Error de disco o la factura ya".
+           02 FILLER PIC X(32) VALUE " existe".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Grabaci n satisfactoria".
+           02 FILLER PIC X(32) VALUE ALL " ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Divida la cuenta: indique en cua".
+           02 FILLER PIC X(32) VALUE "ntas facturas quiere dividirla (".
+           02 FILLER PIC X(14) VALUE "2-9)          ".
+           02 FILLER PIC X(32) VALUE "Indique el numero de factura (1-".
+           02 FILLER PIC X(32) VALUE "N) al que pertenece este plato  ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "La mesa esta siendo utilizada en".
+           02 FILLER PIC X(32) VALUE " otro terminal, espere un moment".
+           02 FILLER PIC X(14) VALUE "o             ".
+           02 FILLER PIC X(32) VALUE "Este plato esta de baja, no se  ".
+           02 FILLER PIC X(32) VALUE "puede pedir                    ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "Aviso: el numero de comensales  ".
+           02 FILLER PIC X(32) VALUE "supera el aforo habitual de la m".
+           02 FILLER PIC X(14) VALUE "esa           ".
+           02 FILLER PIC X(32) VALUE "El historico de bajas esta sien".
+           02 FILLER PIC X(32) VALUE "do utilizado en otro terminal, ".
+           02 FILLER PIC X(14) VALUE "espere        ".
+       01 MENSAJES REDEFINES DATOSMEN.
+           02 LM PIC X(78) OCCURS 19.
+
+
+      ************************   LINEAS DE LA FACTURA   ***************
+
+
+       01 LIN1.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE "                                       ".
+           02 PIC X(9) VALUE "       ͸".
+       01 LIN2.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE " PLATO                      UNID  PVP  ".
+           02 PIC X(9) VALUE " TOTAL   ".
+       01 LIN3.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE "                                       ".
+           02 PIC X(9) VALUE "       ͵".
+       01 LINDET.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X VALUE " ".
+           02 L-NOM PIC X(26).
+           02 PIC X(2) VALUE "  ".
+           02 L-CANTIDAD PIC Z9.
+           02 PIC X(2) VALUE "  ".
+           02 L-PVP PIC Z.ZZ9,99.
+           02 PIC X(2) VALUE "  ".
+           02 L-TOTAL PIC ZZZ.ZZ9,99.
+           02 PIC X(2) VALUE " ".
+       01 LIN4.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE "                                       ".
+           02 PIC X(9) VALUE "       ;".
+       01 LIN5.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(38) VALUE SPACES.
+           02 L-SUMTOTAL PIC Z.ZZZ.ZZ9,99.
+       01 LIN6.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(28) VALUE "                            ".
+           02 PIC X(2) VALUE "+ ".
+           02 L-IVAPCT PIC Z9.
+           02 PIC X(7) VALUE "% IVA: ".
+           02 PIC X VALUE " ".
+           02 L-IVA PIC ZZZ.ZZ9,99.
+       01 LIN7.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE SPACES.
+           02 PIC X(9) VALUE "         ".
+       01 LIN8.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(38) VALUE "                                TOTAL:".
+           02 L-TOTIVA PIC Z.ZZZ.ZZ9,99.
+       01 LIN9.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(36) VALUE "               GRACIAS POR SU VISITA".
+      * Separador impreso antes de la segunda tirada de la factura,
+      * que se queda archivada en el restaurante junto con la del
+      * cliente.
+       01 LINCOPIARESTO.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE "       *** COPIA PARA EL RESTAURANTE **".
+           02 PIC X(9) VALUE "*        ".
+       01 LINDESC.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(28) VALUE SPACES.
+           02 PIC X(11) VALUE "- DTO:     ".
+           02 L-DESCUENTO PIC ZZZ.ZZ9,99.
+       01 LINPROP.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(28) VALUE SPACES.
+           02 PIC X(11) VALUE "+ PROPINA: ".
+           02 L-PROPINA PIC ZZZ.ZZ9,99.
+       01 LINCOBRAR.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(28) VALUE "                            ".
+           02 PIC X(11) VALUE "A PAGAR:   ".
+           02 L-COBRAR PIC Z.ZZZ.ZZ9,99.
+
+      ***********************  COMANDA DE COCINA  ******************
+      * TICKET APARTE DE LA FACTURA, SIN PRECIOS, PARA QUE COCINA   *
+      * SEPA QUE PREPARAR NADA MAS TOMAR LA COMANDA EN LA MESA.     *
+
+       01 LINCOM1.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE "             COMANDA DE COCINA         ".
+           02 PIC X(9) VALUE "         ".
+       01 LINCOM2.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(9) VALUE " MESA:   ".
+           02 CO-MESA PIC Z9.
+           02 PIC X(14) VALUE "   CAMARERO:  ".
+           02 CO-CAMARERO PIC ZZ9.
+           02 PIC X(20) VALUE SPACES.
+       01 LINCOM3.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X(39) VALUE "                                       ".
+           02 PIC X(9) VALUE "         ".
+       01 LINCOMDET.
+           02 FILLER PIC 9(4) COMP-1 VALUE 15.
+           02 PIC X VALUE " ".
+           02 CO-CANTIDAD PIC Z9.
+           02 PIC X(4) VALUE " x  ".
+           02 CO-NOM PIC X(26).
+           02 PIC X(15) VALUE SPACES.
+
+      ***********************  FICHEROS MESA  *********************
+      * NOMES SE CONSTRUYE EN ELECCION A PARTIR DEL NUMERO DE MESA,   *
+      * YA NO HAY UNA TABLA FIJA DE NOMBRES: EL LIMITE DE MESAS PASA  *
+      * A SER EL DE RESERVA (PIC 99), NO EL DE UNA LISTA DE 16.       *
+
+      ************************ PRESENTACION DE PANTALLA ***************
+
+       01 TITULO.
+           02 FILLER PIC X(27) VALUE "  CD    NUM. PLATO         ".
+           02 FILLER PIC X(27) VALUE "NOMBRE DEL PLATO        CAN".
+           02 FILLER PIC X(26) VALUE "TIDAD    PVP      TOTAL ͸".
+       01 DATOSPAN.
+            02 LD OCCURS 18.
+               03 FILLER PIC X VALUE " ".
+               03 T-CODIGO PIC XX.
+               03 FILLER PIC X(8) VALUE "        ".
+               03 T-NUMPLATO PIC 9(3).
+               03 FILLER PIC X(7) VALUE "       ".
+               03 T-NOM PIC X(26).
+               03 FILLER PIC X(7) VALUE "       ".
+               03 T-CANTIDAD PIC 99.
+               03 FILLER PIC X(6) VALUE "      ".
+               03 T-PVP PIC 9(4)V99.
+               03 FILLER PIC X(6) VALUE "      ".
+               03 T-TOT PIC 9(6)V99.
+               03 FILLER PIC X VALUE " ".
+
+      ** Factura a la que pertenece cada plato cuando se divide la  **
+      ** cuenta de la mesa en varias facturas (0 = cuenta sin dividir) **
+
+       01 GRUPOSFAC.
+           02 T-GRUPO PIC 9 OCCURS 18.
+       01 PCVENTANA.
+           02 FILLER PIC 99 VALUE 2.
+           02 FILLER PIC 99 VALUE 13.
+           02 FILLER PIC 99 VALUE 21.
+           02 FILLER PIC 99 VALUE 56.
+           02 FILLER PIC 99 VALUE 63.
+           02 FILLER PIC 99 VALUE 74.
+       01 TABLA REDEFINES PCVENTANA.
+           02 CONTP PIC 99 OCCURS 6.
+       01 DATOSVENTANA.
+           02 FILLER PIC 99 VALUE 6.
+           02 FILLER PIC 99 VALUE 19.
+           02 FILLER PIC 99 VALUE 49.
+           02 FILLER PIC 99 VALUE 60.
+           02 FILLER PIC 99 VALUE 69.
+       01 POSILINEAS REDEFINES DATOSVENTANA.
+           02 PSLINEAS PIC 99 OCCURS 5.
+       LINKAGE SECTION.
+      * Numero de mesa con el que se arranca ya elegido (por ejemplo
+      * al sentar una reserva desde RESERVA.CBL); 0 = preguntar mesa
+      * como siempre.
+       01 LK-MESA PIC 99.
+       PROCEDURE DIVISION USING LK-MESA.
+       DECLARATIVES.
+       UNO SECTION.
+           USE AFTER ERROR PROCEDURE ON LISTADO.
+       ERROR-IMPRESORA.
+           IF ERRORIMP NOT = "00"
+              MOVE 2 TO I
+              CALL "MENSAJE.COB" USING I
+           END-IF.
+       END DECLARATIVES.
+       DOS SECTION.
+       MAIN.
+           PERFORM LeerIva
+           PERFORM PRESENTA
+           PERFORM ELECCION
+           MOVE 0 TO TECLAF
+           OPEN I-O PLATOS
+           MOVE "S" TO MODIFIC
+           PERFORM ALTAS UNTIL TECLAF = 27
+           CLOSE PLATOS
+           DISPLAY " " ERASE
+           EXIT PROGRAM.
+
+      ** Lee el porcentaje de IVA de PARAM.DAT; si no existe se queda **
+      ** con el 6% que se ha usado siempre                            **
+
+       LeerIva.
+           MOVE 6 TO IVAPCT
+           OPEN INPUT PARAMFAC
+           IF ERRORPAR = "00"
+              READ PARAMFAC AT END CONTINUE
+              END-READ
+              IF ERRORPAR = "00"
+                 MOVE PF-IVA TO IVAPCT
+              END-IF
+              CLOSE PARAMFAC
+           END-IF.
+
+      ** Presentaci n en pantalla de la ventana **
+
+       PRESENTA.
+           MOVE 0300218004000011 TO VENT
+           CALL "VENTBUF.COB" USING VENT PANTALLA
+           MOVE PSLINEAS(1) TO SITIO
+           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
+           MOVE PSLINEAS(2) TO SITIO
+           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
+           MOVE PSLINEAS(3) TO SITIO
+           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
+           MOVE PSLINEAS(4) TO SITIO
+           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
+           MOVE PSLINEAS(5) TO SITIO
+           CALL "LINVBUF.COB" USING VENT LIN PANTALLA
+           MOVE 2201258004000011 TO VENT
+           CALL "VENTBUF.COB" USING VENT PANTALLA
+           MOVE TITULO TO LP(3)
+           PERFORM MOSTRAR.
+       MOSTRAR.
+           PERFORM SACAR VARYING I FROM 2 BY 1 UNTIL I > 25.
+       SACAR.
+           DISPLAY LP(I) LINE I POSITION 1
+           CONTROL "FCOLOR=WHITE, BCOLOR=BLUE".
+
+      ** Repasa las mesas 1 a MAXMESAS y avisa cuales estan ocupadas, **
+      ** para que el camarero elija con conocimiento antes de teclear **
+      ** el numero; una mesa cuenta como ocupada si su fichero tiene  **
+      ** algun plato pedido (M-NUMPLATO distinto de cero).            **
+
+       MostrarOcupacion.
+           MOVE SPACES TO LO-TEXTO
+           MOVE 1 TO LO-PTR
+           MOVE "N" TO HAYOCUPADAS
+           PERFORM ComprobarMesa VARYING MESACHEQUEO FROM 1 BY 1
+              UNTIL MESACHEQUEO > MAXMESAS
+           DISPLAY "MESAS OCUPADAS:" LINE 20 POSITION 5
+           IF HAYOCUPADAS = "S"
+              DISPLAY LO-TEXTO LINE 20 POSITION 21
+           ELSE
+              DISPLAY "(NINGUNA)      " LINE 20 POSITION 21
+           END-IF.
+       ComprobarMesa.
+           STRING MESACHEQUEO DELIMITED BY SIZE
+                  "MESA.DAT" DELIMITED BY SIZE
+                  INTO NOMES
+           END-STRING
+           MOVE "N" TO FINCHEQUEO
+           MOVE "N" TO OCUPADAFLAG
+           OPEN INPUT MESAS
+           PERFORM LeerUnaMesa UNTIL FINCHEQUEO = "S"
+              OR OCUPADAFLAG = "S"
+           CLOSE MESAS
+           IF OCUPADAFLAG = "S"
+              MOVE "S" TO HAYOCUPADAS
+              STRING MESACHEQUEO DELIMITED BY SIZE
+                     " " DELIMITED BY SIZE
+                     INTO LO-TEXTO WITH POINTER LO-PTR
+                     ON OVERFLOW CONTINUE
+              END-STRING
+           END-IF.
+       LeerUnaMesa.
+           READ MESAS AT END MOVE "S" TO FINCHEQUEO
+              NOT AT END
+                IF M-NUMPLATO NOT = 0
+                   MOVE "S" TO OCUPADAFLAG
+                END-IF
+           END-READ.
+
+      ** Controla el cambio de mesa,abriendo el fich. correspondiente **
+
+       ELECCION.
+           IF LK-MESA > 0 AND < 100
+              MOVE LK-MESA TO RESERVA
+              DISPLAY "MESA" LINE 22 POSITION 5
+              DISPLAY RESERVA LINE 22 POSITION 15
+           ELSE
+              PERFORM MostrarOcupacion
+              DISPLAY "MESA" LINE 22 POSITION 5
+              MOVE 8 TO I
+              PERFORM MENSAJE
+              PERFORM WITH TEST AFTER UNTIL RESERVA > 0 AND < 100
+                  ACCEPT RESERVA UPDATE NO BEEP LINE 22 POSITION 15
+                  END-ACCEPT
+              END-PERFORM
+           END-IF
+           STRING RESERVA DELIMITED BY SIZE
+                  "MESA.DAT" DELIMITED BY SIZE
+                  INTO NOMES
+           END-STRING
+           DISPLAY "CAMARERO" LINE 22 POSITION 25
+           PERFORM WITH TEST AFTER UNTIL CAMARERO > 0
+               ACCEPT CAMARERO UPDATE NO BEEP LINE 22 POSITION 35
+               END-ACCEPT
+           END-PERFORM
+           DISPLAY "COMENSALES" LINE 22 POSITION 45
+           PERFORM WITH TEST AFTER UNTIL COMENSALES > 0
+               ACCEPT COMENSALES UPDATE NO BEEP LINE 22 POSITION 58
+               END-ACCEPT
+           END-PERFORM
+           IF COMENSALES > AFOROMESA
+               MOVE 18 TO I
+               PERFORM 1MENSAJE
+           END-IF
+           OPEN I-O MESAS
+           CLOSE MESAS
+           MOVE 0 TO INICIO
+           MOVE 18 TO TEND
+           PERFORM LEER.
+       ALTAS.
+           MOVE CONTP(1) TO POSICION
+           MOVE "S" TO MODIFIC
+           MOVE 0 TO PIVOTE
+           MOVE "N" TO FIN
+           DISPLAY LM(3) LINE 24 POSITION 2 REVERSE
+           IF PUNTERO = 18
+                MOVE 4 TO I
+                PERFORM MENSAJE
+                PERFORM ACEPTAR UNTIL TECLAF = 67 OR 68
+                PERFORM TECLASFUNCION
+                MOVE 1 TO I
+                PERFORM MENSAJE
+           END-IF.
+           IF ESTADO = 0
+                IF T-NUMPLATO(PUNTERO) = " " OR 0
+                     MOVE "N" TO MODIFIC
+                     ELSE MOVE T-NUMPLATO(PUNTERO) TO PIVOTE
+                END-IF
+                ACCEPT T-NUMPLATO(PUNTERO) LINE LINEA
+                  POSITION CONTP(2) NO BEEP TAB UPDATE REVERSE
+                  ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+                END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+              PERFORM LOCALIZAR
+           END-IF.
+           IF ESTADO = 0
+              IF MODIFIC = "S"
+                 MOVE T-CANTIDAD(PUNTERO) TO CANTIDADANTERIOR
+                 ELSE MOVE 0 TO CANTIDADANTERIOR
+              END-IF
+              ACCEPT T-CANTIDAD(PUNTERO) LINE LINEA
+                 POSITION CONTP(4) NO BEEP TAB UPDATE REVERSE
+                 ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+              END-ACCEPT
+              DISPLAY T-NUMPLATO(PUNTERO) LINE LINEA POSITION CONTP(2)
+              DISPLAY T-CANTIDAD(PUNTERO) LINE LINEA POSITION CONTP(4)
+           COMPUTE T-TOT(PUNTERO) = T-CANTIDAD(PUNTERO) * T-PVP(PUNTERO)
+              DISPLAY T-TOT(PUNTERO) LINE LINEA POSITION CONTP(6)
+              PERFORM DescontarStock
+              IF MODIFIC = "S"
+                 PERFORM MODIFICACIONES
+                 ELSE ADD 1 TO CONTREG
+              END-IF
+              ADD 1 TO LINEA
+              ADD 1 TO PUNTERO
+           END-IF.
+
+      * Se graba cada plato nada mas introducirlo, y no solo al cambiar
+      * de mesa o facturar, para no perder la comanda si el terminal se
+      * cae a mitad del servicio. Cuando ESTADO ya vale 1 es porque
+      * MODIFICACIONES ha hecho su propio REWRITE, asi que no hace
+      * falta grabar otra vez.
+
+           IF ESTADO = 0
+               PERFORM APERTURA
+           END-IF.
+           MOVE 0 TO ESTADO.
+       LEER.
+           OPEN I-O MESAS
+           MOVE 4 TO LINEA
+           MOVE 2 TO POSICION
+           CALL "CUROFF.EXE"
+           PERFORM BLANCOS VARYING PUNTERO FROM 1 BY 1
+              UNTIL PUNTERO > 17
+           CALL "CURON.EXE"
+           MOVE "N" TO FIN
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ
+           MOVE 1 TO PUNTERO
+           MOVE 4 TO LINEA
+           MOVE 1 TO I
+           MOVE 1 TO CONTREG
+           PERFORM BUCLE-LEER UNTIL FIN = "S"
+           MOVE 4 TO LINEA
+           MOVE 1 TO PUNTERO
+           CLOSE MESAS.
+
+      ***** Cada vez que pasamos de pantalla o cambiamos de mesa *****
+      ** limpiamos la pantalla para visualizar o aceptar mas regs.  **
+
+       BLANCOS.
+           MOVE ALL " " TO T-NUMPLATO(PUNTERO)
+           MOVE ALL " " TO T-CODIGO(PUNTERO)
+           MOVE ALL " " TO T-NOM(PUNTERO)
+           MOVE ALL " " TO T-PVP(PUNTERO)
+           MOVE ALL " " TO T-TOT(PUNTERO)
+           MOVE ALL " " TO T-CANTIDAD(PUNTERO)
+           MOVE ALL " " TO T-GRUPO(PUNTERO)
+           DISPLAY LD(PUNTERO) LINE LINEA POSITION POSICION
+           ADD 1 TO LINEA.
+
+      ****** Carga en la tabla y visualiza los registros de mesas *****
+      ***** si existen m s de 18 regs controla cuales ha de cargar ****
+      *****       incrementando o decrementando INICIO Y TEND      ****
+
+       BUCLE-LEER.
+           IF I > INICIO AND I < TEND  AND M-NUMPLATO NOT = 0
+               MOVE M-NUMPLATO TO T-NUMPLATO(PUNTERO)
+               MOVE M-CODIGO TO T-CODIGO(PUNTERO)
+               MOVE M-NOM TO T-NOM(PUNTERO)
+               MOVE M-PVP TO T-PVP(PUNTERO)
+               MOVE M-TOTAL TO T-TOT(PUNTERO)
+               MOVE M-CANTIDAD TO T-CANTIDAD(PUNTERO)
+               MOVE M-GRUPO TO T-GRUPO(PUNTERO)
+               MOVE M-CAMARERO TO CAMARERO
+               MOVE M-COMENSALES TO COMENSALES
+               DISPLAY LD(PUNTERO) LINE LINEA POSITION POSICION
+               ADD 1 TO LINEA
+               ADD 1 TO PUNTERO
+           END-IF.
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ.
+           IF FIN NOT = "S" AND M-NUMPLATO NOT = 0
+                ADD 1 TO CONTREG
+                ADD 1 TO I
+           END-IF.
+
+      ***** Busqueda en el fichero platos.dat del reg. introducido *****
+      ***** su paso a la tabla y su posterior visualizacion *****
+
+       LOCALIZAR.
+           IF PIVOTE NOT = T-NUMPLATO(PUNTERO)
+             OPEN I-O MESAS
+             PERFORM COMPROBAR UNTIL T-NUMPLATO(PUNTERO) = M-NUMPLATO
+                 OR FIN = "S"
+             CLOSE MESAS
+             MOVE 1 TO I
+             PERFORM Comprobar-tabla UNTIL I NOT < 18
+             IF FIN = "N"
+                MOVE 1 TO ESTADO
+                MOVE 6 TO I
+                MOVE 0 TO T-NUMPLATO(PUNTERO)
+                PERFORM 1MENSAJE
+                  ELSE
+                    MOVE T-NUMPLATO(PUNTERO) TO NUMPLATO
+                    READ PLATOS INVALID KEY
+                      MOVE 5 TO I
+                      PERFORM 1MENSAJE
+                      MOVE 0 TO T-NUMPLATO(PUNTERO)
+                      MOVE 1 TO ESTADO
+                        NOT INVALID KEY
+                          IF PLATO-DISPONIBLE
+                             MOVE NUMPLATO TO T-NUMPLATO(PUNTERO)
+                             MOVE CODIGO TO T-CODIGO(PUNTERO)
+                             MOVE NOM TO T-NOM(PUNTERO)
+                             MOVE PVP TO T-PVP(PUNTERO)
+                             DISPLAY LD(PUNTERO) LINE LINEA
+                               POSITION POSICION
+                          ELSE
+                             MOVE 17 TO I
+                             PERFORM 1MENSAJE
+                             MOVE 0 TO T-NUMPLATO(PUNTERO)
+                             MOVE 1 TO ESTADO
+                          END-IF
+                    END-READ
+             END-IF
+           END-IF.
+
+      ***** Descuenta (o repone) del stock de PLATOS.DAT la diferencia *
+      ***** entre la cantidad pedida ahora y la que hubiera antes      *
+
+       DescontarStock.
+           COMPUTE DELTASTOCK = T-CANTIDAD(PUNTERO) - CANTIDADANTERIOR
+           IF DELTASTOCK NOT = 0
+              MOVE T-NUMPLATO(PUNTERO) TO NUMPLATO
+              READ PLATOS INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                    SUBTRACT DELTASTOCK FROM STOCK
+                       ON SIZE ERROR MOVE 0 TO STOCK
+                    END-SUBTRACT
+                    REWRITE REG-PLA INVALID KEY CONTINUE
+                    END-REWRITE
+              END-READ
+           END-IF.
+
+      ****************** control de las teclas de funcion *************
+
+       TECLASFUNCION.
+      ** Ayuda y consulta de los platos
+           IF TECLAF = 1
+               CLOSE PLATOS
+               MOVE 7 TO I
+               PERFORM  1MENSAJE
+               CALL "CONSULT.COB" USING T-NUMPLATO(PUNTERO)
+               OPEN I-O PLATOS
+               PERFORM LOCALIZAR
+           END-IF.
+
+      ** Cambio de mesa
+           IF TECLAF = 2
+               MOVE 1 TO ESTADO
+               PERFORM APERTURA
+               PERFORM ELECCION
+           END-IF.
+
+      ** Calculo, impresion y grabaci n de la factura
+           IF TECLAF = 3
+               MOVE 1 TO ESTADO
+               MOVE 0 TO SUMTOTAL TOTIVA IVA
+               MOVE 9 TO I
+               PERFORM MENSAJE
+               OPEN OUTPUT LISTADO
+               MOVE "00" TO ERRORIMP
+               WRITE FACTLIN FROM SPACES
+               if errorimp = "00"
+                  PERFORM APERTURA
+                  PERFORM PedirDescuentoPropina
+                  PERFORM ImprimirFactura
+                  WRITE FACTLIN FROM LINCOPIARESTO BEFORE ADVANCING
+                     2 LINE
+                  MOVE 0 TO SUMTOTAL TOTIVA IVA
+                  PERFORM ImprimirFactura
+                  PERFORM GrabarFactura
+                  OPEN OUTPUT MESAS
+                  CLOSE MESAS
+                  PERFORM ELECCION
+               end-if
+               CLOSE LISTADO
+           END-IF.
+
+      ** Baja de un plato del fichero mesas
+           IF TECLAF = 4
+               MOVE 1 TO ESTADO
+               MOVE "N" TO FIN
+               MOVE 10 TO I
+               PERFORM 1MENSAJE
+               PERFORM APERTURA
+               OPEN I-O MESAS
+               READ MESAS
+               PERFORM COMPROBAR UNTIL T-NUMPLATO(PUNTERO) = M-NUMPLATO
+               PERFORM PedirMotivoBaja
+               PERFORM GrabarBajaHistorico
+               MOVE 0 TO M-NUMPLATO
+               REWRITE REG-ME
+               END-REWRITE
+               CLOSE MESAS
+               MOVE T-CANTIDAD(PUNTERO) TO CANTIDADANTERIOR
+               MOVE 0 TO T-CANTIDAD(PUNTERO)
+               PERFORM DescontarStock
+               MOVE 0 TO T-NUMPLATO(PUNTERO)
+           END-IF.
+
+      ** Divide la cuenta de la mesa en varias facturas
+           IF TECLAF = 5
+               MOVE 1 TO ESTADO
+               PERFORM APERTURA
+               PERFORM DIVIDIRCUENTA
+               PERFORM ELECCION
+           END-IF.
+
+      ** Imprime la comanda de cocina de lo que hay en la mesa, sin
+      ** tocar la factura ni el fichero mesas
+           IF TECLAF = 6
+               MOVE 1 TO ESTADO
+               MOVE "00" TO ERRORIMP
+               OPEN OUTPUT LISTADO
+               WRITE FACTLIN FROM SPACES
+               IF ERRORIMP = "00"
+                  PERFORM ImprimirComanda
+               END-IF
+               CLOSE LISTADO
+           END-IF.
+
+      ** Opci n de salida mediante el programa "mensaje.cob"
+           IF TECLAF = 27
+               MOVE 1 TO ESTADO
+               MOVE 1 TO NUMID
+               CALL "MENSAJE.COB" USING NUMID
+               MOVE  11 TO I
+               PERFORM MENSAJE
+               IF NUMID NOT = 1
+                 MOVE 0 TO TECLAF
+                 ELSE
+                    PERFORM APERTURA
+               END-IF
+           END-IF.
+
+      ** Tecla para moverte por pantalla hacia arriba
+           IF TECLAF = 52
+              DISPLAY T-NUMPLATO(PUNTERO) LINE LINEA POSITION CONTP(2)
+              DISPLAY T-CANTIDAD(PUNTERO) LINE LINEA POSITION CONTP(4)
+              COMPUTE LINEA = LINEA - 1
+              COMPUTE PUNTERO = PUNTERO - 1
+              IF LINEA = 3
+                 MOVE 4 TO LINEA
+                 MOVE 1 TO PUNTERO
+              END-IF
+              MOVE 1 TO ESTADO
+           END-IF.
+
+      ** Tecla para moverte por pantalla hacia abajo
+           IF TECLAF = 53
+              DISPLAY T-NUMPLATO(PUNTERO) LINE LINEA POSITION CONTP(2)
+              DISPLAY T-CANTIDAD(PUNTERO) LINE LINEA POSITION CONTP(4)
+              COMPUTE LINEA = LINEA + 1
+              COMPUTE PUNTERO = PUNTERO + 1
+              IF T-NUMPLATO(PUNTERO) = " "
+                 COMPUTE LINEA = LINEA - 1
+                 COMPUTE PUNTERO = PUNTERO - 1
+              END-IF
+              MOVE 1 TO ESTADO
+           END-IF.
+
+      ** Tecla para volver una p gina hacia atr s
+           IF TECLAF = 67
+              PERFORM APERTURA
+              IF TEND > 20
+                 COMPUTE INICIO = INICIO - 17
+                 COMPUTE TEND = TEND - 17
+              END-IF
+              PERFORM LEER
+              MOVE 1 TO ESTADO
+              MOVE 4 TO LINEA
+              MOVE 1 TO PUNTERO
+           END-IF.
+
+      ** Tecla para avanzar una p gina hacia delante
+           IF TECLAF = 68
+               IF PUNTERO = 18 AND CONTREG = 18 OR 35 OR 52 OR 69
+                   PERFORM APERTURA
+                   MOVE 4 TO LINEA
+                   MOVE 2 TO POSICION
+                   ADD 17 TO INICIO
+                   ADD 17 TO TEND
+                   PERFORM BLANCOS VARYING PUNTERO FROM 1 BY 1
+                     UNTIL PUNTERO > 17
+                   MOVE 4 TO LINEA
+                   MOVE 1 TO PUNTERO
+                   ELSE
+                     PERFORM APERTURA
+                     ADD 17 TO INICIO
+                     ADD 17 TO TEND
+                     PERFORM LEER
+                     MOVE 1 TO PUNTERO
+                     MOVE 4 TO LINEA
+              END-IF
+              MOVE 1 TO ESTADO
+           END-IF.
+       ACEPTAR.
+           ACCEPT TECLAF LINE 24 POSITION 78 OFF NO BEEP
+                ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT.
+
+      ****************  modificaciones del fichero mesas  *************
+
+       MODIFICACIONES.
+           MOVE 1 TO ESTADO
+           MOVE "N" TO FIN
+           OPEN I-O MESAS
+           READ MESAS
+           PERFORM COMPROBAR UNTIL PIVOTE = M-NUMPLATO OR FIN = "S"
+           IF FIN = "N"
+               MOVE T-CODIGO(PUNTERO) TO M-CODIGO
+               MOVE T-NUMPLATO(PUNTERO) TO M-NUMPLATO
+               MOVE T-NOM(PUNTERO) TO M-NOM
+               MOVE T-PVP(PUNTERO) TO M-PVP
+               MOVE T-CANTIDAD(PUNTERO) TO M-CANTIDAD
+               MOVE T-TOT(PUNTERO) TO M-TOTAL
+               MOVE T-GRUPO(PUNTERO) TO M-GRUPO
+               MOVE CAMARERO TO M-CAMARERO
+               MOVE COMENSALES TO M-COMENSALES
+               REWRITE REG-ME
+           END-IF.
+           CLOSE MESAS.
+       COMPROBAR.
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ.
+       Comprobar-tabla.
+           IF T-NUMPLATO(I) = T-NUMPLATO(PUNTERO) AND I NOT = PUNTERO
+                 MOVE "N" TO FIN
+           END-IF.
+           ADD 1 TO I.
+
+      ***************** grabaci n del fichero mesas  ****************
+
+       APERTURA.
+           PERFORM GRABAR VARYING A FROM 1 BY 1 UNTIL A > 17
+              OR T-NUMPLATO(A) = " ".
+       GRABAR.
+           PERFORM AbrirMesas
+           MOVE "N" TO FIN
+           PERFORM COMPROBAR UNTIL M-NUMPLATO = T-NUMPLATO(A)
+              OR FIN = "S"
+           CLOSE MESAS
+           IF T-NUMPLATO(A) NOT = 0 AND FIN = "S"
+              PERFORM AbrirMesasExtend
+              MOVE T-CODIGO(A) TO M-CODIGO
+              MOVE T-NUMPLATO(A) TO M-NUMPLATO
+              MOVE T-NOM(A) TO M-NOM
+              MOVE T-PVP(A) TO M-PVP
+              MOVE T-CANTIDAD(A) TO M-CANTIDAD
+              MOVE T-TOT(A) TO M-TOTAL
+              MOVE T-GRUPO(A) TO M-GRUPO
+              MOVE CAMARERO TO M-CAMARERO
+              MOVE COMENSALES TO M-COMENSALES
+              WRITE REG-ME
+              END-WRITE
+              CLOSE MESAS
+           END-IF.
+
+      *****************************************************************
+      * ABRE MESAS.DAT EN I-O; COMO SE ABRE Y SE CIERRA EN CADA PLATO *
+      * QUE SE GRABA, VARIOS TERMINALES PUEDEN COINCIDIR SOBRE LA    *
+      * MISMA MESA. SI EL FICHERO YA ESTA ABIERTO EN OTRO TERMINAL,  *
+      * AVISA Y REINTENTA EN VEZ DE ABORTAR EL PROGRAMA.             *
+      *****************************************************************
+       AbrirMesas.
+           MOVE 0 TO REINTENTOS
+           OPEN I-O MESAS
+           PERFORM ReintentarMesas UNTIL ERRORMES = "00"
+              OR REINTENTOS > 20.
+       ReintentarMesas.
+           ADD 1 TO REINTENTOS
+           MOVE 16 TO I
+           PERFORM MENSAJE
+           OPEN I-O MESAS.
+       AbrirMesasExtend.
+           MOVE 0 TO REINTENTOS
+           OPEN EXTEND MESAS
+           PERFORM ReintentarMesasExtend UNTIL ERRORMES = "00"
+              OR REINTENTOS > 20.
+       ReintentarMesasExtend.
+           ADD 1 TO REINTENTOS
+           MOVE 16 TO I
+           PERFORM MENSAJE
+           OPEN EXTEND MESAS.
+
+      *****************************************************************
+      * PIDE AL CAMARERO EL MOTIVO DE LA BAJA DE UN PLATO, ANTES DE   *
+      * BORRARLO DEL FICHERO MESAS, PARA DEJAR CONSTANCIA EN EL       *
+      * HISTORIAL DE ANULACIONES.                                     *
+      *****************************************************************
+       PedirMotivoBaja.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "MOTIVO DE LA ANULACION:" LINE 10 POSITION 23
+              REVERSE
+           MOVE ALL " " TO MOTIVOBAJA
+           ACCEPT MOTIVOBAJA LINE 12 POSITION 23 NO BEEP UPDATE
+           END-ACCEPT
+           CALL "RECUP.EXE".
+
+      *****************************************************************
+      * GRABA EN ANULAHIS.DAT EL PLATO DADO DE BAJA, EL CAMARERO, LA  *
+      * FECHA Y EL MOTIVO TECLEADO. COMO EL FICHERO ES COMUN A VARIOS *
+      * TERMINALES SE ABRE Y SE CIERRA EN CADA APUNTE, IGUAL QUE      *
+      * MESAS.DAT.                                                    *
+      *****************************************************************
+       GrabarBajaHistorico.
+           MOVE NOMES       TO ABMESA
+           MOVE M-NUMPLATO  TO ABNUMPLATO
+           MOVE M-NOM       TO ABNOM
+           MOVE M-CANTIDAD  TO ABCANTIDAD
+           MOVE CAMARERO    TO ABCAMARERO
+           MOVE MOTIVOBAJA  TO ABMOTIVO
+           ACCEPT FechaSys FROM DATE END-ACCEPT
+           MOVE AnoSys TO ABANO
+           MOVE MesSys TO ABMES
+           MOVE DiaSys TO ABDIA
+           PERFORM AbrirAnulaExtend
+           WRITE REG-ANULA
+           CLOSE ANULAHIS.
+       AbrirAnulaExtend.
+           MOVE 0 TO REINTENTOS
+           OPEN EXTEND ANULAHIS
+           PERFORM ReintentarAnulaExtend UNTIL ERRORANU = "00"
+              OR REINTENTOS > 20.
+       ReintentarAnulaExtend.
+           ADD 1 TO REINTENTOS
+           MOVE 19 TO I
+           PERFORM MENSAJE
+           OPEN EXTEND ANULAHIS.
+
+      **********  c lculo , impresi n, y grabaci n de la factura ******
+
+      ** Pide el descuento y la propina de la factura que se va a **
+      ** imprimir a continuaci n; 0 en ambos si no procede ninguno **
+
+       PedirDescuentoPropina.
+           MOVE 0 TO DESCUENTO PROPINA
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "DESCUENTO Y PROPINA" LINE 10 POSITION 30 REVERSE
+           DISPLAY "DESCUENTO: " LINE 13 POSITION 25 REVERSE
+           ACCEPT DESCUENTO LINE 13 POSITION 36 NO BEEP END-ACCEPT
+           DISPLAY "PROPINA:   " LINE 15 POSITION 25 REVERSE
+           ACCEPT PROPINA LINE 15 POSITION 36 NO BEEP END-ACCEPT
+           CALL "RECUP.EXE".
+       FACTURA.
+           MOVE M-NOM TO L-NOM
+           MOVE M-CANTIDAD TO L-CANTIDAD
+           MOVE M-PVP TO L-PVP
+           MOVE M-TOTAL TO L-TOTAL
+           WRITE FACTLIN FROM LINDET BEFORE ADVANCING 1 LINE
+           END-WRITE
+           ADD M-TOTAL TO SUMTOTAL
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ.
+       ImprimirFactura.
+           MOVE "N" TO FIN
+           OPEN I-O MESAS
+           WRITE FACTLIN FROM LIN1 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LIN2 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LIN3 BEFORE ADVANCING 1 LINE
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ
+           PERFORM FACTURA UNTIL FIN = "S"
+           CLOSE MESAS
+           WRITE FACTLIN FROM LIN4 BEFORE ADVANCING 1 LINE
+           MOVE SUMTOTAL TO L-SUMTOTAL
+           WRITE FACTLIN FROM LIN5 BEFORE ADVANCING 1 LINE
+           IF DESCUENTO > 0
+              SUBTRACT DESCUENTO FROM SUMTOTAL
+              MOVE DESCUENTO TO L-DESCUENTO
+              WRITE FACTLIN FROM LINDESC BEFORE ADVANCING 1 LINE
+           END-IF
+           COMPUTE IVA = SUMTOTAL * IVAPCT / 100
+           MOVE IVA TO L-IVA
+           MOVE IVAPCT TO L-IVAPCT
+           WRITE FACTLIN FROM LIN6 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LIN7 BEFORE ADVANCING 1 LINE
+           COMPUTE TOTIVA = IVA + SUMTOTAL
+           MOVE TOTIVA TO L-TOTIVA
+           WRITE FACTLIN FROM LIN8 BEFORE ADVANCING 3 LINE
+           IF PROPINA > 0
+              MOVE PROPINA TO L-PROPINA
+              WRITE FACTLIN FROM LINPROP BEFORE ADVANCING 1 LINE
+              ADD PROPINA TO TOTIVA
+              MOVE TOTIVA TO L-COBRAR
+              WRITE FACTLIN FROM LINCOBRAR BEFORE ADVANCING 1 LINE
+           END-IF
+           WRITE FACTLIN FROM LIN9 BEFORE ADVANCING 1 LINE
+           END-WRITE.
+       GrabarFactura.
+           OPEN I-O FACTURA
+           CALL "SALVA.EXE"
+           MOVE "N" TO FACTLIBRE
+           PERFORM Buscar-ultimo VARYING NUMFACT FROM 1 BY 1 UNTIL
+              FACTLIBRE = "S" OR NUMFACT > 99999999
+           MOVE 10211662000001 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           MOVE RESERVA TO FMESA
+           MOVE TOTIVA TO FPASTA
+           ACCEPT FechaSys FROM DATE END-ACCEPT
+           DISPLAY "FACTURA: " LINE 10 POSITION 38 REVERSE
+           DISPLAY NFAC LINE 10 POSITION 47
+           DISPLAY "N  MESA" LINE 12 POSITION 24 REVERSE
+           DISPLAY FMESA LINE 13 POSITION 26
+           DISPLAY "IMPORTE" LINE 12 POSITION 38 REVERSE
+           DISPLAY L-TOTIVA LINE 13 POSITION 36
+           DISPLAY "FECHA" LINE 12 POSITION 56 REVERSE
+           DISPLAY Diasys LINE 13 POSITION 54
+           DISPLAY "/" LINE 13 POSITION 56 REVERSE
+           DISPLAY Messys LINE 13 POSITION 57
+           DISPLAY "/" LINE 13 POSITION 59 REVERSE
+           DISPLAY Anosys LINE 13 POSITION 60
+           DISPLAY "PAGADA: " LINE 15 POSITION 32 REVERSE
+           DISPLAY "GIF: " LINE 15 POSITION 45 REVERSE
+           PERFORM WITH TEST AFTER UNTIL FPAGADA = "S" OR "s" OR "N"
+           OR "n"
+               ACCEPT FPAGADA LINE 15 POSITION 40 NO BEEP END-ACCEPT
+           END-PERFORM
+           IF FPAGADA =  "S"  OR "s"
+               MOVE " " TO  FPAGADA
+               MOVE TOTIVA TO FCOBRADO
+               DISPLAY "PAGO E/T: " LINE 16 POSITION 32 REVERSE
+               PERFORM WITH TEST AFTER UNTIL FMETODO-EFECTIVO
+                  OR FMETODO-TARJETA
+                   ACCEPT FMETODO LINE 16 POSITION 43 NO BEEP END-ACCEPT
+               END-PERFORM
+               ACCEPT FFECHACOB FROM DATE YYYYMMDD
+             ELSE
+               MOVE "*" TO  FPAGADA
+               MOVE 0 TO FCOBRADO
+               MOVE " " TO FMETODO
+               MOVE 0 TO FFECHACOB
+           END-IF
+           MOVE DIASYS TO FDIA
+           MOVE MESSYS TO FMES
+           MOVE ANOSYS TO FANO
+           MOVE TOTIVA TO FPASTA
+           MOVE DESCUENTO TO FDESCUENTO
+           MOVE PROPINA TO FPROPINA
+           MOVE CAMARERO TO FCAMARERO
+           ACCEPT FGIF LINE 15 POSITION 50 TAB NO BEEP
+           WRITE REG-FAC INVALID KEY MOVE 12 TO I
+                                     PERFORM MENSAJE
+                         NOT INVALID KEY MOVE 13 TO I
+                                     PERFORM MENSAJE
+           END-WRITE.
+           CALL "RECUP.EXE"
+           CLOSE FACTURA.
+
+      **** comanda de cocina: recorre la tabla en pantalla (T-...)  ****
+      **** tal cual esta ahora mismo, sin precios, para que cocina  ****
+      **** sepa de un vistazo que preparar; no toca MESAS ni FACTURA *
+
+       ImprimirComanda.
+           WRITE FACTLIN FROM LINCOM1 BEFORE ADVANCING 1 LINE
+           MOVE RESERVA TO CO-MESA
+           MOVE CAMARERO TO CO-CAMARERO
+           WRITE FACTLIN FROM LINCOM2 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LINCOM3 BEFORE ADVANCING 1 LINE
+           PERFORM ComandaLinea VARYING A FROM 1 BY 1 UNTIL A > 17.
+       ComandaLinea.
+           IF T-NUMPLATO(A) NOT = " " AND NOT = 0
+              MOVE T-CANTIDAD(A) TO CO-CANTIDAD
+              MOVE T-NOM(A) TO CO-NOM
+              WRITE FACTLIN FROM LINCOMDET BEFORE ADVANCING 1 LINE
+           END-IF.
+
+      **** divide la cuenta de la mesa en varias facturas: el      ****
+      **** operador asigna a cada plato el numero de factura (1 a  ****
+      **** NUMDIVISION) al que pertenece, y luego se genera una    ****
+      **** factura por cada numero, reutilizando GrabarFactura     ****
+
+       DIVIDIRCUENTA.
+           MOVE 14 TO I
+           PERFORM 1MENSAJE
+           PERFORM WITH TEST AFTER UNTIL NUMDIVISION > 1 AND < 10
+               ACCEPT NUMDIVISION LINE 24 POSITION 60 NO BEEP
+           END-PERFORM
+           MOVE 1 TO PUNTERO
+           PERFORM ASIGNARGRUPO UNTIL T-NUMPLATO(PUNTERO) = " " OR 0
+              OR PUNTERO > 17
+           PERFORM APERTURA
+           MOVE "00" TO ERRORIMP
+           OPEN OUTPUT LISTADO
+           IF ERRORIMP = "00"
+              PERFORM FACTURARGRUPO VARYING GRUPOACTUAL FROM 1 BY 1
+                 UNTIL GRUPOACTUAL > NUMDIVISION
+           END-IF
+           CLOSE LISTADO
+           OPEN OUTPUT MESAS
+           CLOSE MESAS
+           MOVE 1 TO I
+           PERFORM MENSAJE.
+       ASIGNARGRUPO.
+           DISPLAY T-NOM(PUNTERO) LINE 24 POSITION 2 REVERSE
+           MOVE 15 TO I
+           PERFORM MENSAJE
+           PERFORM WITH TEST AFTER UNTIL T-GRUPO(PUNTERO) > 0
+              AND NOT > NUMDIVISION
+               ACCEPT T-GRUPO(PUNTERO) LINE 24 POSITION 62 NO BEEP
+           END-PERFORM
+           ADD 1 TO PUNTERO.
+       FACTURARGRUPO.
+           WRITE FACTLIN FROM SPACES
+           MOVE 0 TO SUMTOTAL TOTIVA IVA
+           PERFORM PedirDescuentoPropina
+           PERFORM ImprimirFacturaGrupo
+           WRITE FACTLIN FROM LINCOPIARESTO BEFORE ADVANCING 2 LINE
+           MOVE 0 TO SUMTOTAL TOTIVA IVA
+           PERFORM ImprimirFacturaGrupo
+           PERFORM GrabarFactura.
+       ImprimirFacturaGrupo.
+           MOVE "N" TO FIN
+           OPEN I-O MESAS
+           WRITE FACTLIN FROM LIN1 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LIN2 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LIN3 BEFORE ADVANCING 1 LINE
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ
+           PERFORM FACTURAGRUPO UNTIL FIN = "S"
+           WRITE FACTLIN FROM LIN4 BEFORE ADVANCING 1 LINE
+           MOVE SUMTOTAL TO L-SUMTOTAL
+           WRITE FACTLIN FROM LIN5 BEFORE ADVANCING 1 LINE
+           IF DESCUENTO > 0
+              SUBTRACT DESCUENTO FROM SUMTOTAL
+              MOVE DESCUENTO TO L-DESCUENTO
+              WRITE FACTLIN FROM LINDESC BEFORE ADVANCING 1 LINE
+           END-IF
+           COMPUTE IVA = SUMTOTAL * IVAPCT / 100
+           MOVE IVA TO L-IVA
+           MOVE IVAPCT TO L-IVAPCT
+           WRITE FACTLIN FROM LIN6 BEFORE ADVANCING 1 LINE
+           WRITE FACTLIN FROM LIN7 BEFORE ADVANCING 1 LINE
+           COMPUTE TOTIVA = IVA + SUMTOTAL
+           MOVE TOTIVA TO L-TOTIVA
+           WRITE FACTLIN FROM LIN8 BEFORE ADVANCING 3 LINE
+           IF PROPINA > 0
+              MOVE PROPINA TO L-PROPINA
+              WRITE FACTLIN FROM LINPROP BEFORE ADVANCING 1 LINE
+              ADD PROPINA TO TOTIVA
+              MOVE TOTIVA TO L-COBRAR
+              WRITE FACTLIN FROM LINCOBRAR BEFORE ADVANCING 1 LINE
+           END-IF
+           WRITE FACTLIN FROM LIN9 BEFORE ADVANCING 1 LINE
+           END-WRITE
+           CLOSE MESAS.
+       FACTURAGRUPO.
+           IF M-GRUPO = GRUPOACTUAL
+              MOVE M-NOM TO L-NOM
+              MOVE M-CANTIDAD TO L-CANTIDAD
+              MOVE M-PVP TO L-PVP
+              MOVE M-TOTAL TO L-TOTAL
+              WRITE FACTLIN FROM LINDET BEFORE ADVANCING 1 LINE
+              END-WRITE
+              ADD M-TOTAL TO SUMTOTAL
+           END-IF
+           READ MESAS AT END MOVE "S" TO FIN
+           END-READ.
+      * NFAC cubre todo el ancho del campo (9(8)); ya no se corta en 998
+      * para no dejar de facturar en plena semana de mucho movimiento.
+       Buscar-ultimo.
+           MOVE NUMFACT TO NFAC
+           READ FACTURA INVALID KEY
+                MOVE "S" TO FACTLIBRE
+                 NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+       MENSAJE.
+           DISPLAY LM(I) LINE 24 POSITION 2 REVERSE.
+       1MENSAJE.
+           DISPLAY LM(I) LINE 24 POSITION 2 REVERSE
+           ACCEPT NADA  NO BEEP
+           DISPLAY LM(1) LINE 24 POSITION 2 REVERSE.
\ No newline at end of file
