@@ -5,15 +5,18 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. PHILIPS.
        OBJECT-COMPUTER. PHILIPS.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL FACTURA ASSIGN TO DISK "FACTURAS.DAT"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS NFAC
            ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
            ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES.
+           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FFECHACOB WITH DUPLICATES.
            SELECT OPTIONAL CLIENTES ASSIGN TO DISK "CLIENTES.DAT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
@@ -22,6 +25,9 @@
            ALTERNATE RECORD KEY IS CCIUDAD WITH DUPLICATES.
            SELECT LISTADO ASSIGN TO PRINT "PRINTER"
            FILE STATUS IS ERRORIMP.
+           SELECT OPTIONAL CLIHIST ASSIGN TO DISK "CLIHIST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD FACTURA LABEL RECORD STANDARD.
@@ -32,9 +38,17 @@
               03 FDIA PIC 99.
               03 FMES PIC 99.
               03 FANO PIC 9999.
-           02 FPASTA  PIC 9(8).
+           02 FPASTA  PIC 9(6)V99.
            02 FPAGADA PIC X.
            02 FMESA   PIC 99.
+           02 FCOBRADO PIC 9(6)V99.
+           02 FMETODO  PIC X.
+              88 FMETODO-EFECTIVO VALUE "E".
+              88 FMETODO-TARJETA  VALUE "T".
+           02 FDESCUENTO PIC 9(6)V99.
+           02 FPROPINA   PIC 9(6)V99.
+           02 FCAMARERO  PIC 9(3).
+           02 FFECHACOB PIC 9(8).
        FD CLIENTES LABEL RECORD STANDARD.
        01 REG-CLI.
            02 CGIF       PIC X(9).
@@ -45,13 +59,25 @@
            02 CCP        PIC X(6).
            02 CPROVIN    PIC X(15).
            02 CTELEFONO  PIC X(9).
+           02 CEMAIL     PIC X(30).
+           02 CNOSHOWS   PIC 9(3).
        FD LISTADO LABEL RECORD STANDARD.
        01 LINEAIMP PIC X(80).
+      * Guarda los datos del cliente tal como estaban antes de cada
+      * modificacion, para poder consultar su historial de cambios.
+       FD CLIHIST LABEL RECORD STANDARD.
+       01 REG-CLIHIST.
+           02 HCGIF       PIC X(9).
+           02 HCNOMBRE    PIC X(29).
+           02 HCDIRECCION PIC X(40).
+           02 HCNUMERO    PIC X(3).
+           02 HCCIUDAD    PIC X(15).
+           02 HCCP        PIC X(6).
+           02 HCPROVIN    PIC X(15).
+           02 HCTELEFONO  PIC X(9).
+           02 HCEMAIL     PIC X(30).
+           02 HFECHAMOD PIC 9(8).
        WORKING-STORAGE SECTION.
-       01 FechaSys.
-           02 AnoSys PIC 99.
-           02 MesSys PIC 99.
-           02 DiaSys PIC 99.
        01 CamposFecha.
            02 FECHA OCCURS 2.
               03 DIA PIC 99.
@@ -65,7 +91,7 @@
            02 VENTANA1  PIC 9(16) VALUE 0218216012000000.
            02 VENTANA2  PIC 9(16) VALUE 2200258004000000.
            02 VENTANA3  PIC 9(14) VALUE 08171465000021.
-           02 VENTANA4  PIC 9(14) VALUE 08211665000021.
+           02 VENTANA4  PIC 9(14) VALUE 08211865000021.
            02 VENTANA5  PIC 9(14) VALUE 11251542000021.
            02 VENTANA6  PIC 9(14) VALUE 12211360000021.
        01 TeclasSistema.
@@ -76,6 +102,41 @@
            02 ESTADO PIC 9.
            02 NUMID  PIC 99.
            02 PASO   PIC X.
+           02 BIENHIST PIC X.
+      *****************************************************************
+      * TOTAL FACTURADO AL CLIENTE (RESUMEN DE COMPRAS POR CGIF).     *
+      *****************************************************************
+       01 ResumenCliente.
+           02 TOTALCLIENTE PIC 9(9)V99.
+           02 NUMFACCLIENTE PIC 9(5).
+      *****************************************************************
+      * VALIDACION DEL NIF/NIE/CIF TECLEADO EN CGIF. EL NIF Y EL NIE   *
+      * SE COMPRUEBAN CON LA LETRA DE CONTROL (MODULO 23); DEL CIF DE  *
+      * EMPRESA SOLO SE COMPRUEBA EL FORMATO, YA QUE SU DIGITO DE      *
+      * CONTROL SE CALCULA CON OTRO ALGORITMO DISTINTO AL DEL NIF.     *
+      *****************************************************************
+       01 CGIFVALIDACION.
+           02 CGIF-NUM8  PIC X(8).
+           02 CGIF-LETRA PIC X.
+       01 CGIF-DESGLOSE REDEFINES CGIFVALIDACION.
+           02 CGIF-PRIMERA PIC X.
+           02 CGIF-CUERPO  PIC X(7).
+           02 FILLER PIC X.
+       01 TABLA-LETRAS-NIF.
+           02 FILLER PIC X(23) VALUE "TRWAGMYFPDXBNJZSQVHLCKE".
+       01 LETRAS-NIF REDEFINES TABLA-LETRAS-NIF.
+           02 LETRA-NIF PIC X OCCURS 23.
+       01 DatosValidarNIF.
+           02 NIE-PREFIJO   PIC 9.
+           02 NIF-CUERPO7   PIC 9(7).
+           02 NIF-NUM       PIC 9(8).
+           02 NIF-COCIENTE  PIC 9(8).
+           02 NIF-RESTO     PIC 99.
+           02 NIFVALIDO     PIC X VALUE "S".
+              88 NIF-OK  VALUE "S".
+              88 NIF-MAL VALUE "N".
+       01 L-TOTALCLIENTE PIC Z.ZZZ.ZZ9,99.
+       01 L-NUMFACCLIENTE PIC ZZZZ9.
        01 LIN.
            02 SITIO PIC 99.
            02 REPETICION PIC 99.
@@ -172,8 +233,14 @@
            02 FILLER PIC X(32) VALUE "   ERROR intento de Overfloat  ".
            02 FILLER PIC X(32) VALUE "                               ".
            02 FILLER PIC X(14) VALUE " ".
+           02 FILLER PIC X(32) VALUE " ATENCION CLIENTE DUPLICADO     ".
+           02 FILLER PIC X(32) VALUE " YA EXISTE OTRO CON ESE NOMBRE  ".
+           02 FILLER PIC X(14) VALUE "              ".
+           02 FILLER PIC X(32) VALUE " EL NIF/CIF INTRODUCIDO NO ES  ".
+           02 FILLER PIC X(32) VALUE "VALIDO, COMPRUEBELO Y REPITALO ".
+           02 FILLER PIC X(14) VALUE "              ".
        01 MENSAJES REDEFINES DATOSMEN.
-           02 LM PIC X(78) OCCURS 18.
+           02 LM PIC X(78) OCCURS 20.
        01 DATOSMENU1.
           02 FILLER PIC 9(4) VALUE 0308.
           02 FILLER PIC X(08) VALUE "10NIF".
@@ -246,10 +313,12 @@
            PERFORM CONSULTAS UNTIL TECLAF = 27.
            CLOSE FACTURA
            CLOSE CLIENTES
+           CLOSE CLIHIST
            EXIT PROGRAM.
        INIC.
            OPEN I-O FACTURA
            OPEN I-O CLIENTES
+           OPEN EXTEND CLIHIST
            MOVE VENTANA1 TO VENT
            CALL "VENT2.COB" USING VENT
            MOVE VENTANA2 TO VENT
@@ -670,6 +739,30 @@
            END-IF
            ADD 1 TO LINEA.
       *****************************************************************
+      * SUMA LO FACTURADO A UN CLIENTE (RECORRE FACTURA POR FGIF).    *
+      *****************************************************************
+       TotalCliente.
+           MOVE 0 TO TOTALCLIENTE
+           MOVE 0 TO NUMFACCLIENTE
+           MOVE CGIF TO FGIF
+           START FACTURA KEY IS NOT < FGIF
+              INVALID KEY MOVE "N" TO BIENHIST
+              NOT INVALID KEY MOVE "B" TO BIENHIST
+           END-START
+           PERFORM SumarFacturaCliente UNTIL BIENHIST = "N"
+           MOVE TOTALCLIENTE  TO L-TOTALCLIENTE
+           MOVE NUMFACCLIENTE TO L-NUMFACCLIENTE.
+       SumarFacturaCliente.
+           READ FACTURA NEXT AT END MOVE "N" TO BIENHIST
+           END-READ.
+           IF BIENHIST = "B" AND FGIF NOT = CGIF
+              MOVE "N" TO BIENHIST
+           END-IF.
+           IF BIENHIST = "B"
+              ADD FPASTA TO TOTALCLIENTE
+              ADD 1 TO NUMFACCLIENTE
+           END-IF.
+      *****************************************************************
       *                                                               *
       *****************************************************************
        DetalleEmpresa.
@@ -690,8 +783,28 @@
                 DISPLAY CCP        LINE 16 POSITION 24 CONTROL COLORA
                 DISPLAY CPROVIN    LINE 16 POSITION 35 CONTROL COLORA
                 DISPLAY CNUMERO    LINE 14 POSITION 24 CONTROL COLORA
+                DISPLAY CEMAIL     LINE 18 POSITION 24 CONTROL COLORA
+                PERFORM TotalCliente
+                DISPLAY "FACTURADO:" LINE 20 POSITION 24 REVERSE
+                DISPLAY L-TOTALCLIENTE LINE 20 POSITION 35 CONTROL COLORA
+                DISPLAY "N FACTURAS:" LINE 20 POSITION 51 REVERSE
+                DISPLAY L-NUMFACCLIENTE LINE 20 POSITION 63
+                   CONTROL COLORA
+                DISPLAY "NO PRESENTADO:" LINE 21 POSITION 24 REVERSE
+                DISPLAY CNOSHOWS LINE 21 POSITION 39 CONTROL COLORA
            END-READ
            CALL "CURON"
+           MOVE CGIF       TO HCGIF
+           MOVE CNOMBRE    TO HCNOMBRE
+           MOVE CDIRECCION TO HCDIRECCION
+           MOVE CNUMERO    TO HCNUMERO
+           MOVE CCIUDAD    TO HCCIUDAD
+           MOVE CCP        TO HCCP
+           MOVE CPROVIN    TO HCPROVIN
+           MOVE CTELEFONO  TO HCTELEFONO
+           MOVE CEMAIL     TO HCEMAIL
+           ACCEPT HFECHAMOD FROM DATE YYYYMMDD
+           WRITE REG-CLIHIST
            MOVE "N" TO BIEN
            MOVE 0 TO ESTADO
            DELETE  CLIENTES
@@ -717,6 +830,7 @@
            CALL "RECUP.EXE".
        BucleEmpresa.
            MOVE " " TO REG-CLI
+           MOVE 0 TO CNOSHOWS
            CALL "CUROFF"
            DISPLAY CNOMBRE    LINE 10 POSITION 35
            DISPLAY CDIRECCION LINE 12 POSITION 24
@@ -725,6 +839,7 @@
            DISPLAY CCP        LINE 16 POSITION 24
            DISPLAY CPROVIN    LINE 16 POSITION 35
            DISPLAY CNUMERO    LINE 14 POSITION 24
+           DISPLAY CEMAIL     LINE 18 POSITION 24
            CALL "CURON"
            MOVE "N" TO BIEN
            MOVE 0 TO ESTADO
@@ -758,6 +873,7 @@
              LINE 13 POSITION 24 REVERSE.
            DISPLAY " CP:       PROVINCIA:" LINE 15 POSITION 24
              REVERSE.
+           DISPLAY " EMAIL:" LINE 17 POSITION 24 REVERSE.
        ACCPETSCAMPOS.
            PERFORM UNTIL BIEN = "B" OR TECLAF = 27
               MOVE 5 TO I
@@ -766,15 +882,22 @@
                 ON EXCEPTION TECLAF PERFORM SENAL
               END-ACCEPT
               IF ESTADO NOT = 1 AND CGIF NOT = ALL " "
-                 READ CLIENTES
-                    INVALID KEY
-                       MOVE "B" TO BIEN
-                    NOT INVALID KEY
-                       MOVE "N" TO BIEN
-                       MOVE 4 TO I
-                       PERFORM MENSAJE
-                       PERFORM ALTO
-                 END-READ
+                 PERFORM ValidarNIF
+                 IF NIF-MAL
+                    MOVE 20 TO I
+                    PERFORM MENSAJE
+                    PERFORM ALTO
+                 ELSE
+                    READ CLIENTES
+                       INVALID KEY
+                          MOVE "B" TO BIEN
+                       NOT INVALID KEY
+                          MOVE "N" TO BIEN
+                          MOVE 4 TO I
+                          PERFORM MENSAJE
+                          PERFORM ALTO
+                    END-READ
+                 END-IF
               END-IF
            END-PERFORM
            IF TECLAF NOT = 27
@@ -787,6 +910,9 @@
               END-ACCEPT
             END-PERFORM
            END-IF
+           IF TECLAF NOT = 27 AND ESTADO NOT = 1
+              PERFORM ChequearDupNombre
+           END-IF
            IF TECLAF NOT = 27
               MOVE 5 TO I
               PERFORM MENSAJE
@@ -825,6 +951,11 @@
               ACCEPT CPROVIN LINE 16 POSITION 35 NO BEEP TAB UPDATE
                 ON EXCEPTION TECLAF PERFORM SENAL
               END-ACCEPT
+           END-IF
+           IF TECLAF NOT = 27
+              ACCEPT CEMAIL LINE 18 POSITION 24 NO BEEP TAB UPDATE
+                ON EXCEPTION TECLAF PERFORM SENAL
+              END-ACCEPT
            END-IF.
        MENSAJE.
            DISPLAY LM(I) LINE 24 POSITION 2 REVERSE.
@@ -836,6 +967,60 @@
        SENAL.
            MOVE 1 TO ESTADO.
       *****************************************************************
+      * AVISA (SIN IMPEDIR EL ALTA) SI YA HAY OTRO CLIENTE FICHADO CON *
+      * ESE MISMO NOMBRE; USA LA CLAVE ALTERNATIVA CNOMBRE, LA MISMA   *
+      * QUE LA BUSQUEDA POR NOMBRE DE BuscarEmpresa.                  *
+      *****************************************************************
+       ChequearDupNombre.
+           START CLIENTES KEY IS = CNOMBRE
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 19 TO I
+                 PERFORM MENSAJE
+                 PERFORM ALTO
+           END-START.
+      *****************************************************************
+      * COMPRUEBA EL FORMATO DE CGIF. NIF (8 CIFRAS Y LETRA) Y NIE     *
+      * (X/Y/Z, 7 CIFRAS Y LETRA) SE VALIDAN CONTRA LA LETRA DE        *
+      * CONTROL (MODULO 23); DEL CIF DE EMPRESA (LETRA + 7 CIFRAS +    *
+      * DIGITO O LETRA DE CONTROL) SOLO SE COMPRUEBA EL FORMATO.       *
+      *****************************************************************
+       ValidarNIF.
+           MOVE "S" TO NIFVALIDO
+           MOVE CGIF TO CGIFVALIDACION
+           IF CGIF-NUM8 IS NUMERIC AND CGIF-LETRA IS ALPHABETIC
+              MOVE CGIF-NUM8 TO NIF-NUM
+              PERFORM ComprobarLetraNIF
+           ELSE
+              IF CGIF-CUERPO IS NUMERIC AND CGIF-LETRA IS ALPHABETIC
+                 AND (CGIF-PRIMERA = "X" OR "Y" OR "Z")
+                 PERFORM ComprobarLetraNIE
+              ELSE
+                 IF CGIF-PRIMERA IS ALPHABETIC AND
+                    CGIF-CUERPO IS NUMERIC
+                    CONTINUE
+                 ELSE
+                    MOVE "N" TO NIFVALIDO
+                 END-IF
+              END-IF
+           END-IF.
+       ComprobarLetraNIF.
+           DIVIDE NIF-NUM BY 23 GIVING NIF-COCIENTE
+              REMAINDER NIF-RESTO
+           IF CGIF-LETRA NOT = LETRA-NIF(NIF-RESTO + 1)
+              MOVE "N" TO NIFVALIDO
+           END-IF.
+       ComprobarLetraNIE.
+           EVALUATE CGIF-PRIMERA
+              WHEN "X" MOVE 0 TO NIE-PREFIJO
+              WHEN "Y" MOVE 1 TO NIE-PREFIJO
+              WHEN "Z" MOVE 2 TO NIE-PREFIJO
+           END-EVALUATE
+           MOVE CGIF-CUERPO TO NIF-CUERPO7
+           COMPUTE NIF-NUM = NIE-PREFIJO * 10000000 + NIF-CUERPO7
+           PERFORM ComprobarLetraNIF.
+      *****************************************************************
       *                                                               *
       *****************************************************************
        IMPRIMIR.
@@ -941,4 +1126,4 @@
                   PERFORM MARTILLEAR
                ELSE
                  MOVE "B" TO BIEN
-           END-IF.
\ No newline at end of file
+           END-IF.
\ No newline at end of file
