@@ -1,632 +1,1009 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALTA-PLA.
-       AUTHOR. CHICOTE-MARIO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PHILIPS.
-       OBJECT-COMPUTER. PHILIPS.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL RESERVA ASSIGN TO DISK "RESERVA.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS PAGINA
-           ALTERNATE RECORD KEY IS FECHA WITH DUPLICATES.
-       DATA DIVISION.
-       FILE SECTION.
-       FD RESERVA LABEL RECORD STANDARD.
-       01 REG-RES.
-           02 NOMBRE PIC X(30).
-           02 DIRECCION PIC X(25).
-           02 LOCALIDAD PIC X(15).
-           02 TELEFONO PIC X(10).
-           02 PROVINCIA PIC X(10).
-           02 COMENSALES PIC 99.
-           02 NIF PIC X(9).
-           02 PAGINA PIC 9(5).
-           02 FECHA.
-               03 ANO PIC 99.
-               03 MES PIC 99.
-               03 DIA PIC 99.
-           02 ANOTACIONES.
-               03 NOTAS PIC X(63) OCCURS 8.
-       WORKING-STORAGE SECTION.
-       77 VENT PIC 9(16).
-       77 I PIC 99.
-       77 J PIC 99.
-       77 TECLA PIC X.
-       77 TECLAF PIC 99 COMP.
-       77 LINEA PIC 99.
-       77 PAG PIC 9(5) VALUE 1.
-       77 COLOR PIC X(25) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
-       77 FIN PIC X.
-       77 VEZ PIC 9(3) VALUE 1.
-       77 MODIFIC PIC X VALUE "N".
-       77 EXIS PIC X.
-       77 NUMID PIC 99.
-       77 ESTADO PIC 9.
-       77 ANULAR PIC X VALUE "S".
-       77 BORRADO PIC X VALUE "N".
-       77 NOTAC PIC X VALUE "N".
-      * Campos sobre los que voy a aceptar.
-       77 T-NOMBRE PIC X(30).
-       77 T-DIRECCION PIC X(25).
-       77 T-LOCALIDAD PIC X(15).
-       77 T-TELEFONO PIC X(10).
-       77 T-PROVINCIA PIC X(10).
-       77 T-COMENSALES PIC 99.
-       77 T-NIF PIC X(9).
-       01 T-ANOTACIONES.
-           02 T-NOTAS PIC X(63) OCCURS 8.
-       01 WFECHA.
-           02 WANO PIC 99.
-           02 WMES PIC 99.
-           02 WDIA PIC 99.
-      ****
-       01 FEC-DIA.
-           02 FANO PIC 99.
-           02 FMES PIC 99.
-           02 FDIA PIC 99.
-       01 LIN.
-           02 SITIO PIC 99.
-           02 REPETICION PIC 99.
-       01 PANTALLA.
-           02 LP PIC X(80) OCCURS 25.
-       01 DATOSPAN.
-           02 LD OCCURS 37.
-               03 FILLER PIC X VALUE " ".
-               03 PNUMPLATO PIC 99.
-               03 FILLER PIC X VALUE "�".
-               03 PCODIGO PIC XX.
-               03 FILLER PIC X VALUE " ".
-               03 PNOM PIC X(26).
-               03 FILLER PIC X VALUE "�".
-               03 PPVP PIC 9(4).
-       01 DATOSMEN.
-           02 FILLER PIC X(80) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "�����Ŀ����Ŀ����Ŀ����Ŀ����Ŀ�".
-           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�ENERO�FEBRE�MARZO�ABRIL�MAYO �J".
-           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�     ��������������������������".
-           02 FILLER PIC X(31) VALUE "�������������������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "�����������Ŀ����Ŀ����Ŀ����Ŀ�".
-           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�    FEBRERO�MARZO�ABRIL�MAYO �J".
-           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�           ��������������������".
-           02 FILLER PIC X(31) VALUE "�������������������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "�����������������Ŀ����Ŀ����Ŀ�".
-           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�            MARZO�ABRIL�MAYO �J".
-           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                 ��������������".
-           02 FILLER PIC X(31) VALUE "�������������������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "�����������������������Ŀ����Ŀ�".
-           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                  ABRIL�MAYO �J".
-           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                       ��������".
-           02 FILLER PIC X(31) VALUE "�������������������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "�����������������������������Ŀ�".
-           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                        MAYO �J".
-           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                             ��".
-           02 FILLER PIC X(31) VALUE "�������������������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                              J".
-           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "     ��������������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE "����������Ŀ����Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "      JULIO�AGOST�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "           ��������������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE "����������������Ŀ������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "           AGOSTO�SEPTBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "                 ��������������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE "������������������������Ŀ�����".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "               SEPTIEMBRE�OCTUB".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "                         ������".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE ALL "�".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "                        OCTUBRE".
-           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE ALL " ".
-           02 FILLER PIC X(17) VALUE "���������������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE ALL "�".
-           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE "                            NOV".
-           02 FILLER PIC X(17) VALUE "IEMBRE�DICIEMBRE�".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE ALL " ".
-           02 FILLER PIC X(17) VALUE "      ���������ĳ".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(31) VALUE ALL "�".
-           02 FILLER PIC X(17) VALUE "���������������Ŀ".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE ALL " ".
-           02 FILLER PIC X(17) VALUE "      DICIEMBRE �".
-           02 FILLER PIC X(32) VALUE "�                               ".
-           02 FILLER PIC X(31) VALUE ALL " ".
-           02 FILLER PIC X(17) VALUE "                �".
-           02 FILLER PIC X(32) VALUE "� NOMBRE:                       ".
-           02 FILLER PIC X(32) VALUE "                 NIF:           ".
-           02 FILLER PIC X(16) VALUE "               �".
-           02 FILLER PIC X(32) VALUE "� DIRECCION:                    ".
-           02 FILLER PIC X(32) VALUE "                 TELEFONO:      ".
-           02 FILLER PIC X(16) VALUE "               �".
-           02 FILLER PIC X(32) VALUE "� LOCALIDAD:                    ".
-           02 FILLER PIC X(32) VALUE "                 PROVINCIA:     ".
-           02 FILLER PIC X(16) VALUE "               �".
-           02 FILLER PIC X(32) VALUE "� NUM. DE COMENSALES:           ".
-           02 FILLER PIC X(32) VALUE "                                ".
-           02 FILLER PIC X(16) VALUE "               �".
-           02 FILLER PIC X(32) VALUE "� ANOTACIONES:                  ".
-           02 FILLER PIC X(32) VALUE "                                ".
-           02 FILLER PIC X(16) VALUE "               �".
-           02 FILLER PIC X(32) VALUE "�         ����������������������".
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-           02 FILLER PIC X(16) VALUE "���������      �".
-           02 FILLER PIC X(32) VALUE "� F2:Buscar fecha  F3:Anular res".
-           02 FILLER PIC X(32) VALUE "erva F5:A�adir reserva en esa fe".
-           02 FILLER PIC X(16) VALUE "cha RE/AV PAG  �".
-           02 FILLER PIC X(32) VALUE "� No existen m�s hojas. Presione".
-           02 FILLER PIC X(32) VALUE " RE-PAG � F2 para cambiar de fec".
-           02 FILLER PIC X(16) VALUE "cha            �".
-           02 FILLER PIC X(32) VALUE "� �Est� seguro de que quiere anu".
-           02 FILLER PIC X(32) VALUE "lar esta reserva? S/N           ".
-           02 FILLER PIC X(16) VALUE "               �".
-           02 FILLER PIC X(32) VALUE "� Est� buscando la fecha m�s pr�".
-           02 FILLER PIC X(32) VALUE "xima, espere un momento.        ".
-           02 FILLER PIC X(16) VALUE "               �".
-       01 LINEAMENSAJE REDEFINES DATOSMEN.
-           02 LM PIC X(80) OCCURS 50.
-       01 DATOSVENTANA.
-           02 FILLER PIC 99 VALUE 04.
-           02 FILLER PIC 99 VALUE 34.
-           02 FILLER PIC 99 VALUE 39.
-           02 FILLER PIC 99 VALUE 40.
-           02 FILLER PIC 99 VALUE 44.
-           02 FILLER PIC 99 VALUE 74.
-       01 POSILINEAS REDEFINES DATOSVENTANA.
-           02 PSLINEAS PIC 99 OCCURS 6.
-       PROCEDURE DIVISION.
-       MAIN.
-           DISPLAY " " ERASE
-           OPEN I-O RESERVA
-           ACCEPT WFECHA FROM DATE
-           MOVE WFECHA TO FEC-DIA
-           MOVE LOW-VALUE TO FECHA
-           START RESERVA KEY IS > FECHA
-             INVALID KEY CONTINUE
-                 NOT INVALID KEY
-                  PERFORM BORRADO UNTIL FECHA NOT < FEC-DIA
-           END-START
-           MOVE FEC-DIA TO WFECHA
-           PERFORM RECFECHA
-           PERFORM ALTAS UNTIL TECLAF = 27
-           CLOSE RESERVA
-           EXIT PROGRAM.
-
-      ***   Borrado de las paginas anteriores a la fecha actual  ***
-
-       BORRADO.
-           READ RESERVA NEXT AT END MOVE "S" TO FIN
-           END-READ.
-           IF FECHA < FEC-DIA
-                 DELETE RESERVA
-           END-IF.
-
-      ***  Evaluo el mes y seg�n eso muestro una cabecera u otra ***
-
-       RECFECHA.
-           EVALUATE WMES
-               WHEN 1 MOVE 2 TO J
-               WHEN 2 MOVE 5 TO J
-               WHEN 3 MOVE 8 TO J
-               WHEN 4 MOVE 11 TO J
-               WHEN 5 MOVE 14 TO J
-               WHEN 6 MOVE 17 TO J
-               WHEN 7 MOVE 20 TO J
-               WHEN 8 MOVE 23 TO J
-               WHEN 9 MOVE 26 TO J
-               WHEN 10 MOVE 29 TO J
-               WHEN 11 MOVE 32 TO J
-               WHEN 12 MOVE 35 TO J
-           END-EVALUATE.
-           PERFORM CABECERA
-           IF VEZ = 1
-              PERFORM PRESENTA
-              ADD 1 TO VEZ
-           END-IF.
-           PERFORM LECTURA
-           IF EXIS = "N"
-              PERFORM BuscarUltimo VARYING PAG FROM 1 BY 1 UNTIL PAG = 0
-           END-IF.
-       CABECERA.
-           MOVE  0200258004000011 TO VENT
-           CALL "VENTBUF.COB" USING VENT PANTALLA
-           MOVE LM(J) TO LP(2)
-           ADD 1 TO J
-           MOVE LM(J) TO LP(3)
-           ADD 1 TO J
-           MOVE LM(J) TO LP(4)
-           CALL "CUROFF.EXE"
-           PERFORM SACAR VARYING I FROM 2 BY 1 UNTIL I > 4
-           CALL "CURON.EXE".
-       SACAR.
-           DISPLAY LP(I) LINE I POSITION 1 CONTROL COLOR.
-
-      ***  Me muestra el resto de pantalla que no sea la cabecera  ***
-
-       PRESENTA.
-           MOVE LM(38) TO LP(7)
-           MOVE LM(39) TO LP(8)
-           MOVE LM(40) TO LP(9)
-           MOVE LM(41) TO LP(10)
-           MOVE LM(42) TO LP(12)
-           MOVE LM(43) TO LP(14) LP(15) LP(16) LP(17) LP(18)
-              LP(19) LP(20) LP(21)
-           MOVE LM(44) TO LP(23)
-           PERFORM SACAR VARYING I FROM 5 BY 1 UNTIL I > 25
-           DISPLAY WDIA LINE 5 POSITION 5 CONTROL COLOR
-           DISPLAY "/" LINE 5 POSITION 7 CONTROL COLOR
-           DISPLAY WMES LINE 5 POSITION 8 CONTROL COLOR
-           DISPLAY "/" LINE 5 POSITION 10 CONTROL COLOR
-           DISPLAY WANO LINE 5 POSITION 11 CONTROL COLOR
-           MOVE WFECHA TO FECHA.
-
-      ***  Compruebo si existe la fecha introducida   ***
-      ***        y actuaremos en consecuencia...      ***
-       LECTURA.
-           START RESERVA KEY IS = FECHA
-             INVALID KEY MOVE "N" TO EXIS
-                         MOVE "N" TO MODIFIC
-                         PERFORM BLANCOS
-            NOT INVALID KEY
-               PERFORM VISUAL
-           END-START.
-
-      ***  Si existe, leemos el registro y lo visualizamos  ***
-       VISUAL.
-           READ RESERVA NEXT AT END MOVE "S" TO FIN
-           END-READ
-           MOVE FECHA TO WFECHA
-           MOVE NOMBRE TO T-NOMBRE
-           MOVE NIF TO T-NIF
-           MOVE DIRECCION TO T-DIRECCION
-           MOVE LOCALIDAD TO T-LOCALIDAD
-           MOVE PROVINCIA TO T-PROVINCIA
-           MOVE TELEFONO TO T-TELEFONO
-           MOVE COMENSALES TO T-COMENSALES
-           CALL "CUROFF.EXE"
-           DISPLAY WDIA LINE 5 POSITION 5 CONTROL COLOR
-           DISPLAY WMES LINE 5 POSITION 8 CONTROL COLOR
-           DISPLAY WANO LINE 5 POSITION 11 CONTROL COLOR
-           DISPLAY T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR
-           DISPLAY T-NIF LINE 7 POSITION 55 CONTROL COLOR
-           DISPLAY T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR
-           DISPLAY T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR
-           DISPLAY T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR
-           DISPLAY T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR
-           DISPLAY T-COMENSALES LINE 10 POSITION 24 CONTROL COLOR
-           MOVE 14 TO LINEA
-           MOVE 1 TO I
-           PERFORM UNTIL I > 8
-              MOVE NOTAS(I) TO T-NOTAS(I)
-              DISPLAY T-NOTAS(I) LINE LINEA POSITION 11 CONTROL COLOR
-              ADD 1 TO I
-              ADD 1 TO LINEA
-           END-PERFORM.
-           CALL "CURON.EXE"
-           MOVE "S" TO MODIFIC
-           MOVE "S" TO EXIS.
-
-      *** Si no existe muevo blancos a todos los campos para que me ***
-      *** limpie la pantalla y para que el UPDATE este a blancos    ***
-       BLANCOS.
-           MOVE ALL " " TO T-NOMBRE
-           MOVE ALL " " TO T-NIF
-           MOVE ALL " " TO T-DIRECCION
-           MOVE ALL " " TO T-LOCALIDAD
-           MOVE ALL " " TO T-PROVINCIA
-           MOVE ALL " " TO T-TELEFONO
-           MOVE ALL " " TO T-COMENSALES
-           CALL "CUROFF.EXE"
-           DISPLAY T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR
-           DISPLAY T-NIF LINE 7 POSITION 55 CONTROL COLOR
-           DISPLAY T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR
-           DISPLAY T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR
-           DISPLAY T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR
-           DISPLAY T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR
-           DISPLAY T-COMENSALES LINE 10 POSITION 24 CONTROL COLOR.
-           MOVE 14 TO LINEA
-           MOVE 1 TO I
-           PERFORM UNTIL I > 8
-             MOVE ALL " " TO T-NOTAS(I)
-             MOVE LM(43) TO LP(14) LP(15) LP(16) LP(17) LP(18)
-              LP(19) LP(20) LP(21) LP(22)
-             DISPLAY LP(LINEA) LINE LINEA POSITION 1 CONTROL COLOR
-             ADD 1 TO I
-             ADD 1 TO LINEA
-           END-PERFORM.
-           CALL "CURON.EXE".
-
-      ***  Asigno la clave principal al registro, ***
-      *** leo hasta que encuentro la �ltima clave ***
-       BuscarUltimo.
-           MOVE PAG TO PAGINA
-           READ RESERVA INVALID KEY
-                  MOVE PAG TO PAGINA
-                  MOVE 99999 TO PAG
-                  NOT INVALID KEY CONTINUE
-           END-READ.
-
-      ***  Acepto todos los campos del registro y compruebo si ***
-      ***  se llama a las teclas de funcion.  Las notas las    ***
-      ***  acepto mediante un bucle ya que est�n en una tabla  ***
-       ALTAS.
-           MOVE 0 TO ESTADO
-           IF ESTADO = 0
-             ACCEPT T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR TAB UPDATE
-               NO BEEP ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-             ACCEPT T-NIF LINE 7 POSITION 55 CONTROL COLOR TAB UPDATE
-               NO BEEP ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-             ACCEPT T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR TAB
-               NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-              ACCEPT T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR TAB
-               UPDATE NO BEEP ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-             ACCEPT T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR TAB
-                NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-             ACCEPT T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR TAB
-                NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-             ACCEPT T-COMENSALES LINE 10 POSITION 24 CONTROL COLOR TAB
-                NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-             END-ACCEPT
-           END-IF.
-           MOVE 1 TO I
-           MOVE 14 TO LINEA
-           IF ESTADO = 0
-             PERFORM ANOTAR UNTIL I > 8
-             MOVE "N" TO NOTAC
-           END-IF.
-           MOVE 0 TO ESTADO.
-       ANOTAR.
-           MOVE "S" TO NOTAC
-           IF ESTADO = 0
-              ACCEPT NOTAS(I) LINE LINEA POSITION 11 CONTROL COLOR
-               NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-              END-ACCEPT
-           END-IF.
-           IF ESTADO = 0
-              ADD 1 TO I
-              ADD 1 TO LINEA
-           END-IF.
-
-      ***    Muevo los campos aceptados a los campos del registro    ***
-      *** Anteriormente evaluo si existe o no el registro; si existe ***
-      ***           llamo a MODIFICAR sino llamo a GRABAR            ***
-       MOVER.
-           MOVE WFECHA TO FECHA
-           MOVE T-NOMBRE TO NOMBRE
-           MOVE T-NIF TO NIF
-           MOVE T-DIRECCION TO DIRECCION
-           MOVE T-LOCALIDAD TO LOCALIDAD
-           MOVE T-PROVINCIA TO PROVINCIA
-           MOVE T-TELEFONO TO TELEFONO
-           MOVE T-COMENSALES TO COMENSALES
-           PERFORM UNTIL I > 8
-              MOVE T-NOTAS(I) TO NOTAS(I)
-              ADD 1 TO I
-           END-PERFORM.
-       GRABAR.
-           PERFORM MOVER
-           WRITE REG-RES
-           END-WRITE.
-           MOVE "S" TO MODIFIC
-           MOVE "S" TO EXIS
-           DISPLAY "YA HE GRABADO Y HE MOVIDO S TO EXIS".
-       MODIFICAR.
-           PERFORM MOVER
-           REWRITE REG-RES
-           END-REWRITE.
-
-      *** Realizo las operaciones correspondientes  ***
-      ***   asignadas a cada tecla de funcion       ***
-       TECLASFUNCION.
-
-      * F2 cambia de fecha, por ello antes tenemos que grabar.
-      * Para validar la fecha llamamos a FECHAS.COB.
-           IF TECLAF = 2
-             IF MODIFIC = "S"
-              PERFORM MODIFICAR
-               ELSE
-                 IF BORRADO NOT = "S"
-                   PERFORM GRABAR
-                 END-IF
-             END-IF
-             CALL "FECHAS.COB" USING WFECHA
-             MOVE "N" TO FIN
-             MOVE 1 TO ESTADO
-             MOVE WFECHA TO FECHA
-             PERFORM RECFECHA
-           END-IF.
-
-      * F3 Borra la p�gina. Muevo "s" to borrado porque al cambiar de
-      * fecha con F2 me vuelve a grabar y as� lo evito.
-           IF TECLAF = 3
-              DISPLAY LM(46) LINE 23 POSITION 1
-              PERFORM WITH TEST AFTER UNTIL
-                    ANULAR = "S" OR "s" OR "N" OR "n"
-                  ACCEPT ANULAR LINE 23 POSITION 60 TAB
-                      ON EXCEPTION TECLAF CONTINUE
-                  END-ACCEPT
-              END-PERFORM
-              DISPLAY LM(44) LINE 23 POSITION 1
-              IF ANULAR = "S" OR "s"
-                  DELETE RESERVA
-              END-IF
-              MOVE 1 TO ESTADO
-              MOVE "S" TO BORRADO
-              MOVE "N" TO EXIS
-              MOVE "N" TO MODIFIC
-           END-IF.
-
-      * Me permite a�adir mas reservas en una misma fecha. De la otra
-      * forma me modificaria la reserva ya existente de esa fecha.
-           IF TECLAF = 5
-             PERFORM BLANCOS
-             PERFORM BuscarUltimo VARYING PAG FROM 1 BY 1 UNTIL PAG = 0
-             MOVE 1 TO ESTADO
-             MOVE "N" TO FIN
-             MOVE "N" TO EXIS
-             MOVE "N" TO MODIFIC
-           END-IF.
-
-      * En los accept de las notas, permito al usuario que se mueve por
-      * las 5 lineas de anotaciones.
-           IF TECLAF = 52
-             IF NOTAC = "S" AND I > 1
-                SUBTRACT 1 FROM LINEA
-                SUBTRACT 1 FROM I
-             END-IF
-           END-IF.
-           IF TECLAF = 53
-             IF NOTAC = "S" AND I < 8
-                ADD 1 TO LINEA
-                ADD 1 TO I
-             END-IF
-           END-IF.
-
-      * El usuario puede cambiar de fecha mediante F2 o bien p�g arriba
-      * o p�g. abajo. Por si acaso teclea AV/RE PAG en medio de las
-      * altas, le obligo a grabar.
-           IF TECLAF = 67
-               IF FIN = "S"
-                   DISPLAY LM(44) LINE 23 POSITION 1  CONTROL COLOR
-               END-IF
-               IF MODIFIC = "S"
-                 PERFORM MODIFICAR
-                   ELSE
-                    PERFORM GRABAR
-               END-IF
-               MOVE "N" TO EXIS
-               DISPLAY LM(47) LINE 23 POSITION 1 CONTROL COLOR
-               PERFORM DECREMENTO UNTIL EXIS = "S" OR FECHA = FEC-DIA
-               DISPLAY LM(44) LINE 23 POSITION 1  CONTROL COLOR
-               MOVE 1 TO ESTADO
-               MOVE "N" TO FIN
-           END-IF.
-           IF TECLAF = 68
-               IF EXIS = "S"
-                 IF FIN = "S"
-                  DISPLAY LM(45) LINE 23 POSITION 1 CONTROL COLOR
-                   ELSE
-                    IF MODIFIC = "S"
-                      PERFORM MODIFICAR
-                         ELSE
-                          PERFORM GRABAR
-                    END-IF
-                    PERFORM VISUAL
-                 END-IF
-               END-IF
-               MOVE 1 TO ESTADO
-           END-IF.
-
-      * Activo la tecla de escape.
-           IF TECLAF = 27
-             MOVE 1 TO ESTADO
-             MOVE 1 TO NUMID
-             CALL "MENSAJE.COB" USING NUMID
-             IF NUMID NOT = 1
-                 MOVE 0 TO TECLAF
-                 ELSE
-                   IF MODIFIC = "S"
-                     PERFORM MODIFICAR
-                       ELSE
-                        PERFORM GRABAR
-                   END-IF
-                   MOVE 1 TO ESTADO
-              END-IF
-           END-IF.
-
-      * Para activar RE-PAG voy decrementando la fecha hasta que
-      * encuentra una.
-       DECREMENTO.
-           SUBTRACT 1 FROM WDIA
-           IF DIA = 0
-              SUBTRACT 1 FROM WMES
-              MOVE 31 TO WDIA
-              IF MES = 1
-                 SUBTRACT 1 FROM WANO
-                 MOVE 12 TO WMES
-              END-IF
-           END-IF.
-           MOVE WFECHA TO FECHA
-           START RESERVA KEY IS = FECHA
-                  INVALID KEY CONTINUE
-                   NOT INVALID KEY PERFORM VISUAL
-           END-START.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RESERVA ASSIGN TO DISK "RESERVA.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PAGINA
+           ALTERNATE RECORD KEY IS FECHA WITH DUPLICATES.
+           SELECT OPTIONAL RESHIST ASSIGN TO DISK "RESHIST.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CGIF
+           ALTERNATE RECORD KEY IS CNOMBRE WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CCIUDAD WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RESERVA LABEL RECORD STANDARD.
+       01 REG-RES.
+           02 NOMBRE PIC X(30).
+           02 DIRECCION PIC X(25).
+           02 LOCALIDAD PIC X(15).
+           02 TELEFONO PIC X(10).
+           02 PROVINCIA PIC X(10).
+           02 COMENSALES PIC 99.
+           02 NIF PIC X(9).
+           02 PAGINA PIC 9(5).
+           02 FECHA.
+               03 ANO PIC 9(4).
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 TIPONOTA PIC X.
+              88 NOTA-NINGUNA VALUE "N".
+              88 NOTA-ALERGIA VALUE "A".
+              88 NOTA-CUMPLE VALUE "C".
+              88 NOTA-SILLA VALUE "S".
+              88 NOTA-MOVILIDAD VALUE "M".
+           02 ANOTACIONES.
+               03 NOTAS PIC X(63) OCCURS 8.
+      * Reservas que ya han pasado; se archivan aqui en vez de borrarse
+      * para poder consultar el historico de reservas de meses pasados.
+       FD RESHIST LABEL RECORD STANDARD.
+       01 REG-RESHIST.
+           02 HNOMBRE PIC X(30).
+           02 HDIRECCION PIC X(25).
+           02 HLOCALIDAD PIC X(15).
+           02 HTELEFONO PIC X(10).
+           02 HPROVINCIA PIC X(10).
+           02 HCOMENSALES PIC 99.
+           02 HNIF PIC X(9).
+           02 HPAGINA PIC 9(5).
+           02 HFECHA.
+               03 HANO PIC 9(4).
+               03 HMES PIC 99.
+               03 HDIA PIC 99.
+           02 HTIPONOTA PIC X.
+           02 HANOTACIONES.
+               03 HNOTAS PIC X(63) OCCURS 8.
+       FD CLIENTES LABEL RECORD STANDARD.
+       01 REG-CLI.
+           02 CGIF       PIC X(9).
+           02 CNOMBRE    PIC X(29).
+           02 CDIRECCION PIC X(40).
+           02 CNUMERO    PIC X(3).
+           02 CCIUDAD    PIC X(15).
+           02 CCP        PIC X(6).
+           02 CPROVIN    PIC X(15).
+           02 CTELEFONO  PIC X(9).
+           02 CEMAIL     PIC X(30).
+           02 CNOSHOWS   PIC 9(3).
+       WORKING-STORAGE SECTION.
+       77 VENT PIC 9(16).
+       77 I PIC 99.
+       77 J PIC 99.
+       77 TECLA PIC X.
+       77 TECLAF PIC 99 COMP.
+       77 LINEA PIC 99.
+       77 PAG PIC 9(5) VALUE 1.
+       77 COLOR PIC X(25) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+       77 FIN PIC X.
+       77 VEZ PIC 9(3) VALUE 1.
+       77 MODIFIC PIC X VALUE "N".
+       77 EXIS PIC X.
+       77 NUMID PIC 99.
+       77 ESTADO PIC 9.
+       77 ANULAR PIC X VALUE "S".
+       77 BORRADO PIC X VALUE "N".
+       77 NOTAC PIC X VALUE "N".
+      * Campos sobre los que voy a aceptar.
+       77 T-NOMBRE PIC X(30).
+       77 T-DIRECCION PIC X(25).
+       77 T-LOCALIDAD PIC X(15).
+       77 T-TELEFONO PIC X(10).
+       77 T-PROVINCIA PIC X(10).
+       77 T-COMENSALES PIC 99.
+       77 T-NIF PIC X(9).
+       77 T-MESA PIC 99.
+       01 T-TIPONOTA PIC X.
+           88 T-NOTA-NINGUNA VALUE "N".
+           88 T-NOTA-ALERGIA VALUE "A".
+           88 T-NOTA-CUMPLE VALUE "C".
+           88 T-NOTA-SILLA VALUE "S".
+           88 T-NOTA-MOVILIDAD VALUE "M".
+      * Campos para la busqueda de reservas por tipo de anotacion (F4).
+       77 T-BUSCARTIPO PIC X.
+           88 BUSCAR-NINGUNA VALUE "N".
+           88 BUSCAR-ALERGIA VALUE "A".
+           88 BUSCAR-CUMPLE VALUE "C".
+           88 BUSCAR-SILLA VALUE "S".
+           88 BUSCAR-MOVILIDAD VALUE "M".
+       77 T-ENCONTRADAS PIC 99.
+       77 T-LINBUSQ PIC 99.
+       01 T-FECHAACTUAL.
+           02 TF-ANO PIC 9(4).
+           02 TF-MES PIC 99.
+           02 TF-DIA PIC 99.
+       01 LINBUSQ.
+           02 LB-DIA PIC Z9.
+           02 FILLER PIC X VALUE "/".
+           02 LB-MES PIC Z9.
+           02 FILLER PIC X VALUE "/".
+           02 LB-ANO PIC 9(4).
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 LB-NOMBRE PIC X(30).
+      *****************************************************************
+      * VALIDACION DEL NIF/NIE/CIF TECLEADO EN T-NIF, IGUAL QUE EN     *
+      * CLIE.CBL: NIF Y NIE SE COMPRUEBAN CON LA LETRA DE CONTROL      *
+      * (MODULO 23); DEL CIF DE EMPRESA SOLO SE COMPRUEBA EL FORMATO.  *
+      *****************************************************************
+       01 CGIFVALIDACION.
+           02 CGIF-NUM8  PIC X(8).
+           02 CGIF-LETRA PIC X.
+       01 CGIF-DESGLOSE REDEFINES CGIFVALIDACION.
+           02 CGIF-PRIMERA PIC X.
+           02 CGIF-CUERPO  PIC X(7).
+           02 FILLER PIC X.
+       01 TABLA-LETRAS-NIF.
+           02 FILLER PIC X(23) VALUE "TRWAGMYFPDXBNJZSQVHLCKE".
+       01 LETRAS-NIF REDEFINES TABLA-LETRAS-NIF.
+           02 LETRA-NIF PIC X OCCURS 23.
+       01 DatosValidarNIF.
+           02 NIE-PREFIJO   PIC 9.
+           02 NIF-CUERPO7   PIC 9(7).
+           02 NIF-NUM       PIC 9(8).
+           02 NIF-COCIENTE  PIC 9(8).
+           02 NIF-RESTO     PIC 99.
+           02 NIFVALIDO     PIC X VALUE "S".
+              88 NIF-OK  VALUE "S".
+              88 NIF-MAL VALUE "N".
+       01 T-ANOTACIONES.
+           02 T-NOTAS PIC X(63) OCCURS 8.
+       01 WFECHA.
+           02 WANO PIC 9(4).
+           02 WMES PIC 99.
+           02 WDIA PIC 99.
+      * FECHAS.COB espera el dia y el mes en ese orden, sin el ano.
+       01 W-DIAMES.
+           02 W-VDIA PIC 99.
+           02 W-VMES PIC 99.
+      ****
+       01 FEC-DIA.
+           02 FANO PIC 9(4).
+           02 FMES PIC 99.
+           02 FDIA PIC 99.
+       01 LIN.
+           02 SITIO PIC 99.
+           02 REPETICION PIC 99.
+       01 PANTALLA.
+           02 LP PIC X(80) OCCURS 25.
+       01 DATOSPAN.
+           02 LD OCCURS 37.
+               03 FILLER PIC X VALUE " ".
+               03 PNUMPLATO PIC 99.
+               03 FILLER PIC X VALUE "�".
+               03 PCODIGO PIC XX.
+               03 FILLER PIC X VALUE " ".
+               03 PNOM PIC X(26).
+               03 FILLER PIC X VALUE "�".
+               03 PPVP PIC 9(4).
+       01 DATOSMEN.
+           02 FILLER PIC X(80) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "�����Ŀ����Ŀ����Ŀ����Ŀ����Ŀ�".
+           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�ENERO�FEBRE�MARZO�ABRIL�MAYO �J".
+           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�     ��������������������������".
+           02 FILLER PIC X(31) VALUE "�������������������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "�����������Ŀ����Ŀ����Ŀ����Ŀ�".
+           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�    FEBRERO�MARZO�ABRIL�MAYO �J".
+           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�           ��������������������".
+           02 FILLER PIC X(31) VALUE "�������������������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "�����������������Ŀ����Ŀ����Ŀ�".
+           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�            MARZO�ABRIL�MAYO �J".
+           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                 ��������������".
+           02 FILLER PIC X(31) VALUE "�������������������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "�����������������������Ŀ����Ŀ�".
+           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                  ABRIL�MAYO �J".
+           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                       ��������".
+           02 FILLER PIC X(31) VALUE "�������������������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "�����������������������������Ŀ�".
+           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                        MAYO �J".
+           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                             ��".
+           02 FILLER PIC X(31) VALUE "�������������������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE "����Ŀ����Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                              J".
+           02 FILLER PIC X(31) VALUE "UNIO �JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "     ��������������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE "����������Ŀ����Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "      JULIO�AGOST�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "           ��������������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE "����������������Ŀ������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "           AGOSTO�SEPTBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "                 ��������������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE "������������������������Ŀ�����".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "               SEPTIEMBRE�OCTUB".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "                         ������".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE ALL "�".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "                        OCTUBRE".
+           02 FILLER PIC X(17) VALUE "�NOVBR�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE ALL " ".
+           02 FILLER PIC X(17) VALUE "���������������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE ALL "�".
+           02 FILLER PIC X(17) VALUE "�����Ŀ��������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE "                            NOV".
+           02 FILLER PIC X(17) VALUE "IEMBRE�DICIEMBRE�".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE ALL " ".
+           02 FILLER PIC X(17) VALUE "      ���������ĳ".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(31) VALUE ALL "�".
+           02 FILLER PIC X(17) VALUE "���������������Ŀ".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE ALL " ".
+           02 FILLER PIC X(17) VALUE "      DICIEMBRE �".
+           02 FILLER PIC X(32) VALUE "�                               ".
+           02 FILLER PIC X(31) VALUE ALL " ".
+           02 FILLER PIC X(17) VALUE "                �".
+           02 FILLER PIC X(32) VALUE "� NOMBRE:                       ".
+           02 FILLER PIC X(32) VALUE "                 NIF:           ".
+           02 FILLER PIC X(16) VALUE "               �".
+           02 FILLER PIC X(32) VALUE "� DIRECCION:                    ".
+           02 FILLER PIC X(32) VALUE "                 TELEFONO:      ".
+           02 FILLER PIC X(16) VALUE "               �".
+           02 FILLER PIC X(32) VALUE "� LOCALIDAD:                    ".
+           02 FILLER PIC X(32) VALUE "                 PROVINCIA:     ".
+           02 FILLER PIC X(16) VALUE "               �".
+           02 FILLER PIC X(32) VALUE "� NUM. DE COMENSALES:           ".
+           02 FILLER PIC X(32) VALUE "     TIPO(N/A/C/S/M):           ".
+           02 FILLER PIC X(16) VALUE "               �".
+           02 FILLER PIC X(32) VALUE "� ANOTACIONES:                  ".
+           02 FILLER PIC X(32) VALUE "                                ".
+           02 FILLER PIC X(16) VALUE "               �".
+           02 FILLER PIC X(32) VALUE "�         ����������������������".
+           02 FILLER PIC X(32) VALUE "��������������������������������".
+           02 FILLER PIC X(16) VALUE "���������      �".
+           02 FILLER PIC X(32) VALUE "� F2:Buscar fecha  F3:Anular res".
+           02 FILLER PIC X(32) VALUE "erva F5:A�adir reserva en esa fe".
+           02 FILLER PIC X(16) VALUE "cha RE/AV PAG  �".
+           02 FILLER PIC X(32) VALUE "� No existen m�s hojas. Presione".
+           02 FILLER PIC X(32) VALUE " RE-PAG � F2 para cambiar de fec".
+           02 FILLER PIC X(16) VALUE "cha            �".
+           02 FILLER PIC X(32) VALUE "� �Est� seguro de que quiere anu".
+           02 FILLER PIC X(32) VALUE "lar esta reserva? S/N           ".
+           02 FILLER PIC X(16) VALUE "               �".
+           02 FILLER PIC X(32) VALUE "� Est� buscando la fecha m�s pr�".
+           02 FILLER PIC X(32) VALUE "xima, espere un momento.        ".
+           02 FILLER PIC X(16) VALUE "               �".
+       01 LINEAMENSAJE REDEFINES DATOSMEN.
+           02 LM PIC X(80) OCCURS 50.
+      * El NIF/CIF tecleado no es valido; queda fuera de la tabla de
+      * DATOSMEN por no forzar el ya delicado ajuste de bytes de esa
+      * tabla, que arrastra caracteres de dibujo de lineas del DOS.
+       01 MENSNIFRES PIC X(78) VALUE
+          "El NIF/CIF tecleado no es valido, compruebelo y repitalo".
+      * Mensajes de la busqueda de reservas por tipo de anotacion (F4),
+      * fuera de DATOSMEN por el mismo motivo que MENSNIFRES.
+       01 MENSBUSQTIPO PIC X(33) VALUE
+          "BUSCAR RESERVAS TIPO (N/A/C/S/M):".
+       01 MENSBUSQTITULO PIC X(31) VALUE
+          "RESERVAS CON ANOTACION DE TIPO:".
+       01 MENSBUSQNADA PIC X(29) VALUE
+          "(No se ha encontrado ninguna)".
+       01 MENSBUSQTECLA PIC X(33) VALUE
+          "Pulse una tecla para continuar...".
+      * Mensaje de la marca de "no presentado" (F7), fuera de DATOSMEN
+      * por el mismo motivo que MENSNIFRES.
+       01 MENSNOPRES PIC X(57) VALUE
+          "Marcar como no presentado y archivar la reserva (S/N):".
+       01 DATOSVENTANA.
+           02 FILLER PIC 99 VALUE 04.
+           02 FILLER PIC 99 VALUE 34.
+           02 FILLER PIC 99 VALUE 39.
+           02 FILLER PIC 99 VALUE 40.
+           02 FILLER PIC 99 VALUE 44.
+           02 FILLER PIC 99 VALUE 74.
+       01 POSILINEAS REDEFINES DATOSVENTANA.
+           02 PSLINEAS PIC 99 OCCURS 6.
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY " " ERASE
+           OPEN I-O RESERVA
+           OPEN I-O CLIENTES
+           ACCEPT WFECHA FROM DATE YYYYMMDD
+           MOVE WFECHA TO FEC-DIA
+           MOVE LOW-VALUE TO FECHA
+           START RESERVA KEY IS > FECHA
+             INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                  OPEN EXTEND RESHIST
+                  PERFORM BORRADO UNTIL FECHA NOT < FEC-DIA
+                  CLOSE RESHIST
+           END-START
+           MOVE FEC-DIA TO WFECHA
+           PERFORM RECFECHA
+           PERFORM ALTAS UNTIL TECLAF = 27
+           CLOSE RESERVA
+           CLOSE CLIENTES
+           EXIT PROGRAM.
+
+      ***   Borrado de las paginas anteriores a la fecha actual  ***
+
+       BORRADO.
+           READ RESERVA NEXT AT END MOVE "S" TO FIN
+           END-READ.
+           IF FECHA < FEC-DIA
+                 MOVE NOMBRE TO HNOMBRE
+                 MOVE DIRECCION TO HDIRECCION
+                 MOVE LOCALIDAD TO HLOCALIDAD
+                 MOVE TELEFONO TO HTELEFONO
+                 MOVE PROVINCIA TO HPROVINCIA
+                 MOVE COMENSALES TO HCOMENSALES
+                 MOVE NIF TO HNIF
+                 MOVE PAGINA TO HPAGINA
+                 MOVE FECHA TO HFECHA
+                 MOVE TIPONOTA TO HTIPONOTA
+                 MOVE ANOTACIONES TO HANOTACIONES
+                 WRITE REG-RESHIST
+                 DELETE RESERVA
+           END-IF.
+
+      *** Busca al cliente de la reserva por su NIF y le suma uno al
+      *** contador de no presentados; si no esta dado de alta como
+      *** cliente no hace nada.
+
+       MarcarNoPresentado.
+           MOVE NIF TO CGIF
+           READ CLIENTES
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 ADD 1 TO CNOSHOWS
+                 REWRITE REG-CLI
+                    INVALID KEY CONTINUE
+                 END-REWRITE
+           END-READ.
+
+      ***  Evaluo el mes y seg�n eso muestro una cabecera u otra ***
+
+       RECFECHA.
+           EVALUATE WMES
+               WHEN 1 MOVE 2 TO J
+               WHEN 2 MOVE 5 TO J
+               WHEN 3 MOVE 8 TO J
+               WHEN 4 MOVE 11 TO J
+               WHEN 5 MOVE 14 TO J
+               WHEN 6 MOVE 17 TO J
+               WHEN 7 MOVE 20 TO J
+               WHEN 8 MOVE 23 TO J
+               WHEN 9 MOVE 26 TO J
+               WHEN 10 MOVE 29 TO J
+               WHEN 11 MOVE 32 TO J
+               WHEN 12 MOVE 35 TO J
+           END-EVALUATE.
+           PERFORM CABECERA
+           IF VEZ = 1
+              PERFORM PRESENTA
+              ADD 1 TO VEZ
+           END-IF.
+           PERFORM LECTURA
+           IF EXIS = "N"
+              PERFORM BuscarUltimo VARYING PAG FROM 1 BY 1 UNTIL PAG = 0
+           END-IF.
+       CABECERA.
+           MOVE  0200258004000011 TO VENT
+           CALL "VENTBUF.COB" USING VENT PANTALLA
+           MOVE LM(J) TO LP(2)
+           ADD 1 TO J
+           MOVE LM(J) TO LP(3)
+           ADD 1 TO J
+           MOVE LM(J) TO LP(4)
+           CALL "CUROFF.EXE"
+           PERFORM SACAR VARYING I FROM 2 BY 1 UNTIL I > 4
+           CALL "CURON.EXE".
+       SACAR.
+           DISPLAY LP(I) LINE I POSITION 1 CONTROL COLOR.
+
+      ***  Me muestra el resto de pantalla que no sea la cabecera  ***
+
+       PRESENTA.
+           MOVE LM(38) TO LP(7)
+           MOVE LM(39) TO LP(8)
+           MOVE LM(40) TO LP(9)
+           MOVE LM(41) TO LP(10)
+           MOVE LM(42) TO LP(12)
+           MOVE LM(43) TO LP(14) LP(15) LP(16) LP(17) LP(18)
+              LP(19) LP(20) LP(21)
+           MOVE LM(44) TO LP(23)
+           PERFORM SACAR VARYING I FROM 5 BY 1 UNTIL I > 25
+           DISPLAY WDIA LINE 5 POSITION 5 CONTROL COLOR
+           DISPLAY "/" LINE 5 POSITION 7 CONTROL COLOR
+           DISPLAY WMES LINE 5 POSITION 8 CONTROL COLOR
+           DISPLAY "/" LINE 5 POSITION 10 CONTROL COLOR
+           DISPLAY WANO LINE 5 POSITION 11 CONTROL COLOR
+           MOVE WFECHA TO FECHA.
+
+      ***  Compruebo si existe la fecha introducida   ***
+      ***        y actuaremos en consecuencia...      ***
+       LECTURA.
+           START RESERVA KEY IS = FECHA
+             INVALID KEY MOVE "N" TO EXIS
+                         MOVE "N" TO MODIFIC
+                         PERFORM BLANCOS
+            NOT INVALID KEY
+               PERFORM VISUAL
+           END-START.
+
+      ***  Si existe, leemos el registro y lo visualizamos  ***
+       VISUAL.
+           READ RESERVA NEXT AT END MOVE "S" TO FIN
+           END-READ
+           MOVE FECHA TO WFECHA
+           MOVE NOMBRE TO T-NOMBRE
+           MOVE NIF TO T-NIF
+           MOVE DIRECCION TO T-DIRECCION
+           MOVE LOCALIDAD TO T-LOCALIDAD
+           MOVE PROVINCIA TO T-PROVINCIA
+           MOVE TELEFONO TO T-TELEFONO
+           MOVE COMENSALES TO T-COMENSALES
+           MOVE TIPONOTA TO T-TIPONOTA
+           CALL "CUROFF.EXE"
+           DISPLAY WDIA LINE 5 POSITION 5 CONTROL COLOR
+           DISPLAY WMES LINE 5 POSITION 8 CONTROL COLOR
+           DISPLAY WANO LINE 5 POSITION 11 CONTROL COLOR
+           DISPLAY T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR
+           DISPLAY T-NIF LINE 7 POSITION 55 CONTROL COLOR
+           DISPLAY T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR
+           DISPLAY T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR
+           DISPLAY T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR
+           DISPLAY T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR
+           DISPLAY T-COMENSALES LINE 10 POSITION 24 CONTROL COLOR
+           DISPLAY T-TIPONOTA LINE 10 POSITION 55 CONTROL COLOR
+           MOVE 14 TO LINEA
+           MOVE 1 TO I
+           PERFORM UNTIL I > 8
+              MOVE NOTAS(I) TO T-NOTAS(I)
+              DISPLAY T-NOTAS(I) LINE LINEA POSITION 11 CONTROL COLOR
+              ADD 1 TO I
+              ADD 1 TO LINEA
+           END-PERFORM.
+           CALL "CURON.EXE"
+           MOVE "S" TO MODIFIC
+           MOVE "S" TO EXIS.
+
+      *** Si no existe muevo blancos a todos los campos para que me ***
+      *** limpie la pantalla y para que el UPDATE este a blancos    ***
+       BLANCOS.
+           MOVE ALL " " TO T-NOMBRE
+           MOVE ALL " " TO T-NIF
+           MOVE ALL " " TO T-DIRECCION
+           MOVE ALL " " TO T-LOCALIDAD
+           MOVE ALL " " TO T-PROVINCIA
+           MOVE ALL " " TO T-TELEFONO
+           MOVE ALL " " TO T-COMENSALES
+           MOVE "N" TO T-TIPONOTA
+           CALL "CUROFF.EXE"
+           DISPLAY T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR
+           DISPLAY T-NIF LINE 7 POSITION 55 CONTROL COLOR
+           DISPLAY T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR
+           DISPLAY T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR
+           DISPLAY T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR
+           DISPLAY T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR
+           DISPLAY T-COMENSALES LINE 10 POSITION 24 CONTROL COLOR
+           DISPLAY T-TIPONOTA LINE 10 POSITION 55 CONTROL COLOR.
+           MOVE 14 TO LINEA
+           MOVE 1 TO I
+           PERFORM UNTIL I > 8
+             MOVE ALL " " TO T-NOTAS(I)
+             MOVE LM(43) TO LP(14) LP(15) LP(16) LP(17) LP(18)
+              LP(19) LP(20) LP(21) LP(22)
+             DISPLAY LP(LINEA) LINE LINEA POSITION 1 CONTROL COLOR
+             ADD 1 TO I
+             ADD 1 TO LINEA
+           END-PERFORM.
+           CALL "CURON.EXE".
+
+      ***  Asigno la clave principal al registro, ***
+      *** leo hasta que encuentro la �ltima clave ***
+       BuscarUltimo.
+           MOVE PAG TO PAGINA
+           READ RESERVA INVALID KEY
+                  MOVE PAG TO PAGINA
+                  MOVE 99999 TO PAG
+                  NOT INVALID KEY CONTINUE
+           END-READ.
+
+      *** Si el NIF tecleado coincide con un cliente ya fichado en   ***
+      *** CLIENTES.DAT, rellena el resto de campos con sus datos; si ***
+      *** no lo encuentra deja los campos tal cual (cliente nuevo o  ***
+      *** reserva sin NIF, el enlace es opcional).                   ***
+       BuscarCliente.
+           IF T-NIF NOT = SPACES
+              MOVE T-NIF TO CGIF
+              READ CLIENTES
+                 INVALID KEY CONTINUE
+                 NOT INVALID KEY
+                    MOVE CNOMBRE    TO T-NOMBRE
+                    MOVE CDIRECCION TO T-DIRECCION
+                    MOVE CCIUDAD    TO T-LOCALIDAD
+                    MOVE CPROVIN    TO T-PROVINCIA
+                    MOVE CTELEFONO  TO T-TELEFONO
+                    CALL "CUROFF.EXE"
+                    DISPLAY T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR
+                    DISPLAY T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR
+                    DISPLAY T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR
+                    DISPLAY T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR
+                    DISPLAY T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR
+                    CALL "CURON.EXE"
+              END-READ
+           END-IF.
+
+      *** Pide el tipo de anotacion a buscar (N/A/C/S/M) y recorre   ***
+      *** todo RESERVA.DAT por orden de fecha listando las que       ***
+      *** coincidan; al terminar repinta la pagina que estaba activa ***
+       BuscarPorTipo.
+           DISPLAY MENSBUSQTIPO LINE 23 POSITION 1 CONTROL COLOR
+           MOVE "N" TO T-BUSCARTIPO
+           PERFORM WITH TEST AFTER UNTIL BUSCAR-NINGUNA
+              OR BUSCAR-ALERGIA OR BUSCAR-CUMPLE
+              OR BUSCAR-SILLA OR BUSCAR-MOVILIDAD
+              ACCEPT T-BUSCARTIPO LINE 23 POSITION 35 UPDATE NO BEEP
+                 ON EXCEPTION TECLAF CONTINUE
+              END-ACCEPT
+           END-PERFORM
+           MOVE FECHA TO T-FECHAACTUAL
+           DISPLAY " " ERASE
+           DISPLAY MENSBUSQTITULO LINE 2 POSITION 5
+           DISPLAY T-BUSCARTIPO LINE 2 POSITION 37
+           MOVE 4 TO T-LINBUSQ
+           MOVE 0 TO T-ENCONTRADAS
+           MOVE "N" TO FIN
+           MOVE LOW-VALUE TO FECHA
+           START RESERVA KEY IS > FECHA
+              INVALID KEY CONTINUE
+              NOT INVALID KEY
+                 PERFORM ListarPorTipo UNTIL FIN = "S" OR T-LINBUSQ > 22
+           END-START
+           IF T-ENCONTRADAS = 0
+              DISPLAY MENSBUSQNADA LINE 4 POSITION 5
+           END-IF
+           DISPLAY MENSBUSQTECLA LINE 24 POSITION 5
+           ACCEPT TECLA
+           MOVE "N" TO FIN
+           MOVE T-FECHAACTUAL TO FECHA
+           PERFORM CABECERA
+           PERFORM PRESENTA
+           PERFORM LECTURA.
+       ListarPorTipo.
+           READ RESERVA NEXT AT END MOVE "S" TO FIN
+           END-READ
+           IF FIN = "N" AND TIPONOTA = T-BUSCARTIPO
+              MOVE DIA TO LB-DIA
+              MOVE MES TO LB-MES
+              MOVE ANO TO LB-ANO
+              MOVE NOMBRE TO LB-NOMBRE
+              DISPLAY LINBUSQ LINE T-LINBUSQ POSITION 5
+              ADD 1 TO T-LINBUSQ
+              ADD 1 TO T-ENCONTRADAS
+           END-IF.
+
+      *****************************************************************
+      * COMPRUEBA EL FORMATO DE T-NIF, IGUAL QUE CLIE.CBL: NIF Y NIE   *
+      * SE VALIDAN CONTRA LA LETRA DE CONTROL (MODULO 23); DEL CIF DE  *
+      * EMPRESA SOLO SE COMPRUEBA EL FORMATO. AL SER EL ENLACE CON EL  *
+      * CLIENTE OPCIONAL, UN T-NIF EN BLANCO SE CONSIDERA VALIDO.      *
+      *****************************************************************
+       ValidarNIF.
+           MOVE "S" TO NIFVALIDO
+           IF T-NIF NOT = SPACES
+              MOVE T-NIF TO CGIFVALIDACION
+              IF CGIF-NUM8 IS NUMERIC AND CGIF-LETRA IS ALPHABETIC
+                 MOVE CGIF-NUM8 TO NIF-NUM
+                 PERFORM ComprobarLetraNIF
+              ELSE
+                 IF CGIF-CUERPO IS NUMERIC AND CGIF-LETRA IS ALPHABETIC
+                    AND (CGIF-PRIMERA = "X" OR "Y" OR "Z")
+                    PERFORM ComprobarLetraNIE
+                 ELSE
+                    IF CGIF-PRIMERA IS ALPHABETIC AND
+                       CGIF-CUERPO IS NUMERIC
+                       CONTINUE
+                    ELSE
+                       MOVE "N" TO NIFVALIDO
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       ComprobarLetraNIF.
+           DIVIDE NIF-NUM BY 23 GIVING NIF-COCIENTE
+              REMAINDER NIF-RESTO
+           IF CGIF-LETRA NOT = LETRA-NIF(NIF-RESTO + 1)
+              MOVE "N" TO NIFVALIDO
+           END-IF.
+       ComprobarLetraNIE.
+           EVALUATE CGIF-PRIMERA
+              WHEN "X" MOVE 0 TO NIE-PREFIJO
+              WHEN "Y" MOVE 1 TO NIE-PREFIJO
+              WHEN "Z" MOVE 2 TO NIE-PREFIJO
+           END-EVALUATE
+           MOVE CGIF-CUERPO TO NIF-CUERPO7
+           COMPUTE NIF-NUM = NIE-PREFIJO * 10000000 + NIF-CUERPO7
+           PERFORM ComprobarLetraNIF.
+
+      ***  Acepto todos los campos del registro y compruebo si ***
+      ***  se llama a las teclas de funcion.  Las notas las    ***
+      ***  acepto mediante un bucle ya que est�n en una tabla  ***
+       ALTAS.
+           MOVE 0 TO ESTADO
+           IF ESTADO = 0
+             ACCEPT T-NOMBRE LINE 7 POSITION 11 CONTROL COLOR TAB UPDATE
+               NO BEEP ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+             END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+             MOVE "S" TO NIFVALIDO
+             PERFORM WITH TEST AFTER UNTIL NIF-OK OR ESTADO NOT = 0
+               ACCEPT T-NIF LINE 7 POSITION 55 CONTROL COLOR TAB UPDATE
+                 NO BEEP ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+               END-ACCEPT
+               IF ESTADO = 0
+                  PERFORM ValidarNIF
+                  IF NIF-MAL
+                     DISPLAY MENSNIFRES LINE 23 POSITION 1 CONTROL COLOR
+                  END-IF
+               END-IF
+             END-PERFORM
+             IF ESTADO = 0
+                DISPLAY LM(44) LINE 23 POSITION 1 CONTROL COLOR
+                PERFORM BuscarCliente
+             END-IF
+           END-IF.
+           IF ESTADO = 0
+             ACCEPT T-DIRECCION LINE 8 POSITION 14 CONTROL COLOR TAB
+               NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+             END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+              ACCEPT T-TELEFONO LINE 8 POSITION 60 CONTROL COLOR TAB
+               UPDATE NO BEEP ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+             END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+             ACCEPT T-LOCALIDAD LINE 9 POSITION 14 CONTROL COLOR TAB
+                NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+             END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+             ACCEPT T-PROVINCIA LINE 9 POSITION 61 CONTROL COLOR TAB
+                NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+             END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+             ACCEPT T-COMENSALES LINE 10 POSITION 24 CONTROL COLOR TAB
+                NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+             END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+             PERFORM WITH TEST AFTER UNTIL T-NOTA-NINGUNA
+                OR T-NOTA-ALERGIA OR T-NOTA-CUMPLE
+                OR T-NOTA-SILLA OR T-NOTA-MOVILIDAD
+                OR ESTADO NOT = 0
+               ACCEPT T-TIPONOTA LINE 10 POSITION 55 CONTROL COLOR
+                  TAB NO BEEP UPDATE
+                  ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+               END-ACCEPT
+             END-PERFORM
+           END-IF.
+           MOVE 1 TO I
+           MOVE 14 TO LINEA
+           IF ESTADO = 0
+             PERFORM ANOTAR UNTIL I > 8
+             MOVE "N" TO NOTAC
+           END-IF.
+           MOVE 0 TO ESTADO.
+       ANOTAR.
+           MOVE "S" TO NOTAC
+           IF ESTADO = 0
+              ACCEPT NOTAS(I) LINE LINEA POSITION 11 CONTROL COLOR
+               NO BEEP UPDATE ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+              END-ACCEPT
+           END-IF.
+           IF ESTADO = 0
+              ADD 1 TO I
+              ADD 1 TO LINEA
+           END-IF.
+
+      ***    Muevo los campos aceptados a los campos del registro    ***
+      *** Anteriormente evaluo si existe o no el registro; si existe ***
+      ***           llamo a MODIFICAR sino llamo a GRABAR            ***
+       MOVER.
+           MOVE WFECHA TO FECHA
+           MOVE T-NOMBRE TO NOMBRE
+           MOVE T-NIF TO NIF
+           MOVE T-DIRECCION TO DIRECCION
+           MOVE T-LOCALIDAD TO LOCALIDAD
+           MOVE T-PROVINCIA TO PROVINCIA
+           MOVE T-TELEFONO TO TELEFONO
+           MOVE T-COMENSALES TO COMENSALES
+           MOVE T-TIPONOTA TO TIPONOTA
+           PERFORM UNTIL I > 8
+              MOVE T-NOTAS(I) TO NOTAS(I)
+              ADD 1 TO I
+           END-PERFORM.
+       GRABAR.
+           PERFORM MOVER
+           WRITE REG-RES
+           END-WRITE.
+           MOVE "S" TO MODIFIC
+           MOVE "S" TO EXIS
+           DISPLAY "YA HE GRABADO Y HE MOVIDO S TO EXIS".
+       MODIFICAR.
+           PERFORM MOVER
+           REWRITE REG-RES
+           END-REWRITE.
+
+      *** Realizo las operaciones correspondientes  ***
+      ***   asignadas a cada tecla de funcion       ***
+       TECLASFUNCION.
+
+      * F2 salta a otra fecha (dia, mes y ano), por ello antes tenemos
+      * que grabar. Para validar el dia y el mes llamamos a FECHAS.COB;
+      * el ano se teclea aparte porque FECHAS.COB no lo contempla.
+           IF TECLAF = 2
+             IF MODIFIC = "S"
+              PERFORM MODIFICAR
+               ELSE
+                 IF BORRADO NOT = "S"
+                   PERFORM GRABAR
+                 END-IF
+             END-IF
+             MOVE WDIA TO W-VDIA
+             MOVE WMES TO W-VMES
+             CALL "FECHAS.COB" USING W-DIAMES
+             MOVE W-VDIA TO WDIA
+             MOVE W-VMES TO WMES
+             DISPLAY WANO LINE 5 POSITION 11 CONTROL COLOR
+             PERFORM WITH TEST AFTER UNTIL WANO > 0
+                ACCEPT WANO LINE 5 POSITION 11 NO BEEP UPDATE
+                   ON EXCEPTION TECLAF CONTINUE
+                END-ACCEPT
+             END-PERFORM
+             MOVE "N" TO FIN
+             MOVE 1 TO ESTADO
+             MOVE WFECHA TO FECHA
+             PERFORM RECFECHA
+           END-IF.
+
+      * F3 Borra la p�gina. Muevo "s" to borrado porque al cambiar de
+      * fecha con F2 me vuelve a grabar y as� lo evito.
+           IF TECLAF = 3
+              DISPLAY LM(46) LINE 23 POSITION 1
+              PERFORM WITH TEST AFTER UNTIL
+                    ANULAR = "S" OR "s" OR "N" OR "n"
+                  ACCEPT ANULAR LINE 23 POSITION 60 TAB
+                      ON EXCEPTION TECLAF CONTINUE
+                  END-ACCEPT
+              END-PERFORM
+              DISPLAY LM(44) LINE 23 POSITION 1
+              IF ANULAR = "S" OR "s"
+                  DELETE RESERVA
+              END-IF
+              MOVE 1 TO ESTADO
+              MOVE "S" TO BORRADO
+              MOVE "N" TO EXIS
+              MOVE "N" TO MODIFIC
+           END-IF.
+
+      * Me permite a�adir mas reservas en una misma fecha. De la otra
+      * forma me modificaria la reserva ya existente de esa fecha.
+           IF TECLAF = 5
+             PERFORM BLANCOS
+             PERFORM BuscarUltimo VARYING PAG FROM 1 BY 1 UNTIL PAG = 0
+             MOVE 1 TO ESTADO
+             MOVE "N" TO FIN
+             MOVE "N" TO EXIS
+             MOVE "N" TO MODIFIC
+           END-IF.
+
+      * F6 sienta la reserva del dia de hoy en una mesa, arrancando
+      * MESA.COB ya con el numero de mesa relleno para no tener que
+      * volver a teclearlo al llegar el cliente. Solo tiene sentido
+      * sobre una reserva existente y de la fecha de hoy.
+           IF TECLAF = 6
+             IF EXIS = "S" AND FECHA = FEC-DIA
+               MOVE 0 TO T-MESA
+               DISPLAY "ASIGNAR A QUE MESA (0 CANCELA): " LINE 23
+                  POSITION 1 CONTROL COLOR
+               ACCEPT T-MESA LINE 23 POSITION 34 UPDATE NO BEEP
+                  ON EXCEPTION TECLAF CONTINUE
+               END-ACCEPT
+               IF T-MESA NOT = 0
+                  CALL "MESA.COB" USING T-MESA
+                  MOVE 1 TO VEZ
+                  PERFORM RECFECHA
+               END-IF
+               DISPLAY LM(44) LINE 23 POSITION 1 CONTROL COLOR
+             END-IF
+             MOVE 1 TO ESTADO
+           END-IF.
+
+      * F4 busca en todas las paginas las reservas con anotacion de un
+      * tipo determinado (alergias, cumpleanos...) y las lista.
+           IF TECLAF = 4
+             PERFORM BuscarPorTipo
+             MOVE 1 TO ESTADO
+           END-IF.
+
+      * F7 marca la reserva actual como "no presentado": archiva la
+      * reserva igual que F3, e incrementa el contador de ausencias
+      * del cliente (localizado por NIF) en CLIENTES.DAT.
+           IF TECLAF = 7
+             IF EXIS = "S" AND FECHA = FEC-DIA
+               DISPLAY MENSNOPRES LINE 23 POSITION 1 CONTROL COLOR
+               PERFORM WITH TEST AFTER UNTIL
+                     ANULAR = "S" OR "s" OR "N" OR "n"
+                   ACCEPT ANULAR LINE 23 POSITION 60 TAB
+                       ON EXCEPTION TECLAF CONTINUE
+                   END-ACCEPT
+               END-PERFORM
+               DISPLAY LM(44) LINE 23 POSITION 1 CONTROL COLOR
+               IF ANULAR = "S" OR "s"
+                   MOVE NOMBRE TO HNOMBRE
+                   MOVE DIRECCION TO HDIRECCION
+                   MOVE LOCALIDAD TO HLOCALIDAD
+                   MOVE TELEFONO TO HTELEFONO
+                   MOVE PROVINCIA TO HPROVINCIA
+                   MOVE COMENSALES TO HCOMENSALES
+                   MOVE NIF TO HNIF
+                   MOVE PAGINA TO HPAGINA
+                   MOVE FECHA TO HFECHA
+                   MOVE TIPONOTA TO HTIPONOTA
+                   MOVE ANOTACIONES TO HANOTACIONES
+                   OPEN EXTEND RESHIST
+                   WRITE REG-RESHIST
+                   CLOSE RESHIST
+                   PERFORM MarcarNoPresentado
+                   DELETE RESERVA
+               END-IF
+               MOVE 1 TO ESTADO
+               MOVE "S" TO BORRADO
+               MOVE "N" TO EXIS
+               MOVE "N" TO MODIFIC
+             END-IF
+           END-IF.
+
+      * En los accept de las notas, permito al usuario que se mueve por
+      * las 5 lineas de anotaciones.
+           IF TECLAF = 52
+             IF NOTAC = "S" AND I > 1
+                SUBTRACT 1 FROM LINEA
+                SUBTRACT 1 FROM I
+             END-IF
+           END-IF.
+           IF TECLAF = 53
+             IF NOTAC = "S" AND I < 8
+                ADD 1 TO LINEA
+                ADD 1 TO I
+             END-IF
+           END-IF.
+
+      * El usuario puede cambiar de fecha mediante F2 o bien p�g arriba
+      * o p�g. abajo. Por si acaso teclea AV/RE PAG en medio de las
+      * altas, le obligo a grabar.
+           IF TECLAF = 67
+               IF FIN = "S"
+                   DISPLAY LM(44) LINE 23 POSITION 1  CONTROL COLOR
+               END-IF
+               IF MODIFIC = "S"
+                 PERFORM MODIFICAR
+                   ELSE
+                    PERFORM GRABAR
+               END-IF
+               MOVE "N" TO EXIS
+               DISPLAY LM(47) LINE 23 POSITION 1 CONTROL COLOR
+               PERFORM DECREMENTO UNTIL EXIS = "S" OR FECHA = FEC-DIA
+               DISPLAY LM(44) LINE 23 POSITION 1  CONTROL COLOR
+               MOVE 1 TO ESTADO
+               MOVE "N" TO FIN
+           END-IF.
+           IF TECLAF = 68
+               IF EXIS = "S"
+                 IF FIN = "S"
+                  DISPLAY LM(45) LINE 23 POSITION 1 CONTROL COLOR
+                   ELSE
+                    IF MODIFIC = "S"
+                      PERFORM MODIFICAR
+                         ELSE
+                          PERFORM GRABAR
+                    END-IF
+                    PERFORM VISUAL
+                 END-IF
+               END-IF
+               MOVE 1 TO ESTADO
+           END-IF.
+
+      * Activo la tecla de escape.
+           IF TECLAF = 27
+             MOVE 1 TO ESTADO
+             MOVE 1 TO NUMID
+             CALL "MENSAJE.COB" USING NUMID
+             IF NUMID NOT = 1
+                 MOVE 0 TO TECLAF
+                 ELSE
+                   IF MODIFIC = "S"
+                     PERFORM MODIFICAR
+                       ELSE
+                        PERFORM GRABAR
+                   END-IF
+                   MOVE 1 TO ESTADO
+              END-IF
+           END-IF.
+
+      * Para activar RE-PAG voy decrementando la fecha hasta que
+      * encuentra una.
+       DECREMENTO.
+           SUBTRACT 1 FROM WDIA
+           IF DIA = 0
+              SUBTRACT 1 FROM WMES
+              MOVE 31 TO WDIA
+              IF MES = 1
+                 SUBTRACT 1 FROM WANO
+                 MOVE 12 TO WMES
+              END-IF
+           END-IF.
+           MOVE WFECHA TO FECHA
+           START RESERVA KEY IS = FECHA
+                  INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM VISUAL
+           END-START.
+
 
\ No newline at end of file
