@@ -1,716 +1,1541 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALTA-PLA.
-       AUTHOR. CHICOTE-MARIO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PHILIPS.
-       OBJECT-COMPUTER. PHILIPS.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL FACTURA ASSIGN TO DISK "FACTURAS.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS NFAC
-           ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
-           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES.
-           SELECT OPTIONAL CLIENTES ASSIGN TO DISK "CLIENTES.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS CGIF
-           ALTERNATE RECORD KEY IS CNOMBRE WITH DUPLICATES
-           ALTERNATE RECORD KEY IS CCIUDAD WITH DUPLICATES.
-           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
-           FILE STATUS IS ERRORIMP.
-       DATA DIVISION.
-       FILE SECTION.
-       FD FACTURA LABEL RECORD STANDARD.
-       01 REG-FAC.
-           02 NFAC   PIC 9(8).
-           02 FGIF   PIC 9(9).
-           02 FFECHA.
-              03 FDIA PIC 9(2).
-              03 FMES PIC 9(2).
-              03 FANO PIC 9(4).
-           02 FPASTA  PIC 9(8).
-           02 FPAGADA PIC X.
-           02 FMESA   PIC 99.
-       FD CLIENTES LABEL RECORD STANDARD.
-       01 REG-CLI.
-           02 CGIF       PIC X(9).
-           02 CNOMBRE    PIC X(29).
-           02 CDIRECCION PIC X(40).
-           02 CNUMERO    PIC X(3).
-           02 CCIUDAD    PIC X(15).
-           02 CCP        PIC X(6).
-           02 CPROVIN    PIC X(15).
-           02 CTELEFONO  PIC X(9).
-       FD LISTADO LABEL RECORD STANDARD.
-       01 LINEAIMP PIC X(80).
-       WORKING-STORAGE SECTION.
-       01 FechaSys.
-           02 AnoSys PIC 99.
-           02 MesSys PIC 99.
-           02 DiaSys PIC 99.
-       01 VarConstantes.
-           02 MAXLINEAS PIC 99 VALUE 20.
-           02 MasterPos PIC 99 VALUE 22.
-           02 MaxImp    PIC 99 VALUE 41.
-           02 VENTANA1  PIC 9(16) VALUE 0222215512000000.
-           02 VENTANA2  PIC 9(16) VALUE 2200258004000010.
-           02 VENTANA3  PIC 9(14) VALUE 08171465000021.
-           02 VENTANA4  PIC 9(14) VALUE 08211665000021.
-       01 TeclasSistema.
-           02 TECLA PIC X.
-           02 TECLAF PIC 99 COMP.
-       01 FLAGS.
-           02 BIEN PIC X.
-           02 ESTADO PIC 9.
-           02 NUMID PIC 99.
-       01 LIN.
-           02 SITIO PIC 99.
-           02 REPETICION PIC 99.
-       01 CONTADORES.
-           02 I PIC 99.
-           02 J PIC 99.
-           02 K PIC 99.
-           02 LINEA PIC 99.
-           02 POSICION PIC 99.
-           02 DONDE PIC 99 OCCURS 2.
-           02 CONTL PIC 99 OCCURS 2.
-           02 PTRO  PIC 99 OCCURS 2.
-           02 PUNTERO PIC 99.
-           02 CONT PIC 99.
-           02 PtroPila PIC 99.
-       01 Registros.
-          02 VENT    PIC 9(16).
-          02 VENTANA PIC 9(14).
-          02 PILA OCCURS 1 TO 50 DEPENDING ON MAXLINEAS.
-             03 FAC    PIC 9(8).
-             03 PAGADA PIC X.
-             03 FECHA OCCURS 2.
-                04 DIA PIC 99.
-                04 MES PIC 99.
-                04 ANO PIC 9999.
-       01 DATOSPAN.
-            02 LD OCCURS 30.
-               03 FILLER PIC X VALUE "�".
-               03 TNFAC PIC 9(8).
-               03 FILLER PIC X VALUE "�".
-               03 TFECHA.
-                   04 TDIA PIC 9(2).
-                   04 FILLER PIC X VALUE "/".
-                   04 TMES PIC 9(2).
-                   04 FILLER PIC X VALUE "/".
-                   04 TANO PIC 9(4).
-               03 FILLER PIC X VALUE "�".
-               03 TPASTA PIC 9(8).
-               03 FILLER PIC X VALUE "�".
-               03 TPAGADA PIC X.
-               03 FILLER PIC X VALUE "�".
-       01 DATOSMEN.
-           02 FILLER PIC X(78) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "   DEME EL NUMERO DE FACTURA A ".
-           02 FILLER PIC X(32) VALUE "PARTIR DE LA QUE QUIERE BUSCA".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE " T = TODAS  N = SOLO NO PAGADAS ".
-           02 FILLER PIC X(32) VALUE " P = SOLO LAS PAGADAS   O ESC".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "  DEME EL PRIMER Y EL ULTIMO DIA".
-           02 FILLER PIC X(32) VALUE ALL " ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "   FECHA   ERRONEA DEMA OTRA FEC".
-           02 FILLER PIC X(32) VALUE "HA".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "   SALIR:ESC F2:BUSQUEDAS F3:BUS".
-           02 FILLER PIC X(32) VALUE "CAR-EMPRESA F4:FACTURA-PAGADA   ".
-           02 FILLER PIC X(14) VALUE " F5:IMPRIMIR".
-           02 FILLER PIC X(32) VALUE "  ESC:FIN   USE LAS FLECHAS UP  ".
-           02 FILLER PIC X(32) VALUE "DOWN   F4:FACTURA-PAGADA ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE "  GRABACION SUPER SATISFACTORIA".
-           02 FILLER PIC X(32) VALUE ALL " ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE " ATENCION DEME TODOS LOS CAMPOS ".
-           02 FILLER PIC X(32) VALUE "PARA CANCELAR PULSE ESC         ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE " EN ESTE MOMENTO A CANCELADO ".
-           02 FILLER PIC X(32) VALUE "NO SE PRODICIRA NINGUNA ALTA  ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE " NO TENGO A ESTE  CLIENTE FICHAD".
-           02 FILLER PIC X(32) VALUE "O (DEBERIA DARTE VERGUENZA) �TE ".
-           02 FILLER PIC X(14) VALUE "PAGO? INUTIL".
-           02 FILLER PIC X(32) VALUE "ERROR DE  LOCALIZACION (LLAME AL".
-           02 FILLER PIC X(32) VALUE " INUTIL DE SU TECNICO) ".
-           02 FILLER PIC X(14) VALUE ALL " ".
-           02 FILLER PIC X(32) VALUE " NO TIENE NINGUNA FACTURA EN EL ".
-           02 FILLER PIC X(32) VALUE " DIA INDICADO  (�A LO MEJOR ERA ".
-           02 FILLER PIC X(14) VALUE " FIESTA?)".
-           02 FILLER PIC X(32) VALUE " NO TIENE NINGUNA FACTURA CON ES".
-           02 FILLER PIC X(32) VALUE "TE NUMERO  (�SEGURO QUE NO ES DI".
-           02 FILLER PIC X(14) VALUE "NERO NEGRO)".
-       01 MENSAJES REDEFINES DATOSMEN.
-           02 LM PIC X(78) OCCURS 14.
-       01 TITULO.
-           02 FILLER PIC X(32) VALUE "��N FACT�����DIA��������PVP���P�".
-       01 BarraUltima.
-           02 FILLER PIC X(32) VALUE "��������������������������������".
-       01 BLANCOS.
-           02 FILLER PIC X(32) VALUE ALL " ".
-       01 Colores.
-           02 ColorA PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
-           02 ColorN PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLAK".
-           02 ColorV PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
-       01 VARIMPRESORA.
-           02 ERRORIMP PIC XX.
-           02 TOTALES  PIC 9(9).
-           02 CONTPAG  PIC 999.
-       01 DatosCab.
-           02 PIC X(38) VALUE "��N Fact����Fecha����Pasta�����NIF����".
-           02 PIC X(25) VALUE "���Nombre��������������P�".
-           02 PIC X(38) VALUE "��������������������������������������".
-           02 PIC X(25) VALUE "�������������������������".
-       01 CABEZARASIMP REDEFINES DatosCab.
-           02 CAB PIC X(63) OCCURS 2.
-       01 LINDETALLE.
-           02 PIC X VALUE "�".
-           02 PNFAC PIC X(8).
-           02 PIC X VALUE "�".
-           02 PDIA PIC ZZ.
-           02 PIC X VALUE "/".
-           02 PMES PIC ZZ.
-           02 PIC X VALUE "/".
-           02 PANO PIC ZZZZ.
-           02 PIC X VALUE "�".
-           02 PPASTA PIC ZZZZZZZZ.
-           02 PIC X VALUE "�".
-           02 PNIF PIC X(9).
-           02 PIC X VALUE "�".
-           02 PNOMBRE PIC X(20).
-           02 PIC X VALUE "�".
-           02 PPAGADA PIC X.
-           02 PIC X VALUE "�".
-       01 TT.
-           02 PIC X(20) VALUE "              SUMA: ".
-           02 PTOTALES PIC ZZZZZZZZZ.
-           02 PIC X(20) VALUE SPACES.
-           02 PIC X(8) VALUE "PAGINA:".
-           02 PPAGINA PIC ZZZ.
-           
-       PROCEDURE DIVISION.
-       DECLARATIVES.
-       UNO SECTION.
-           USE AFTER ERROR PROCEDURE ON LISTADO.
-       ERROR-IMPRESORA.
-           IF ERRORIMP NOT = "00"
-              MOVE 2 TO I
-              CALL "MENSAJE.COB" USING I
-           END-IF.
-       END DECLARATIVES.
-       DOS SECTION.
-       MAIN.
-           PERFORM INIC
-           PERFORM CONSULTAS UNTIL TECLAF = 27.
-           CLOSE FACTURA
-           CLOSE CLIENTES
-           EXIT PROGRAM.
-       INIC.
-           OPEN I-O FACTURA
-           OPEN I-O CLIENTES
-           MOVE VENTANA1 TO VENT
-           CALL "VENT2.COB" USING VENT
-           MOVE VENTANA2 TO VENT
-           CALL "VENT2.COB" USING VENT
-           MOVE MasterPos TO DONDE(1)
-           COMPUTE DONDE(2) = 1 + DONDE(1)
-           DISPLAY TITULO LINE 3 POSITION DONDE(2)
-           MOVE 0 TO TECLAF
-           MOVE 4 TO CONTL(1)
-           MOVE 1 TO PUNTERO
-           MOVE 1 TO PtroPila
-           MOVE 0 TO FAC(PtroPila)
-           MOVE 00000000 TO FECHA(PtroPila , 1)
-           MOVE 99999999 TO FECHA(PtroPila , 2)
-           MOVE "T" TO PAGADA(PtroPila)
-           PERFORM leer.
-       CONSULTAS.
-           MOVE 0 TO ESTADO
-           CALL "CUROFF"
-           MOVE 6 TO I
-           PERFORM MENSAJE
-           ACCEPT TECLA  LINE 25 POSITION 1 NO BEEP
-           ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-           END-ACCEPT
-           DISPLAY "�" LINE 25 POSITION 1 CONTROL COLORA
-           IF TECLAF = 27
-               MOVE 1 TO NUMID
-               CALL "MENSAJE.COB" USING NUMID
-               IF NUMID NOT = 1 MOVE 0 TO TECLAF END-IF
-           END-IF.
-       TECLASFUNCION.
-           DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2)
-           MOVE 1 TO ESTADO
-           IF TECLAF = 2
-              PERFORM ModosBusqueda
-              IF TECLAF  = 27
-                  MOVE 0 TO TECLAF
-                 ELSE
-                  MOVE 1 TO PtroPila
-                  PERFORM BUSCAR
-              END-IF
-           END-IF
-           IF TECLAF = 3  AND TNFAC(PUNTERO)  NOT = ALL  " "
-              PERFORM INIBUSQUEDA
-              PERFORM BuscarEmpresa  UNTIL  TECLAF = 27
-              CALL "CURON"
-              CALL "RECUP"
-              IF TECLAF  = 27
-                  MOVE 0 TO TECLAF
-              END-IF
-           END-IF
-           IF TECLAF = 4 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
-              PERFORM  MARCAR
-           END-IF
-           IF TECLAF = 5 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
-           AND FAC(1) NOT = ALL " "
-              MOVE "00" TO ERRORIMP
-              OPEN OUTPUT LISTADO
-              MOVE "N"  TO BIEN
-              WRITE LINEAIMP FROM SPACES
-              if errorimp = "00"
-                PERFORM IMPRIMIR 
-              end-if
-              CLOSE LISTADO
-           END-IF
-           IF TECLAF = 52
-              SUBTRACT 1 FROM PUNTERO
-              SUBTRACT 1 FROM CONT
-           END-IF.
-           IF TECLAF = 53
-              ADD 1 TO PUNTERO
-              ADD 1 TO CONT
-           END-IF.
-           IF TECLAF = 67 AND PtroPila NOT = 1
-               SUBTRACT 1 FROM PtroPila
-               PERFORM BUSCAR
-           END-IF.
-           IF TECLAF = 68  AND PtroPila NOT = MAXLINEAS
-               COMPUTE J =  PTRO(2) - 1
-               IF  PTRO(1) NOT = J
-                 MOVE PAGADA(PtroPila) TO  TPAGADA(1)
-                 ADD 1 TO PtroPila
-                 MOVE TDIA(1)  TO DIA(PtroPila , 1)
-                 MOVE TMES(1)  TO MES(PtroPila,  1)
-                 MOVE TANO(1)  TO ANO(PtroPila,  1)
-                 MOVE TNFAC(J) TO FAC(PtroPila)
-                 MOVE TDIA(J)  TO DIA(PtroPila , 2)
-                 MOVE TMES(J)  TO MES(PtroPila , 2)
-                 MOVE TANO(J)  TO ANO(PtroPila , 2)
-                 MOVE TPAGADA(1) TO PAGADA(PtroPila)
-                 PERFORM BUSCAR
-               END-IF
-           END-IF
-           IF PUNTERO = PTRO(2)
-               MOVE PTRO(1) TO PUNTERO
-               MOVE CONTL(1) TO CONT
-           END-IF
-           IF PUNTERO < PTRO(1)
-               MOVE PTRO(2) TO PUNTERO
-               SUBTRACT 1 FROM PUNTERO
-               MOVE CONTL(2) TO CONT
-               SUBTRACT 1 FROM CONT
-           END-IF
-           DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2) REVERSE.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       BorrarTabla.
-           PERFORM BucleBorrar VARYING I FROM 1 BY 1
-             UNTIL  I = MaxLineas
-           PERFORM BorrarPantalla VARYING I FROM CONTL(1) BY 1
-             UNTIL I > CONTL(2).
-       BucleBorrar.
-           MOVE ALL " " TO TNFAC(I)
-           MOVE ALL " " TO TDIA(I)
-           MOVE ALL " " TO TMES(I)
-           MOVE ALL " " TO TANO(I)
-           MOVE ALL " " TO TPASTA(I)
-           MOVE ALL " " TO TPAGADA(I).
-       BorrarPantalla.
-           DISPLAY BLANCOS LINE I POSITION DONDE(2) REVERSE.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       AjustarTabla.
-           MOVE PUNTERO TO PTRO(1)
-           MOVE CONTL(1) TO CONT
-           MOVE "N" TO BIEN
-           PERFORM SacarPantalla UNTIL BIEN = "S"
-           MOVE CONT TO CONTL(2)
-           MOVE PUNTERO TO PTRO(2)
-           DISPLAY BarraUltima LINE CONTL(2) POSITION DONDE(2)
-           MOVE PTRO(1) TO PUNTERO
-           MOVE CONTL(1) TO CONT
-           DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2) REVERSE.
-       SacarPantalla.
-           IF TNFAC(PUNTERO) NOT = ALL " "
-                DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2)
-                ADD 1 TO CONT
-                ADD 1 TO PUNTERO
-                IF CONT = MaxLineas MOVE "S" TO BIEN END-IF
-             ELSE
-               MOVE "S" TO BIEN
-               IF PUNTERO = 1
-                DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2)
-                ADD 1 TO CONT
-                ADD 1 TO PUNTERO
-               END-IF
-           END-IF.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       INIBUSQUEDA.
-           MOVE VENTANA3 TO VENTANA
-           CALL "VENTANA.COB" USING VENTANA
-           CALL "CUROFF.EXE"
-           DISPLAY "�DATOS DETALLADOS DE LA FACTURA�" LINE 7 POSITION 25
-                REVERSE
-           DISPLAY "��������������������������������" LINE 8 POSITION 25
-                REVERSE
-           DISPLAY "EMPRESA:"    LINE 9 POSITION  23 REVERSE
-           DISPLAY "GIF:"        LINE 10 POSITION 23 REVERSE
-           DISPLAY "MESA:"       LINE 11 POSITION 23 REVERSE
-           DISPLAY "DIA:"        LINE 11 POSITION 46 REVERSE
-           DISPLAY "N-FACTURA:"  LINE 12 POSITION 23 REVERSE
-           DISPLAY "TOTAL:"      LINE 12 POSITION 46 REVERSE.
-       BuscarEmpresa.
-           MOVE TNFAC(PUNTERO) TO NFAC
-           READ  FACTURA
-                INVALID KEY
-                   MOVE  12 TO I
-                   PERFORM MENSAJE
-                   PERFORM ALTO
-                NOT INVALID KEY
-                   DISPLAY FMESA   LINE 11 POSITION 28
-                   DISPLAY TFECHA(PUNTERO)  LINE 11 POSITION 50
-                   DISPLAY NFAC    LINE 12 POSITION 33
-                   DISPLAY FPASTA  LINE 12 POSITION 52
-                   DISPLAY FGIF    LINE 10 POSITION 27
-                   IF FPAGADA = "*"
-                      DISPLAY " FACTURA SIN PAGAR" LINE 14 POSITION 32
-                          BLINK
-                    ELSE
-                      DISPLAY "  FACTURA PAGADA  " LINE 14 POSITION 32
-                         REVERSE
-                   END-IF
-           END-READ
-           IF FGIF NOT =  ALL " "
-                MOVE FGIF  TO CGIF
-                READ CLIENTES
-                  INVALID KEY
-                     DISPLAY "FACTURA SIN NIF              "
-                     LINE 9  POSITION 32  REVERSE
-                     MOVE  11 TO I
-                     PERFORM ALTO
-                     PERFORM MENSAJE
-                  NOT INVALID KEY
-                    DISPLAY CNOMBRE LINE 9  POSITION 32
-               END-READ
-             ELSE
-                DISPLAY "FACTURA SIN NIF                   "
-                LINE 9  POSITION 32  REVERSE
-           END-IF
-           MOVE 7 TO I
-           PERFORM MENSAJE
-           ACCEPT TECLA  LINE 25 POSITION 1 NO BEEP
-              ON EXCEPTION TECLAF PERFORM HANDLERFUNC
-           END-ACCEPT
-           DISPLAY "�" LINE 25 POSITION 1 CONTROL COLORA.
-       HANDLERFUNC.
-           IF TECLAF = 4 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
-              PERFORM  MARCAR
-           END-IF
-           IF TECLAF = 52
-              SUBTRACT 1 FROM PUNTERO
-              SUBTRACT 1 FROM CONT
-           END-IF.
-           IF TECLAF = 53
-              ADD 1 TO PUNTERO
-              ADD 1 TO CONT
-           END-IF.
-           IF PUNTERO = PTRO(2)
-               MOVE PTRO(1) TO PUNTERO
-               MOVE CONTL(1) TO CONT
-           END-IF
-           IF PUNTERO < PTRO(1)
-               MOVE PTRO(2) TO PUNTERO
-               SUBTRACT 1 FROM PUNTERO
-               MOVE CONTL(2) TO CONT
-               SUBTRACT 1 FROM CONT
-           END-IF.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       ModosBusqueda.
-           MOVE 10211562000041 TO VENTANA
-           CALL "VENTANA.COB" USING VENTANA
-           DISPLAY "BUSQUEDA RAPIDA POR CAMPOS"
-             LINE 10 POSITION 28 REVERSE
-           DISPLAY "N DE FACTURA:" LINE 12 POSITION 23 REVERSE
-           DISPLAY "PAGADAS(T/P/N):" LINE 12 POSITION 45 REVERSE
-           DISPLAY " DESDE:  /  /    HASTA:  /  /  "
-             LINE 14 POSITION 23 REVERSE
-           ACCEPT FECHASYS FROM DATE END-ACCEPT
-           MOVE 2 TO I
-           PERFORM MENSAJE
-           ACCEPT FAC(1) LINE 12 POSITION 36 NO BEEP
-             UPDATE TAB ON EXCEPTION TECLAF CONTINUE
-           END-ACCEPT
-           MOVE 3 TO I
-           PERFORM MENSAJE
-           MOVE "T" TO PAGADA(PtroPila)
-           PERFORM WITH TEST AFTER UNTIL PAGADA(1) = "P" OR "N" OR "T"
-             OR "p" OR "n" OR "t" OR TECLAF = 27
-              ACCEPT PAGADA(1) LINE 12 POSITION 60 NO BEEP
-                UPDATE  ON EXCEPTION TECLAF CONTINUE
-              END-ACCEPT
-           END-PERFORM
-           MOVE 1 TO K
-           MOVE 4 TO I
-           PERFORM MENSAJE
-           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
-             OR TECLAF  = 27
-           MOVE 2 TO K
-           MOVE 4 TO I
-           PERFORM MENSAJE
-           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
-             OR TECLAF  = 27
-           CALL "RECUP".
-       VerDias.
-           IF K = 1
-              MOVE 30 TO J
-            ELSE
-              MOVE 46 TO J
-           END-IF
-           MOVE DIASYS TO DIA(1 , K)
-           MOVE MESSYS TO MES(1 , K)
-           MOVE ANOSYS TO ANO(1 , K)
-           IF TECLAF NOT = 27
-             ACCEPT DIA(1 , K) LINE 14 POSITION J UPDATE NO BEEP TAB
-                 ON EXCEPTION TECLAF CONTINUE
-             END-ACCEPT
-           END-IF
-           ADD 3 TO J
-           IF TECLAF NOT = 27
-             ACCEPT MES(1 , K) LINE 14 POSITION J UPDATE NO BEEP TAB
-                ON EXCEPTION TECLAF CONTINUE
-             END-ACCEPT
-           END-IF
-           ADD 3 TO J
-           IF TECLAF NOT = 27
-             ACCEPT ANO(1 , K) LINE 14 POSITION J UPDATE NO BEEP TAB
-                   ON EXCEPTION TECLAF CONTINUE
-             END-ACCEPT
-           END-IF
-           MOVE "N" TO BIEN
-           IF MES(1 , K) = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
-              IF DIA(1 , K) > 0 AND < 32
-                   MOVE "B" TO BIEN
-                 ELSE
-                   MOVE "N" TO BIEN
-              END-IF
-            ELSE
-              IF MES(1 , K) = 2 OR 4 OR 6 OR 9 OR 11
-                 IF DIA(1 , K) > 0 AND < 31
-                   MOVE "B" TO BIEN
-                 ELSE
-                   MOVE "N" TO BIEN
-                 END-IF
-              END-IF
-           END-IF
-           IF BIEN = "N"
-                 MOVE 5 TO I
-                 PERFORM MENSAJE
-               ELSE
-                 MOVE 1 TO I
-                 PERFORM MENSAJE
-           END-IF.
-       MENSAJE.
-           DISPLAY LM(I) LINE 24 POSITION 2 REVERSE.
-       ALTO.
-           ACCEPT TECLA  LINE 25 POSITION 1 NO BEEP
-              ON EXCEPTION TECLAF CONTINUE
-           END-ACCEPT
-           DISPLAY "�" LINE 25 POSITION 1 CONTROL COLORA.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       BUSCAR.
-           IF FAC(PtroPila) =  0
-                 MOVE FECHA(PtroPila , 1) TO FFECHA
-                 START FACTURA KEY IS NOT < FFECHA
-                    INVALID KEY
-                       MOVE 13 TO I
-                       PERFORM MENSAJE
-                       PERFORM ALTO
-                     NOT INVALID KEY
-                       PERFORM BorrarTabla
-                       MOVE 1 TO PUNTERO
-                       MOVE "B" TO BIEN
-                       MOVE 0 TO NFAC
-                       PERFORM CARGAR UNTIL BIEN = "N"
-                       MOVE 1 TO PUNTERO
-                       PERFORM AjustarTabla
-                 END-START
-             ELSE
-                 MOVE FAC(PtroPila) TO NFAC
-                 START FACTURA KEY IS NOT < NFAC
-                    INVALID KEY
-                       MOVE 14 TO I
-                       PERFORM MENSAJE
-                       PERFORM ALTO
-                     NOT INVALID KEY
-                       PERFORM LEER
-                 END-START
-           END-IF.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       LEER.
-           PERFORM BorrarTabla
-           MOVE 1 TO PUNTERO
-           MOVE "B" TO BIEN
-           MOVE FAC(PtroPila) TO NFAC
-           PERFORM CARGAR UNTIL BIEN = "N"
-           MOVE 1 TO PUNTERO
-           PERFORM AjustarTabla.
-       CARGAR.
-           READ FACTURA NEXT AT END MOVE "N" TO BIEN
-           END-READ.
-            IF BIEN = "B" AND PUNTERO NOT = MAXLINEAS AND NFAC
-            NOT = 0 AND FFECHA NOT < FECHA(PtroPila , 1)
-            AND FFECHA  NOT > FECHA(PtroPila , 2)
-              IF (PAGADA(PtroPila) = "T" OR "t")
-                 PERFORM MOVER
-                 ADD 1 TO PUNTERO
-              END-IF
-              IF (PAGADA(PtroPila) = "N" OR "n")
-                 AND FPAGADA = "*"
-                     PERFORM MOVER
-                     ADD 1 TO PUNTERO
-              END-IF
-              IF (PAGADA(PtroPila) = "P" OR "p")
-               AND FPAGADA = " "
-                   PERFORM MOVER
-                   ADD 1 TO PUNTERO
-              END-IF
-            END-IF.
-       MOVER.
-           MOVE NFAC     TO TNFAC(Puntero)
-           MOVE FDIA     TO TDIA(Puntero)
-           MOVE FMES     TO TMES(Puntero)
-           MOVE FANO     TO TANO(Puntero)
-           MOVE FPASTA   TO TPASTA(Puntero)
-           MOVE FPAGADA  TO TPAGADA(Puntero).
-
-       MARCAR.
-           MOVE TNFAC(PUNTERO) TO NFAC
-           READ  FACTURA
-                INVALID KEY
-                   MOVE  12 TO I
-                   PERFORM MENSAJE
-                   PERFORM ALTO
-                NOT INVALID KEY
-                   IF FPAGADA = "*"
-                      MOVE  " " TO FPAGADA TPAGADA(PUNTERO)
-                    ELSE
-                      MOVE "*"  TO FPAGADA TPAGADA(PUNTERO)
-                   END-IF
-           END-READ
-           REWRITE REG-FAC END-REWRITE.
-      *****************************************************************
-      *                                                               *
-      *****************************************************************
-       IMPRIMIR.
-           MOVE 0 TO  TOTALES
-           MOVE 1 TO LINEA
-           MOVE 1 TO CONTPAG
-           MOVE FAC(1) TO NFAC
-           MOVE "B" TO BIEN
-           START FACTURA KEY IS NOT < NFAC
-                    INVALID KEY
-                       MOVE 14 TO I
-                       PERFORM MENSAJE
-                       PERFORM ALTO
-                       MOVE "N" TO BIEN
-                     NOT INVALID KEY
-                       CONTINUE
-           END-START
-           MOVE 1 TO I
-           PERFORM IMPCAB
-           PERFORM LEERIMP UNTIL BIEN = "N".
-           IF LINEA NOT = 1
-              MOVE 2 TO I
-              PERFORM IMPCAB
-              MOVE TOTALES TO PTOTALES
-              MOVE CONTPAG TO PPAGINA
-              WRITE LINEAIMP FROM TT
-              MOVE SPACES TO LINEAIMP
-              WRITE LINEAIMP BEFORE PAGE
-           END-IF.
-       IMPCAB.
-           WRITE LINEAIMP FROM CAB(I) BEFORE  ADVANCING  1 LINE.
-       LEERIMP.
-           READ FACTURA NEXT AT END MOVE "N" TO BIEN
-           END-READ.
-            IF BIEN = "B" AND PUNTERO NOT = MAXLINEAS AND NFAC
-            NOT = 0 AND FFECHA NOT < FECHA(1 , 1)
-            AND FFECHA  NOT > FECHA(1 , 2)
-              IF (PAGADA(1) = "T" OR "t")
-                 PERFORM MARTILLEAR
-              END-IF
-              IF (PAGADA(1) = "N" OR "n")
-                 AND FPAGADA = "*"
-                     PERFORM MARTILLEAR
-              END-IF
-              IF (PAGADA(1) = "P" OR "p")
-               AND FPAGADA = " "
-                   PERFORM MARTILLEAR
-              END-IF
-            END-IF.
-       MARTILLEAR.
-           MOVE NFAC     TO PNFAC
-           MOVE FDIA     TO PDIA
-           MOVE FMES     TO PMES
-           MOVE FANO     TO PANO
-           MOVE FPASTA   TO PPASTA
-           MOVE FPAGADA  TO PPAGADA
-           MOVE FGIF     TO PNIF
-           IF FGIF NOT =  ALL " "
-                MOVE FGIF  TO CGIF
-                READ CLIENTES
-                  INVALID KEY
-                    MOVE "CLIENTE NO FICNADO" TO PNOMBRE
-                  NOT INVALID KEY
-                    MOVE CNOMBRE TO PNOMBRE
-               END-READ
-             ELSE
-               MOVE ALL " " TO PNIF
-           END-IF
-           COMPUTE TOTALES = TOTALES + FPASTA
-           WRITE LINEAIMP FROM LINDETALLE BEFORE  ADVANCING  1 LINE
-           ADD 1 TO LINEA
-           IF LINEA = MaxIMP AND BIEN = "B"
-              MOVE 2 TO I
-              PERFORM IMPCAB
-              MOVE TOTALES TO PTOTALES
-              MOVE CONTPAG TO PPAGINA
-              WRITE LINEAIMP FROM TT
-              MOVE SPACES TO LINEAIMP
-              WRITE LINEAIMP BEFORE PAGE
-              MOVE 1 TO I
-              PERFORM IMPCAB
-              MOVE 1 TO LINEA
-              ADD 1 TO CONTPAG
-           END-IF.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL FACTURA ASSIGN TO DISK "FACTURAS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NFAC
+           ALTERNATE RECORD KEY IS FFECHA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FGIF WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FPAGADA WITH DUPLICATES
+           ALTERNATE RECORD KEY IS FFECHACOB WITH DUPLICATES.
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK "CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CGIF
+           ALTERNATE RECORD KEY IS CNOMBRE WITH DUPLICATES
+           ALTERNATE RECORD KEY IS CCIUDAD WITH DUPLICATES.
+           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
+           FILE STATUS IS ERRORIMP.
+           SELECT OPTIONAL PARAMFAC ASSIGN TO DISK "PARAM.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORPAR.
+           SELECT OPTIONAL EXPCONT ASSIGN TO DISK "EXPCONT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FACTURA LABEL RECORD STANDARD.
+       01 REG-FAC.
+           02 NFAC   PIC 9(8).
+           02 FGIF   PIC 9(9).
+           02 FFECHA.
+              03 FDIA PIC 9(2).
+              03 FMES PIC 9(2).
+              03 FANO PIC 9(4).
+           02 FPASTA  PIC 9(6)V99.
+           02 FPAGADA PIC X.
+           02 FMESA   PIC 99.
+           02 FCOBRADO PIC 9(6)V99.
+           02 FMETODO  PIC X.
+              88 FMETODO-EFECTIVO VALUE "E".
+              88 FMETODO-TARJETA  VALUE "T".
+           02 FDESCUENTO PIC 9(6)V99.
+           02 FPROPINA   PIC 9(6)V99.
+           02 FCAMARERO  PIC 9(3).
+           02 FFECHACOB PIC 9(8).
+       FD CLIENTES LABEL RECORD STANDARD.
+       01 REG-CLI.
+           02 CGIF       PIC X(9).
+           02 CNOMBRE    PIC X(29).
+           02 CDIRECCION PIC X(40).
+           02 CNUMERO    PIC X(3).
+           02 CCIUDAD    PIC X(15).
+           02 CCP        PIC X(6).
+           02 CPROVIN    PIC X(15).
+           02 CTELEFONO  PIC X(9).
+           02 CEMAIL     PIC X(30).
+           02 CNOSHOWS   PIC 9(3).
+       FD LISTADO LABEL RECORD STANDARD.
+       01 LINEAIMP PIC X(80).
+       FD PARAMFAC LABEL RECORD STANDARD.
+       01 REG-PARAMFAC.
+           02 PF-IVA PIC 99.
+       FD EXPCONT LABEL RECORD STANDARD.
+       01 LINEAEXP PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 FechaSys.
+           02 AnoSys PIC 99.
+           02 MesSys PIC 99.
+           02 DiaSys PIC 99.
+       01 VarConstantes.
+           02 MAXLINEAS PIC 99 VALUE 20.
+           02 MasterPos PIC 99 VALUE 22.
+           02 MaxImp    PIC 99 VALUE 41.
+           02 VENTANA1  PIC 9(16) VALUE 0222215512000000.
+           02 VENTANA2  PIC 9(16) VALUE 2200258004000010.
+           02 VENTANA3  PIC 9(14) VALUE 08171465000021.
+           02 VENTANA4  PIC 9(14) VALUE 08211665000021.
+       01 TeclasSistema.
+           02 TECLA PIC X.
+           02 TECLAF PIC 99 COMP.
+       01 FLAGS.
+           02 BIEN PIC X.
+           02 ESTADO PIC 9.
+           02 NUMID PIC 99.
+       77 COBFECHA PIC 9(8).
+       77 IMPORTECOBRO PIC 9(6)V99.
+       77 SALDOMORA PIC 9(6)V99.
+       01 LIN.
+           02 SITIO PIC 99.
+           02 REPETICION PIC 99.
+       01 CONTADORES.
+           02 I PIC 99.
+           02 J PIC 99.
+           02 K PIC 99.
+           02 M PIC 99.
+           02 LINEA PIC 99.
+           02 POSICION PIC 99.
+           02 DONDE PIC 99 OCCURS 2.
+           02 CONTL PIC 99 OCCURS 2.
+           02 PTRO  PIC 99 OCCURS 2.
+           02 PUNTERO PIC 99.
+           02 CONT PIC 99.
+           02 PtroPila PIC 99.
+           02 BCOCIENTE PIC 99.
+           02 BRESTO PIC 99.
+           02 WGIF PIC 9(9).
+           02 T-NFACSALTO PIC 9(8).
+       01 Registros.
+          02 VENT    PIC 9(16).
+          02 VENTANA PIC 9(14).
+          02 PILA OCCURS 1 TO 50 DEPENDING ON MAXLINEAS.
+             03 FAC    PIC 9(8).
+             03 PAGADA PIC X.
+             03 FECHA OCCURS 2.
+                04 DIA PIC 99.
+                04 MES PIC 99.
+                04 ANO PIC 9999.
+       01 DATOSPAN.
+            02 LD OCCURS 30.
+               03 FILLER PIC X VALUE " ".
+               03 TNFAC PIC 9(8).
+               03 FILLER PIC X VALUE " ".
+               03 TFECHA.
+                   04 TDIA PIC 9(2).
+                   04 FILLER PIC X VALUE "/".
+                   04 TMES PIC 9(2).
+                   04 FILLER PIC X VALUE "/".
+                   04 TANO PIC 9(4).
+               03 FILLER PIC X VALUE " ".
+               03 TPASTA PIC 9(6)V99.
+               03 FILLER PIC X VALUE " ".
+               03 TPAGADA PIC X.
+               03 FILLER PIC X VALUE " ".
+       01 DATOSMEN.
+           02 FILLER PIC X(78) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "   DEME EL NUMERO DE FACTURA A ".
+           02 FILLER PIC X(32) VALUE "PARTIR DE LA QUE QUIERE BUSCA".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " T = TODAS  N = SOLO NO PAGADAS ".
+           02 FILLER PIC X(32) VALUE " P = SOLO LAS PAGADAS   O ESC".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "  DEME EL PRIMER Y EL ULTIMO DIA".
+           02 FILLER PIC X(32) VALUE ALL " ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "   FECHA   ERRONEA DEMA OTRA FEC".
+           02 FILLER PIC X(32) VALUE "HA".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE "   SALIR:ESC F2:BUSQUEDAS F3:BUS".
+           02 FILLER PIC X(32) VALUE "CAR-EMPRESA F4:FACTURA-PAGADA   ".
+           02 FILLER PIC X(14) VALUE " F5:IMPRIMIR".
+           02 FILLER PIC X(32) VALUE "  ESC:FIN   USE LAS FLECHAS UP  ".
+           02 FILLER PIC X(32) VALUE "DOWN   F4:FACTURA-PAGADA ".
+           02 FILLER PIC X(14) VALUE " F5:REIMPRIME".
+           02 FILLER PIC X(32) VALUE "  GRABACION SUPER SATISFACTORIA".
+           02 FILLER PIC X(32) VALUE ALL " ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " ATENCION DEME TODOS LOS CAMPOS ".
+           02 FILLER PIC X(32) VALUE "PARA CANCELAR PULSE ESC         ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " EN ESTE MOMENTO A CANCELADO ".
+           02 FILLER PIC X(32) VALUE "NO SE PRODICIRA NINGUNA ALTA  ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " NO TENGO A ESTE  CLIENTE FICHAD".
+           02 FILLER PIC X(32) VALUE "O (DEBERIA DARTE VERGUENZA)  TE ".
+           02 FILLER PIC X(14) VALUE "PAGO? INUTIL".
+           02 FILLER PIC X(32) VALUE "ERROR DE  LOCALIZACION (LLAME AL".
+           02 FILLER PIC X(32) VALUE " INUTIL DE SU TECNICO) ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+           02 FILLER PIC X(32) VALUE " NO TIENE NINGUNA FACTURA EN EL ".
+           02 FILLER PIC X(32) VALUE " DIA INDICADO  ( A LO MEJOR ERA ".
+           02 FILLER PIC X(14) VALUE " FIESTA?)".
+           02 FILLER PIC X(32) VALUE " NO TIENE NINGUNA FACTURA CON ES".
+           02 FILLER PIC X(32) VALUE "TE NUMERO  ( SEGURO QUE NO ES DI".
+           02 FILLER PIC X(14) VALUE "NERO NEGRO)".
+           02 FILLER PIC X(32) VALUE "   DEME EL NUMERO DE FACTURA AL ".
+           02 FILLER PIC X(32) VALUE "QUE QUIERE SALTAR DIRECTAMENTE  ".
+           02 FILLER PIC X(14) VALUE ALL " ".
+       01 MENSAJES REDEFINES DATOSMEN.
+           02 LM PIC X(78) OCCURS 15.
+       01 TITULO.
+           02 FILLER PIC X(32) VALUE "  N FACT     DIA        PVP   P ".
+       01 BarraUltima.
+           02 FILLER PIC X(32) VALUE "                                ".
+       01 BLANCOS.
+           02 FILLER PIC X(32) VALUE ALL " ".
+       01 Colores.
+           02 ColorA PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+           02 ColorN PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLAK".
+           02 ColorV PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+       01 VARIMPRESORA.
+           02 ERRORIMP PIC XX.
+           02 TOTALES  PIC 9(7)V99.
+           02 CONTPAG  PIC 999.
+       01 DatosCab.
+           02 PIC X(38) VALUE "  N Fact    Fecha    Pasta     NIF    ".
+           02 PIC X(25) VALUE "   Nombre              P ".
+           02 PIC X(38) VALUE "                                      ".
+           02 PIC X(25) VALUE "                         ".
+       01 CABEZARASIMP REDEFINES DatosCab.
+           02 CAB PIC X(63) OCCURS 2.
+       01 LINDETALLE.
+           02 PIC X VALUE " ".
+           02 PNFAC PIC X(8).
+           02 PIC X VALUE " ".
+           02 PDIA PIC ZZ.
+           02 PIC X VALUE "/".
+           02 PMES PIC ZZ.
+           02 PIC X VALUE "/".
+           02 PANO PIC ZZZZ.
+           02 PIC X VALUE " ".
+           02 PPASTA PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE " ".
+           02 PNIF PIC X(9).
+           02 PIC X VALUE " ".
+           02 PNOMBRE PIC X(20).
+           02 PIC X VALUE " ".
+           02 PPAGADA PIC X.
+           02 PIC X VALUE " ".
+       01 TT.
+           02 PIC X(20) VALUE "              SUMA: ".
+           02 PTOTALES PIC ZZZZ.ZZ9,99.
+           02 PIC X(20) VALUE SPACES.
+           02 PIC X(8) VALUE "PAGINA:".
+           02 PPAGINA PIC ZZZ.
+      * Subtotal por fecha: se imprime cada vez que cambia la fecha de
+      * factura dentro del listado, y una vez mas al final del listado.
+       01 SUBFECHA.
+           02 PIC X(15) VALUE "     SUBTOTAL ".
+           02 SFDIA PIC ZZ.
+           02 PIC X VALUE "/".
+           02 SFMES PIC ZZ.
+           02 PIC X VALUE "/".
+           02 SFANO PIC ZZZZ.
+           02 PIC X(3) VALUE " : ".
+           02 SFTOTAL PIC ZZZZ.ZZ9,99.
+      * Desglose de IVA del listado completo (base + cuota), calculado
+      * igual que en el libro de IVA, a partir del PVP ya cobrado.
+       01 TTIVA.
+           02 PIC X(20) VALUE "   BASE IMPONIBLE: ".
+           02 PTIVABASE PIC ZZZZ.ZZ9,99.
+           02 PIC X(6) VALUE "  IVA:".
+           02 PTIVACUOTA PIC ZZZ.ZZ9,99.
+       01 UltFechaImp.
+           02 UDIA PIC 9(2).
+           02 UMES PIC 9(2).
+           02 UANO PIC 9(4).
+       01 AcumImprimir.
+           02 SUBFECHATOT PIC 9(7)V99.
+           02 IMP-BASE    PIC 9(9)V99.
+           02 IMP-CUOTA   PIC 9(9)V99.
+      *****************************************************************
+      * DATOS PARA EL LISTADO DE FACTURAS PENDIENTES POR ANTIGUEDAD.  *
+      *****************************************************************
+       01 CABMORA.
+           02 FILLER PIC X(39) VALUE
+              "  GIF     NOMBRE               N.FACT  ".
+           02 FILLER PIC X(40) VALUE
+              " FECHA      0-30    31-60   61-90    +90".
+       01 LINMORA.
+           02 PIC X VALUE SPACES.
+           02 MNIF     PIC X(9).
+           02 PIC X VALUE SPACES.
+           02 MNOMBRE  PIC X(20).
+           02 MNFAC    PIC X(8).
+           02 PIC X VALUE SPACES.
+           02 MDIA     PIC ZZ.
+           02 PIC X VALUE "/".
+           02 MMES     PIC ZZ.
+           02 PIC X VALUE "/".
+           02 MANO     PIC ZZZZ.
+           02 PIC X VALUE SPACES.
+           02 MTRAMO0  PIC ZZZ.ZZ9,99.
+           02 MTRAMO30 PIC ZZZ.ZZ9,99.
+           02 MTRAMO60 PIC ZZZ.ZZ9,99.
+           02 MTRAMO90 PIC ZZZ.ZZ9,99.
+       01 TOTMORA.
+           02 PIC X(31) VALUE "        TOTAL FACTURAS EN MORA".
+           02 TOT0     PIC ZZZ.ZZ9,99.
+           02 TOT30    PIC ZZZ.ZZ9,99.
+           02 TOT60    PIC ZZZ.ZZ9,99.
+           02 TOT90    PIC ZZZ.ZZ9,99.
+       01 EdadFactura.
+           02 DIASHOY  PIC 9(7).
+           02 DIASFAC  PIC 9(7).
+           02 DIASMORA PIC S9(7).
+       01 AcumMora.
+           02 ACMORA0  PIC 9(7)V99.
+           02 ACMORA30 PIC 9(7)V99.
+           02 ACMORA60 PIC 9(7)V99.
+           02 ACMORA90 PIC 9(7)V99.
+      *****************************************************************
+      * DATOS PARA EL LIBRO DE IVA (IVA REPERCUTIDO POR PERIODO).     *
+      *****************************************************************
+       01 ERRORPAR PIC XX.
+       01 LibroIvaParam.
+           02 LI-IVAPCT PIC 99 VALUE 6.
+       01 CABLIBROIVA.
+           02 FILLER PIC X(40) VALUE
+              "  N.FACT   FECHA        BASE       CUOTA".
+           02 FILLER PIC X(40) VALUE
+              " IVA        TOTAL                       ".
+       01 LINLIBROIVA.
+           02 PIC X VALUE SPACES.
+           02 LINFAC   PIC X(8).
+           02 PIC X VALUE SPACES.
+           02 LIDIA    PIC ZZ.
+           02 PIC X VALUE "/".
+           02 LIMES    PIC ZZ.
+           02 PIC X VALUE "/".
+           02 LIANO    PIC ZZZZ.
+           02 PIC X VALUE SPACES.
+           02 LIBASE   PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 LICUOTA  PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 LITOTAL  PIC ZZZ.ZZ9,99.
+       01 TOTLIBROIVA.
+           02 PIC X(20) VALUE "  TOTALES PERIODO: ".
+           02 TLBASE  PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 TLCUOTA PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 TLTOTAL PIC ZZZ.ZZ9,99.
+       01 AcumLibroIva.
+           02 ACIVA-BASE  PIC 9(9)V99.
+           02 ACIVA-CUOTA PIC 9(9)V99.
+           02 ACIVA-TOTAL PIC 9(9)V99.
+       01 DetalleLibroIva.
+           02 DLI-BASE  PIC 9(9)V99.
+           02 DLI-CUOTA PIC 9(9)V99.
+      *****************************************************************
+      * DATOS PARA LA EXPORTACION CONTABLE (VOLCADO DE FACTURAS A UN  *
+      * FICHERO DE TEXTO, DELIMITADO POR ";", PARA LA GESTORIA).      *
+      *****************************************************************
+       01 CABEXPCONT PIC X(94) VALUE
+          "N.FACT;FECHA;NIF-CLIENTE;CLIENTE;BASE;CUOTA IVA;TOTAL;PAGO".
+       01 LINEXPCONT.
+           02 EXPFAC     PIC 9(8).
+           02 FILLER     PIC X VALUE ";".
+           02 EXPDIA     PIC 99.
+           02 FILLER     PIC X VALUE "/".
+           02 EXPMES     PIC 99.
+           02 FILLER     PIC X VALUE "/".
+           02 EXPANO     PIC 9(4).
+           02 FILLER     PIC X VALUE ";".
+           02 EXPGIF     PIC 9(9).
+           02 FILLER     PIC X VALUE ";".
+           02 EXPNOMBRE  PIC X(29).
+           02 FILLER     PIC X VALUE ";".
+           02 EXPBASE    PIC ZZZ.ZZ9,99.
+           02 FILLER     PIC X VALUE ";".
+           02 EXPCUOTA   PIC ZZZ.ZZ9,99.
+           02 FILLER     PIC X VALUE ";".
+           02 EXPTOTAL   PIC ZZZ.ZZ9,99.
+           02 FILLER     PIC X VALUE ";".
+           02 EXPMETODO  PIC X.
+      *****************************************************************
+      * TENDENCIA DE VENTAS: TOTAL FACTURADO POR SEMANA O POR MES,    *
+      * DENTRO DE UN RANGO DE FECHAS; LA SEMANA SE CALCULA CON EL     *
+      * MISMO CONTEO DE DIAS (ANO*360+MES*30+DIA) QUE YA SE USA EN    *
+      * EL LISTADO DE MOROSOS.                                        *
+      *****************************************************************
+       77 TIPOTENDENCIA PIC X VALUE "M".
+       01 AcumTendencia.
+           02 DIASTEND      PIC 9(7).
+           02 CLAVETEND     PIC 9(9).
+           02 CLAVETENDANT  PIC 9(9).
+           02 ACUMTEND      PIC 9(9)V99.
+       01 CABTENDENCIA.
+           02 FILLER PIC X(40) VALUE
+              "  PERIODO  DESDE         FACTURADO     ".
+       01 LINTENDENCIA.
+           02 PIC X VALUE SPACES.
+           02 TENDETIQ PIC X(7).
+           02 PIC X VALUE SPACES.
+           02 TENDDIA  PIC ZZ.
+           02 PIC X VALUE "/".
+           02 TENDMES  PIC ZZ.
+           02 PIC X VALUE "/".
+           02 TENDANO  PIC ZZZZ.
+           02 PIC X(5) VALUE SPACES.
+           02 TENDTOTAL PIC ZZZ.ZZ9,99.
+      *****************************************************************
+      * CIERRE DE CAJA: TOTALIZA POR DIA LO REALMENTE COBRADO EN      *
+      * FACTURA, DESGLOSADO POR FORMA DE PAGO (EFECTIVO/TARJETA).     *
+      *****************************************************************
+       01 CABCIERRE.
+           02 FILLER PIC X(40) VALUE
+              " N.FACT   FECHA      COBRADO   DESCUENTO".
+           02 FILLER PIC X(40) VALUE
+              "   PROPINA  PAGO                        ".
+       01 LINCIERRE.
+           02 PIC X VALUE SPACES.
+           02 CCFAC       PIC X(8).
+           02 PIC X VALUE SPACES.
+           02 CCDIA       PIC ZZ.
+           02 PIC X VALUE "/".
+           02 CCMES       PIC ZZ.
+           02 PIC X VALUE "/".
+           02 CCANO       PIC ZZZZ.
+           02 PIC X VALUE SPACES.
+           02 CCCOBRADO   PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 CCDESCUENTO PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 CCPROPINA   PIC ZZZ.ZZ9,99.
+           02 PIC X VALUE SPACES.
+           02 CCPAGO      PIC X.
+       01 TOTCIERRE.
+           02 PIC X(20) VALUE "  TOTAL EFECTIVO: ".
+           02 TCEFECTIVO PIC ZZZ.ZZ9,99.
+       01 TOTCIERRE2.
+           02 PIC X(20) VALUE "  TOTAL TARJETA:  ".
+           02 TCTARJETA PIC ZZZ.ZZ9,99.
+       01 TOTCIERRE3.
+           02 PIC X(20) VALUE "  TOTAL COBRADO:  ".
+           02 TCTOTAL PIC ZZZZ.ZZ9,99.
+       01 TOTCIERRE4.
+           02 PIC X(20) VALUE "  TOTAL DESCUENTOS:".
+           02 TCDESCUENTO PIC ZZZ.ZZ9,99.
+       01 TOTCIERRE5.
+           02 PIC X(20) VALUE "  TOTAL PROPINAS: ".
+           02 TCPROPINA PIC ZZZ.ZZ9,99.
+       01 AcumCierre.
+           02 ACC-EFECTIVO  PIC 9(9)V99.
+           02 ACC-TARJETA   PIC 9(9)V99.
+           02 ACC-DESCUENTO PIC 9(9)V99.
+           02 ACC-PROPINA   PIC 9(9)V99.
+      * Ventas del dia acumuladas por mesa (1-99, igual que RESERVA en
+      * MESA.CBL), para el resumen de cierre de caja por mesas.
+       01 AcumCierreMesa.
+           02 ACC-MESA PIC 9(9)V99 OCCURS 99.
+       01 CABCIERREMESA.
+           02 FILLER PIC X(40) VALUE
+              "                                        ".
+           02 FILLER PIC X(21) VALUE "  VENTAS POR MESA".
+       01 LINCIERREMESA.
+           02 PIC X(3) VALUE "  M".
+           02 CMMESA    PIC ZZ.
+           02 PIC X(5) VALUE " : ".
+           02 CMTOTAL   PIC ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       UNO SECTION.
+           USE AFTER ERROR PROCEDURE ON LISTADO.
+       ERROR-IMPRESORA.
+           IF ERRORIMP NOT = "00"
+              MOVE 2 TO I
+              CALL "MENSAJE.COB" USING I
+           END-IF.
+       END DECLARATIVES.
+       DOS SECTION.
+       MAIN.
+           PERFORM INIC
+           PERFORM CONSULTAS UNTIL TECLAF = 27.
+           CLOSE FACTURA
+           CLOSE CLIENTES
+           EXIT PROGRAM.
+       INIC.
+           OPEN I-O FACTURA
+           OPEN I-O CLIENTES
+           MOVE VENTANA1 TO VENT
+           CALL "VENT2.COB" USING VENT
+           MOVE VENTANA2 TO VENT
+           CALL "VENT2.COB" USING VENT
+           MOVE MasterPos TO DONDE(1)
+           COMPUTE DONDE(2) = 1 + DONDE(1)
+           DISPLAY TITULO LINE 3 POSITION DONDE(2)
+           MOVE 0 TO TECLAF
+           MOVE 4 TO CONTL(1)
+           MOVE 1 TO PUNTERO
+           MOVE 1 TO PtroPila
+           MOVE 0 TO FAC(PtroPila)
+           MOVE 00000000 TO FECHA(PtroPila , 1)
+           MOVE 99999999 TO FECHA(PtroPila , 2)
+           MOVE "T" TO PAGADA(PtroPila)
+           PERFORM leer.
+       CONSULTAS.
+           MOVE 0 TO ESTADO
+           CALL "CUROFF"
+           MOVE 6 TO I
+           PERFORM MENSAJE
+           ACCEPT TECLA  LINE 25 POSITION 1 NO BEEP
+           ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+           END-ACCEPT
+           DISPLAY " " LINE 25 POSITION 1 CONTROL COLORA
+           IF TECLAF = 27
+               MOVE 1 TO NUMID
+               CALL "MENSAJE.COB" USING NUMID
+               IF NUMID NOT = 1 MOVE 0 TO TECLAF END-IF
+           END-IF.
+       TECLASFUNCION.
+           DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2)
+           MOVE 1 TO ESTADO
+           IF TECLAF = 1
+              PERFORM ExportarContable
+           END-IF
+           IF TECLAF = 2
+              PERFORM ModosBusqueda
+              IF TECLAF  = 27
+                  MOVE 0 TO TECLAF
+                 ELSE
+                  MOVE 1 TO PtroPila
+                  PERFORM BUSCAR
+              END-IF
+           END-IF
+           IF TECLAF = 3  AND TNFAC(PUNTERO)  NOT = ALL  " "
+              PERFORM INIBUSQUEDA
+              PERFORM BuscarEmpresa  UNTIL  TECLAF = 27
+              CALL "CURON"
+              CALL "RECUP"
+              IF TECLAF  = 27
+                  MOVE 0 TO TECLAF
+              END-IF
+           END-IF
+           IF TECLAF = 4 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
+              PERFORM  MARCAR
+           END-IF
+           IF TECLAF = 5 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
+           AND FAC(1) NOT = ALL " "
+              MOVE "00" TO ERRORIMP
+              OPEN OUTPUT LISTADO
+              MOVE "N"  TO BIEN
+              WRITE LINEAIMP FROM SPACES
+              if errorimp = "00"
+                PERFORM IMPRIMIR
+              end-if
+              CLOSE LISTADO
+           END-IF
+           IF TECLAF = 6
+              PERFORM AgedReport
+           END-IF
+           IF TECLAF = 7
+              PERFORM LibroIva
+           END-IF
+           IF TECLAF = 8
+              PERFORM CierreCaja
+           END-IF
+           IF TECLAF = 9
+              PERFORM SaltarFactura
+           END-IF
+           IF TECLAF = 50
+              PERFORM ReporteTendencia
+           END-IF
+           IF TECLAF = 52
+              SUBTRACT 1 FROM PUNTERO
+              SUBTRACT 1 FROM CONT
+           END-IF.
+           IF TECLAF = 53
+              ADD 1 TO PUNTERO
+              ADD 1 TO CONT
+           END-IF.
+           IF TECLAF = 67 AND PtroPila NOT = 1
+               SUBTRACT 1 FROM PtroPila
+               PERFORM BUSCAR
+           END-IF.
+           IF TECLAF = 68  AND PtroPila NOT = MAXLINEAS
+               COMPUTE J =  PTRO(2) - 1
+               IF  PTRO(1) NOT = J
+                 MOVE PAGADA(PtroPila) TO  TPAGADA(1)
+                 ADD 1 TO PtroPila
+                 MOVE TDIA(1)  TO DIA(PtroPila , 1)
+                 MOVE TMES(1)  TO MES(PtroPila,  1)
+                 MOVE TANO(1)  TO ANO(PtroPila,  1)
+                 MOVE TNFAC(J) TO FAC(PtroPila)
+                 MOVE TDIA(J)  TO DIA(PtroPila , 2)
+                 MOVE TMES(J)  TO MES(PtroPila , 2)
+                 MOVE TANO(J)  TO ANO(PtroPila , 2)
+                 MOVE TPAGADA(1) TO PAGADA(PtroPila)
+                 PERFORM BUSCAR
+               END-IF
+           END-IF
+           IF PUNTERO = PTRO(2)
+               MOVE PTRO(1) TO PUNTERO
+               MOVE CONTL(1) TO CONT
+           END-IF
+           IF PUNTERO < PTRO(1)
+               MOVE PTRO(2) TO PUNTERO
+               SUBTRACT 1 FROM PUNTERO
+               MOVE CONTL(2) TO CONT
+               SUBTRACT 1 FROM CONT
+           END-IF
+           DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2) REVERSE.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       BorrarTabla.
+           PERFORM BucleBorrar VARYING I FROM 1 BY 1
+             UNTIL  I = MaxLineas
+           PERFORM BorrarPantalla VARYING I FROM CONTL(1) BY 1
+             UNTIL I > CONTL(2).
+       BucleBorrar.
+           MOVE ALL " " TO TNFAC(I)
+           MOVE ALL " " TO TDIA(I)
+           MOVE ALL " " TO TMES(I)
+           MOVE ALL " " TO TANO(I)
+           MOVE ALL " " TO TPASTA(I)
+           MOVE ALL " " TO TPAGADA(I).
+       BorrarPantalla.
+           DISPLAY BLANCOS LINE I POSITION DONDE(2) REVERSE.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       AjustarTabla.
+           MOVE PUNTERO TO PTRO(1)
+           MOVE CONTL(1) TO CONT
+           MOVE "N" TO BIEN
+           PERFORM SacarPantalla UNTIL BIEN = "S"
+           MOVE CONT TO CONTL(2)
+           MOVE PUNTERO TO PTRO(2)
+           DISPLAY BarraUltima LINE CONTL(2) POSITION DONDE(2)
+           MOVE PTRO(1) TO PUNTERO
+           MOVE CONTL(1) TO CONT
+           DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2) REVERSE.
+       SacarPantalla.
+           IF TNFAC(PUNTERO) NOT = ALL " "
+                DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2)
+                ADD 1 TO CONT
+                ADD 1 TO PUNTERO
+                IF CONT = MaxLineas MOVE "S" TO BIEN END-IF
+             ELSE
+               MOVE "S" TO BIEN
+               IF PUNTERO = 1
+                DISPLAY LD(PUNTERO) LINE CONT POSITION DONDE(2)
+                ADD 1 TO CONT
+                ADD 1 TO PUNTERO
+               END-IF
+           END-IF.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       INIBUSQUEDA.
+           MOVE VENTANA3 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           CALL "CUROFF.EXE"
+           DISPLAY " DATOS DETALLADOS DE LA FACTURA " LINE 7 POSITION 25
+                REVERSE
+           DISPLAY "                                " LINE 8 POSITION 25
+                REVERSE
+           DISPLAY "EMPRESA:"    LINE 9 POSITION  23 REVERSE
+           DISPLAY "GIF:"        LINE 10 POSITION 23 REVERSE
+           DISPLAY "MESA:"       LINE 11 POSITION 23 REVERSE
+           DISPLAY "DIA:"        LINE 11 POSITION 46 REVERSE
+           DISPLAY "N-FACTURA:"  LINE 12 POSITION 23 REVERSE
+           DISPLAY "TOTAL:"      LINE 12 POSITION 46 REVERSE.
+       BuscarEmpresa.
+           MOVE TNFAC(PUNTERO) TO NFAC
+           READ  FACTURA
+                INVALID KEY
+                   MOVE  12 TO I
+                   PERFORM MENSAJE
+                   PERFORM ALTO
+                NOT INVALID KEY
+                   DISPLAY FMESA   LINE 11 POSITION 28
+                   DISPLAY TFECHA(PUNTERO)  LINE 11 POSITION 50
+                   DISPLAY NFAC    LINE 12 POSITION 33
+                   DISPLAY FPASTA  LINE 12 POSITION 52
+                   DISPLAY FGIF    LINE 10 POSITION 27
+                   IF FPAGADA = "*"
+                      DISPLAY " FACTURA SIN PAGAR" LINE 14 POSITION 32
+                          BLINK
+                    ELSE
+                      DISPLAY "  FACTURA PAGADA  " LINE 14 POSITION 32
+                         REVERSE
+                   END-IF
+           END-READ
+           IF FGIF NOT =  ALL " "
+                MOVE FGIF  TO CGIF
+                READ CLIENTES
+                  INVALID KEY
+                     DISPLAY "FACTURA SIN NIF              "
+                     LINE 9  POSITION 32  REVERSE
+                     MOVE  11 TO I
+                     PERFORM ALTO
+                     PERFORM MENSAJE
+                  NOT INVALID KEY
+                    DISPLAY CNOMBRE LINE 9  POSITION 32
+               END-READ
+             ELSE
+                DISPLAY "FACTURA SIN NIF                   "
+                LINE 9  POSITION 32  REVERSE
+           END-IF
+           MOVE 7 TO I
+           PERFORM MENSAJE
+           ACCEPT TECLA  LINE 25 POSITION 1 NO BEEP
+              ON EXCEPTION TECLAF PERFORM HANDLERFUNC
+           END-ACCEPT
+           DISPLAY " " LINE 25 POSITION 1 CONTROL COLORA.
+       HANDLERFUNC.
+           IF TECLAF = 4 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
+              PERFORM  MARCAR
+           END-IF
+           IF TECLAF = 5 AND  TNFAC(PUNTERO)  NOT  = ALL "  "
+              PERFORM ReimprimirFactura
+           END-IF
+           IF TECLAF = 52
+              SUBTRACT 1 FROM PUNTERO
+              SUBTRACT 1 FROM CONT
+           END-IF.
+           IF TECLAF = 53
+              ADD 1 TO PUNTERO
+              ADD 1 TO CONT
+           END-IF.
+           IF PUNTERO = PTRO(2)
+               MOVE PTRO(1) TO PUNTERO
+               MOVE CONTL(1) TO CONT
+           END-IF
+           IF PUNTERO < PTRO(1)
+               MOVE PTRO(2) TO PUNTERO
+               SUBTRACT 1 FROM PUNTERO
+               MOVE CONTL(2) TO CONT
+               SUBTRACT 1 FROM CONT
+           END-IF.
+      *****************************************************************
+      * REIMPRIME LA FACTURA ACTUALMENTE MOSTRADA EN BuscarEmpresa.  *
+      * REG-FAC/CGIF/CNOMBRE YA ESTAN CARGADOS POR LA ULTIMA LECTURA. *
+      *****************************************************************
+       ReimprimirFactura.
+           MOVE "00" TO ERRORIMP
+           MOVE 0 TO TOTALES
+           MOVE 1 TO LINEA
+           MOVE 1 TO CONTPAG
+           MOVE LOW-VALUES TO UltFechaImp
+           OPEN OUTPUT LISTADO
+           IF ERRORIMP = "00"
+              MOVE 1 TO I
+              PERFORM IMPCAB
+              PERFORM MARTILLEAR
+              MOVE 2 TO I
+              PERFORM IMPCAB
+              MOVE TOTALES TO PTOTALES
+              MOVE CONTPAG TO PPAGINA
+              WRITE LINEAIMP FROM TT
+              MOVE 8 TO I
+              PERFORM MENSAJE
+           END-IF
+           CLOSE LISTADO.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       ModosBusqueda.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "BUSQUEDA RAPIDA POR CAMPOS"
+             LINE 10 POSITION 28 REVERSE
+           DISPLAY "N DE FACTURA:" LINE 12 POSITION 23 REVERSE
+           DISPLAY "PAGADAS(T/P/N):" LINE 12 POSITION 45 REVERSE
+           DISPLAY "GIF EMPRESA:" LINE 13 POSITION 23 REVERSE
+           DISPLAY " DESDE:  /  /    HASTA:  /  /  "
+             LINE 14 POSITION 23 REVERSE
+           ACCEPT FECHASYS FROM DATE END-ACCEPT
+           MOVE 0 TO WGIF
+           MOVE 2 TO I
+           PERFORM MENSAJE
+           ACCEPT FAC(1) LINE 12 POSITION 36 NO BEEP
+             UPDATE TAB ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT
+           IF FAC(1) = 0
+              ACCEPT WGIF LINE 13 POSITION 36 UPDATE NO BEEP TAB
+                ON EXCEPTION TECLAF CONTINUE
+              END-ACCEPT
+           END-IF
+           MOVE 3 TO I
+           PERFORM MENSAJE
+           MOVE "T" TO PAGADA(PtroPila)
+           PERFORM WITH TEST AFTER UNTIL PAGADA(1) = "P" OR "N" OR "T"
+             OR "p" OR "n" OR "t" OR TECLAF = 27
+              ACCEPT PAGADA(1) LINE 12 POSITION 60 NO BEEP
+                UPDATE  ON EXCEPTION TECLAF CONTINUE
+              END-ACCEPT
+           END-PERFORM
+           MOVE 1 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           MOVE 2 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           CALL "RECUP".
+       VerDias.
+           IF K = 1
+              MOVE 30 TO J
+            ELSE
+              MOVE 46 TO J
+           END-IF
+           MOVE DIASYS TO DIA(1 , K)
+           MOVE MESSYS TO MES(1 , K)
+           MOVE ANOSYS TO ANO(1 , K)
+           IF TECLAF NOT = 27
+             ACCEPT DIA(1 , K) LINE 14 POSITION J UPDATE NO BEEP TAB
+                 ON EXCEPTION TECLAF CONTINUE
+             END-ACCEPT
+           END-IF
+           ADD 3 TO J
+           IF TECLAF NOT = 27
+             ACCEPT MES(1 , K) LINE 14 POSITION J UPDATE NO BEEP TAB
+                ON EXCEPTION TECLAF CONTINUE
+             END-ACCEPT
+           END-IF
+           ADD 3 TO J
+           IF TECLAF NOT = 27
+             ACCEPT ANO(1 , K) LINE 14 POSITION J UPDATE NO BEEP TAB
+                   ON EXCEPTION TECLAF CONTINUE
+             END-ACCEPT
+           END-IF
+           MOVE "N" TO BIEN
+           IF MES(1 , K) = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
+              IF DIA(1 , K) > 0 AND < 32
+                   MOVE "B" TO BIEN
+              END-IF
+           END-IF
+           IF MES(1 , K) = 4 OR 6 OR 9 OR 11
+              IF DIA(1 , K) > 0 AND < 31
+                   MOVE "B" TO BIEN
+              END-IF
+           END-IF
+           IF MES(1 , K) = 2
+              DIVIDE ANO(1 , K) BY 4 GIVING BCOCIENTE
+                REMAINDER BRESTO
+              IF BRESTO = 0
+                 IF DIA(1 , K) > 0 AND < 30
+                      MOVE "B" TO BIEN
+                 END-IF
+               ELSE
+                 IF DIA(1 , K) > 0 AND < 29
+                      MOVE "B" TO BIEN
+                 END-IF
+              END-IF
+           END-IF
+           IF BIEN = "N"
+                 MOVE 5 TO I
+                 PERFORM MENSAJE
+               ELSE
+                 MOVE 1 TO I
+                 PERFORM MENSAJE
+           END-IF.
+       MENSAJE.
+           DISPLAY LM(I) LINE 24 POSITION 2 REVERSE.
+       ALTO.
+           ACCEPT TECLA  LINE 25 POSITION 1 NO BEEP
+              ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT
+           DISPLAY " " LINE 25 POSITION 1 CONTROL COLORA.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       BUSCAR.
+           IF WGIF NOT = 0
+                 MOVE WGIF TO FGIF
+                 START FACTURA KEY IS = FGIF
+                    INVALID KEY
+                       MOVE 13 TO I
+                       PERFORM MENSAJE
+                       PERFORM ALTO
+                     NOT INVALID KEY
+                       PERFORM BorrarTabla
+                       MOVE 1 TO PUNTERO
+                       MOVE "B" TO BIEN
+                       PERFORM CARGARGIF UNTIL BIEN = "N"
+                       MOVE 1 TO PUNTERO
+                       PERFORM AjustarTabla
+                 END-START
+             ELSE
+               IF FAC(PtroPila) =  0
+                 MOVE FECHA(PtroPila , 1) TO FFECHA
+                 START FACTURA KEY IS NOT < FFECHA
+                    INVALID KEY
+                       MOVE 13 TO I
+                       PERFORM MENSAJE
+                       PERFORM ALTO
+                     NOT INVALID KEY
+                       PERFORM BorrarTabla
+                       MOVE 1 TO PUNTERO
+                       MOVE "B" TO BIEN
+                       MOVE 0 TO NFAC
+                       PERFORM CARGAR UNTIL BIEN = "N"
+                       MOVE 1 TO PUNTERO
+                       PERFORM AjustarTabla
+                 END-START
+             ELSE
+                 MOVE FAC(PtroPila) TO NFAC
+                 START FACTURA KEY IS NOT < NFAC
+                    INVALID KEY
+                       MOVE 14 TO I
+                       PERFORM MENSAJE
+                       PERFORM ALTO
+                     NOT INVALID KEY
+                       PERFORM LEER
+                 END-START
+             END-IF
+           END-IF.
+      *****************************************************************
+      * SALTA DIRECTAMENTE A UN NUMERO DE FACTURA CONCRETO, SIN TENER  *
+      * QUE IR PASANDO PAGINA A PAGINA CON RE-PAG/AV-PAG (LA PILA SOLO *
+      * GUARDA MAXLINEAS PAGINAS DE HISTORIAL). MANTIENE EL FILTRO     *
+      * (TODAS/PAGADAS/NO PAGADAS Y RANGO DE FECHAS) QUE YA HUBIERA.   *
+      *****************************************************************
+       SaltarFactura.
+           MOVE 15 TO I
+           PERFORM MENSAJE
+           MOVE 0 TO T-NFACSALTO
+           ACCEPT T-NFACSALTO LINE 12 POSITION 36 NO BEEP UPDATE TAB
+              ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT
+           IF T-NFACSALTO NOT = 0
+              MOVE PAGADA(PtroPila)   TO PAGADA(1)
+              MOVE FECHA(PtroPila, 1) TO FECHA(1, 1)
+              MOVE FECHA(PtroPila, 2) TO FECHA(1, 2)
+              MOVE T-NFACSALTO TO FAC(1)
+              MOVE 1 TO PtroPila
+              MOVE 0 TO WGIF
+              PERFORM BUSCAR
+           END-IF.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       LEER.
+           PERFORM BorrarTabla
+           MOVE 1 TO PUNTERO
+           MOVE "B" TO BIEN
+           MOVE FAC(PtroPila) TO NFAC
+           PERFORM CARGAR UNTIL BIEN = "N"
+           MOVE 1 TO PUNTERO
+           PERFORM AjustarTabla.
+       CARGAR.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+            IF BIEN = "B" AND PUNTERO NOT = MAXLINEAS AND NFAC
+            NOT = 0 AND FFECHA NOT < FECHA(PtroPila , 1)
+            AND FFECHA  NOT > FECHA(PtroPila , 2)
+              IF (PAGADA(PtroPila) = "T" OR "t")
+                 PERFORM MOVER
+                 ADD 1 TO PUNTERO
+              END-IF
+              IF (PAGADA(PtroPila) = "N" OR "n")
+                 AND FPAGADA = "*"
+                     PERFORM MOVER
+                     ADD 1 TO PUNTERO
+              END-IF
+              IF (PAGADA(PtroPila) = "P" OR "p")
+               AND FPAGADA = " "
+                   PERFORM MOVER
+                   ADD 1 TO PUNTERO
+              END-IF
+            END-IF.
+       CARGARGIF.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+           IF BIEN = "B" AND FGIF NOT = WGIF
+              MOVE "N" TO BIEN
+           END-IF.
+           IF BIEN = "B" AND PUNTERO NOT = MAXLINEAS
+              IF (PAGADA(PtroPila) = "T" OR "t")
+                 PERFORM MOVER
+                 ADD 1 TO PUNTERO
+              END-IF
+              IF (PAGADA(PtroPila) = "N" OR "n")
+                 AND FPAGADA = "*"
+                     PERFORM MOVER
+                     ADD 1 TO PUNTERO
+              END-IF
+              IF (PAGADA(PtroPila) = "P" OR "p")
+               AND FPAGADA = " "
+                   PERFORM MOVER
+                   ADD 1 TO PUNTERO
+              END-IF
+           END-IF.
+       MOVER.
+           MOVE NFAC     TO TNFAC(Puntero)
+           MOVE FDIA     TO TDIA(Puntero)
+           MOVE FMES     TO TMES(Puntero)
+           MOVE FANO     TO TANO(Puntero)
+           MOVE FPASTA   TO TPASTA(Puntero)
+           MOVE FPAGADA  TO TPAGADA(Puntero).
+
+      * F4 alterna pagada/no pagada; si la factura estaba pendiente y se
+      * marca como pagada se pide el importe cobrado (puede ser parcial)
+      * y la forma de pago; mientras no se cubra el total sigue figurando
+      * como pendiente para el listado de morosos.
+       MARCAR.
+           MOVE TNFAC(PUNTERO) TO NFAC
+           READ  FACTURA
+                INVALID KEY
+                   MOVE  12 TO I
+                   PERFORM MENSAJE
+                   PERFORM ALTO
+                NOT INVALID KEY
+                   IF FPAGADA = "*"
+                      PERFORM CobrarFactura
+                    ELSE
+                      MOVE "*"  TO FPAGADA
+                      MOVE 0    TO FCOBRADO
+                      MOVE " "  TO FMETODO
+                      MOVE 0    TO FFECHACOB
+                      MOVE FPAGADA TO TPAGADA(PUNTERO)
+                   END-IF
+           END-READ
+           REWRITE REG-FAC END-REWRITE.
+       CobrarFactura.
+           DISPLAY "IMPORTE COBRADO: " LINE 16 POSITION 23 REVERSE
+           COMPUTE IMPORTECOBRO = FPASTA - FCOBRADO
+           ACCEPT IMPORTECOBRO LINE 16 POSITION 41 NO BEEP UPDATE
+              ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT
+           DISPLAY "PAGO E/T: " LINE 17 POSITION 23 REVERSE
+           PERFORM WITH TEST AFTER UNTIL FMETODO-EFECTIVO
+              OR FMETODO-TARJETA
+               ACCEPT FMETODO LINE 17 POSITION 34 NO BEEP END-ACCEPT
+           END-PERFORM
+           ADD IMPORTECOBRO TO FCOBRADO
+           IF FCOBRADO NOT < FPASTA
+               MOVE " " TO FPAGADA
+               ACCEPT FFECHACOB FROM DATE YYYYMMDD
+             ELSE
+               MOVE "*" TO FPAGADA
+           END-IF
+           MOVE FPAGADA TO TPAGADA(PUNTERO).
+      *****************************************************************
+      * LISTADO DE FACTURAS PENDIENTES DE COBRO POR ANTIGUEDAD.       *
+      * AGRUPA POR CLIENTE (CLAVE ALTERNATIVA FGIF) LAS FACTURAS CON  *
+      * FPAGADA = "*" Y LAS REPARTE EN TRAMOS DE 30/60/90 DIAS.       *
+      *****************************************************************
+       AgedReport.
+           MOVE "00" TO ERRORIMP
+           OPEN OUTPUT LISTADO
+           IF ERRORIMP = "00"
+              ACCEPT FECHASYS FROM DATE
+              COMPUTE DIASHOY = ANOSYS * 360 + MESSYS * 30 + DIASYS
+              MOVE 0 TO ACMORA0 ACMORA30 ACMORA60 ACMORA90
+              WRITE LINEAIMP FROM CABMORA BEFORE ADVANCING 1 LINE
+              MOVE SPACES TO REG-FAC
+              START FACTURA KEY IS NOT < FGIF
+                 INVALID KEY MOVE "N" TO BIEN
+                 NOT INVALID KEY MOVE "B" TO BIEN
+              END-START
+              PERFORM LeerMora UNTIL BIEN = "N"
+              MOVE ACMORA0  TO TOT0
+              MOVE ACMORA30 TO TOT30
+              MOVE ACMORA60 TO TOT60
+              MOVE ACMORA90 TO TOT90
+              WRITE LINEAIMP FROM TOTMORA BEFORE ADVANCING 2 LINE
+           END-IF
+           CLOSE LISTADO.
+       LeerMora.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+           IF BIEN = "B" AND FPAGADA = "*"
+              COMPUTE DIASFAC = FANO * 360 + FMES * 30 + FDIA
+              COMPUTE DIASMORA = DIASHOY - DIASFAC
+              MOVE FGIF     TO MNIF
+              IF FGIF NOT = ALL " "
+                 MOVE FGIF TO CGIF
+                 READ CLIENTES
+                    INVALID KEY MOVE "CLIENTE NO FICHADO" TO MNOMBRE
+                    NOT INVALID KEY MOVE CNOMBRE TO MNOMBRE
+                 END-READ
+              ELSE
+                 MOVE ALL " " TO MNOMBRE
+              END-IF
+              MOVE NFAC     TO MNFAC
+              MOVE FDIA     TO MDIA
+              MOVE FMES     TO MMES
+              MOVE FANO     TO MANO
+              MOVE ZERO     TO MTRAMO0 MTRAMO30 MTRAMO60 MTRAMO90
+              COMPUTE SALDOMORA = FPASTA - FCOBRADO
+              EVALUATE TRUE
+                 WHEN DIASMORA NOT > 30
+                    MOVE SALDOMORA TO MTRAMO0
+                    ADD SALDOMORA TO ACMORA0
+                 WHEN DIASMORA NOT > 60
+                    MOVE SALDOMORA TO MTRAMO30
+                    ADD SALDOMORA TO ACMORA30
+                 WHEN DIASMORA NOT > 90
+                    MOVE SALDOMORA TO MTRAMO60
+                    ADD SALDOMORA TO ACMORA60
+                 WHEN OTHER
+                    MOVE SALDOMORA TO MTRAMO90
+                    ADD SALDOMORA TO ACMORA90
+              END-EVALUATE
+              WRITE LINEAIMP FROM LINMORA BEFORE ADVANCING 1 LINE
+           END-IF.
+      *****************************************************************
+      * LIBRO DE IVA: PIDE UN RANGO DE FECHAS (REUTILIZANDO VerDias   *
+      * SOBRE EL TOPE DE LA PILA) Y LISTA LA BASE Y LA CUOTA DE IVA   *
+      * DE CADA FACTURA DEL PERIODO, SEGUN EL PORCENTAJE CONFIGURADO. *
+      *****************************************************************
+       LibroIva.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "LIBRO DE IVA POR FECHAS" LINE 10 POSITION 28
+              REVERSE
+           DISPLAY " DESDE:  /  /    HASTA:  /  /  "
+             LINE 14 POSITION 23 REVERSE
+           MOVE 1 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           MOVE 2 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           IF TECLAF NOT = 27
+              PERFORM ImprimirLibroIva
+           END-IF
+           CALL "RECUP".
+       ImprimirLibroIva.
+           MOVE "00" TO ERRORIMP
+           PERFORM LeerIvaPct
+           OPEN OUTPUT LISTADO
+           IF ERRORIMP = "00"
+              MOVE 0 TO ACIVA-BASE ACIVA-CUOTA ACIVA-TOTAL
+              WRITE LINEAIMP FROM CABLIBROIVA BEFORE ADVANCING 1 LINE
+              MOVE FECHA(1 , 1) TO FFECHA
+              START FACTURA KEY IS NOT < FFECHA
+                 INVALID KEY MOVE "N" TO BIEN
+                 NOT INVALID KEY MOVE "B" TO BIEN
+              END-START
+              PERFORM LeerLibroIva UNTIL BIEN = "N"
+              MOVE ACIVA-BASE  TO TLBASE
+              MOVE ACIVA-CUOTA TO TLCUOTA
+              MOVE ACIVA-TOTAL TO TLTOTAL
+              WRITE LINEAIMP FROM TOTLIBROIVA BEFORE ADVANCING 2 LINE
+           END-IF
+           CLOSE LISTADO.
+       LeerLibroIva.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+           IF BIEN = "B" AND FFECHA > FECHA(1 , 2)
+              MOVE "N" TO BIEN
+           END-IF.
+           IF BIEN = "B"
+              COMPUTE DLI-BASE ROUNDED =
+                 FPASTA / (1 + LI-IVAPCT / 100)
+              COMPUTE DLI-CUOTA ROUNDED = FPASTA - DLI-BASE
+              MOVE NFAC     TO LINFAC
+              MOVE FDIA     TO LIDIA
+              MOVE FMES     TO LIMES
+              MOVE FANO     TO LIANO
+              MOVE DLI-BASE  TO LIBASE
+              MOVE DLI-CUOTA TO LICUOTA
+              MOVE FPASTA    TO LITOTAL
+              ADD DLI-BASE  TO ACIVA-BASE
+              ADD DLI-CUOTA TO ACIVA-CUOTA
+              ADD FPASTA    TO ACIVA-TOTAL
+              WRITE LINEAIMP FROM LINLIBROIVA BEFORE ADVANCING 1 LINE
+           END-IF.
+       LeerIvaPct.
+           MOVE 6 TO LI-IVAPCT
+           OPEN INPUT PARAMFAC
+           IF ERRORPAR = "00"
+              READ PARAMFAC AT END CONTINUE
+                 NOT AT END MOVE PF-IVA TO LI-IVAPCT
+              END-READ
+              CLOSE PARAMFAC
+           END-IF.
+      *****************************************************************
+      * TENDENCIA DE VENTAS: PIDE SI AGRUPAR POR SEMANA O POR MES Y UN *
+      * RANGO DE FECHAS (REUTILIZANDO VerDias) Y LISTA EL TOTAL       *
+      * FACTURADO DE CADA PERIODO DENTRO DEL RANGO.                   *
+      *****************************************************************
+       ReporteTendencia.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "TENDENCIA DE VENTAS" LINE 10 POSITION 30 REVERSE
+           DISPLAY "AGRUPAR POR SEMANA(S) O MES(M):"
+              LINE 12 POSITION 23 REVERSE
+           DISPLAY " DESDE:  /  /    HASTA:  /  /  "
+             LINE 14 POSITION 23 REVERSE
+           MOVE "M" TO TIPOTENDENCIA
+           PERFORM WITH TEST AFTER UNTIL TIPOTENDENCIA = "S" OR "M"
+             OR "s" OR "m" OR TECLAF = 27
+              ACCEPT TIPOTENDENCIA LINE 12 POSITION 55 NO BEEP
+                UPDATE ON EXCEPTION TECLAF CONTINUE
+              END-ACCEPT
+           END-PERFORM
+           IF TECLAF NOT = 27
+              MOVE 1 TO K
+              MOVE 4 TO I
+              PERFORM MENSAJE
+              PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+                OR TECLAF  = 27
+              MOVE 2 TO K
+              MOVE 4 TO I
+              PERFORM MENSAJE
+              PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+                OR TECLAF  = 27
+              IF TECLAF NOT = 27
+                 PERFORM ImprimirTendencia
+              END-IF
+           END-IF
+           CALL "RECUP".
+       ImprimirTendencia.
+           MOVE "00" TO ERRORIMP
+           OPEN OUTPUT LISTADO
+           IF ERRORIMP = "00"
+              MOVE 0 TO ACUMTEND
+              MOVE LOW-VALUES TO CLAVETENDANT
+              WRITE LINEAIMP FROM CABTENDENCIA BEFORE ADVANCING 1 LINE
+              MOVE FECHA(1 , 1) TO FFECHA
+              START FACTURA KEY IS NOT < FFECHA
+                 INVALID KEY MOVE "N" TO BIEN
+                 NOT INVALID KEY MOVE "B" TO BIEN
+              END-START
+              PERFORM LeerTendencia UNTIL BIEN = "N"
+              IF CLAVETENDANT NOT = LOW-VALUES
+                 PERFORM ImprimirPeriodoTendencia
+              END-IF
+           END-IF
+           CLOSE LISTADO.
+       LeerTendencia.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+           IF BIEN = "B" AND FFECHA > FECHA(1 , 2)
+              MOVE "N" TO BIEN
+           END-IF.
+           IF BIEN = "B"
+              COMPUTE DIASTEND = FANO * 360 + FMES * 30 + FDIA
+              IF TIPOTENDENCIA = "M" OR "m"
+                 COMPUTE CLAVETEND = FANO * 100 + FMES
+              ELSE
+                 COMPUTE CLAVETEND = DIASTEND / 7
+              END-IF
+              IF CLAVETENDANT NOT = LOW-VALUES
+                 AND CLAVETEND NOT = CLAVETENDANT
+                    PERFORM ImprimirPeriodoTendencia
+              END-IF
+              IF CLAVETEND NOT = CLAVETENDANT
+                 MOVE FDIA TO TENDDIA
+                 MOVE FMES TO TENDMES
+                 MOVE FANO TO TENDANO
+              END-IF
+              MOVE CLAVETEND TO CLAVETENDANT
+              ADD FPASTA TO ACUMTEND
+           END-IF.
+       ImprimirPeriodoTendencia.
+           IF TIPOTENDENCIA = "M" OR "m"
+              MOVE "MES" TO TENDETIQ
+           ELSE
+              MOVE "SEMANA" TO TENDETIQ
+           END-IF
+           MOVE ACUMTEND TO TENDTOTAL
+           WRITE LINEAIMP FROM LINTENDENCIA BEFORE ADVANCING 1 LINE
+           MOVE 0 TO ACUMTEND.
+      *****************************************************************
+      * EXPORTACION CONTABLE: PIDE UN RANGO DE FECHAS (REUTILIZANDO   *
+      * VerDias SOBRE EL TOPE DE LA PILA) Y VUELCA CADA FACTURA DEL   *
+      * PERIODO A UN FICHERO DE TEXTO PARA LA GESTORIA.               *
+      *****************************************************************
+       ExportarContable.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "EXPORTACION CONTABLE POR FECHAS" LINE 10
+              POSITION 24 REVERSE
+           DISPLAY " DESDE:  /  /    HASTA:  /  /  "
+             LINE 14 POSITION 23 REVERSE
+           MOVE 1 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           MOVE 2 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           IF TECLAF NOT = 27
+              PERFORM GenerarContable
+           END-IF
+           CALL "RECUP".
+       GenerarContable.
+           PERFORM LeerIvaPct
+           OPEN OUTPUT EXPCONT
+           WRITE LINEAEXP FROM CABEXPCONT
+           MOVE FECHA(1 , 1) TO FFECHA
+           START FACTURA KEY IS NOT < FFECHA
+              INVALID KEY MOVE "N" TO BIEN
+              NOT INVALID KEY MOVE "B" TO BIEN
+           END-START
+           PERFORM LeerContable UNTIL BIEN = "N"
+           CLOSE EXPCONT.
+       LeerContable.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+           IF BIEN = "B" AND FFECHA > FECHA(1 , 2)
+              MOVE "N" TO BIEN
+           END-IF.
+           IF BIEN = "B"
+              COMPUTE DLI-BASE ROUNDED =
+                 FPASTA / (1 + LI-IVAPCT / 100)
+              COMPUTE DLI-CUOTA ROUNDED = FPASTA - DLI-BASE
+              MOVE NFAC  TO EXPFAC
+              MOVE FDIA  TO EXPDIA
+              MOVE FMES  TO EXPMES
+              MOVE FANO  TO EXPANO
+              IF FGIF NOT = ALL " "
+                 MOVE FGIF TO EXPGIF
+                 MOVE FGIF TO CGIF
+                 READ CLIENTES
+                    INVALID KEY MOVE ALL " " TO EXPNOMBRE
+                    NOT INVALID KEY MOVE CNOMBRE TO EXPNOMBRE
+                 END-READ
+              ELSE
+                 MOVE ZERO TO EXPGIF
+                 MOVE ALL " " TO EXPNOMBRE
+              END-IF
+              MOVE DLI-BASE  TO EXPBASE
+              MOVE DLI-CUOTA TO EXPCUOTA
+              MOVE FPASTA    TO EXPTOTAL
+              MOVE FMETODO   TO EXPMETODO
+              WRITE LINEAEXP FROM LINEXPCONT
+           END-IF.
+      *****************************************************************
+      * CIERRE DE CAJA: PIDE EL DIA A CERRAR (REUTILIZANDO VerDias    *
+      * SOBRE EL TOPE DE LA PILA CON EL MISMO DIA COMO DESDE Y HASTA) *
+      * Y TOTALIZA LO COBRADO EN LAS FACTURAS PAGADAS DE ESE DIA.     *
+      *****************************************************************
+       CierreCaja.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "CIERRE DE CAJA DEL DIA" LINE 10 POSITION 28
+              REVERSE
+           DISPLAY " DIA:    /  /    " LINE 14 POSITION 23 REVERSE
+           MOVE 1 TO K
+           MOVE 4 TO I
+           PERFORM MENSAJE
+           PERFORM VerDias WITH TEST AFTER UNTIL BIEN = "B"
+             OR TECLAF  = 27
+           IF TECLAF NOT = 27
+              MOVE DIA(1 , 1) TO DIA(1 , 2)
+              MOVE MES(1 , 1) TO MES(1 , 2)
+              MOVE ANO(1 , 1) TO ANO(1 , 2)
+              PERFORM ImprimirCierreCaja
+           END-IF
+           CALL "RECUP".
+       ImprimirCierreCaja.
+           MOVE "00" TO ERRORIMP
+           OPEN OUTPUT LISTADO
+           IF ERRORIMP = "00"
+              MOVE 0 TO ACC-EFECTIVO ACC-TARJETA ACC-DESCUENTO
+                        ACC-PROPINA
+              PERFORM InicializarCierreMesa VARYING M FROM 1 BY 1
+                 UNTIL M > 99
+              WRITE LINEAIMP FROM CABCIERRE BEFORE ADVANCING 1 LINE
+              COMPUTE COBFECHA = ANO(1 , 1) * 10000 + MES(1 , 1) * 100
+                 + DIA(1 , 1)
+              MOVE COBFECHA TO FFECHACOB
+              START FACTURA KEY IS NOT < FFECHACOB
+                 INVALID KEY MOVE "N" TO BIEN
+                 NOT INVALID KEY MOVE "B" TO BIEN
+              END-START
+              PERFORM LeerCierreCaja UNTIL BIEN = "N"
+              MOVE ACC-EFECTIVO TO TCEFECTIVO
+              WRITE LINEAIMP FROM TOTCIERRE BEFORE ADVANCING 1 LINE
+              MOVE ACC-TARJETA TO TCTARJETA
+              WRITE LINEAIMP FROM TOTCIERRE2 BEFORE ADVANCING 1 LINE
+              COMPUTE TCTOTAL = ACC-EFECTIVO + ACC-TARJETA
+              WRITE LINEAIMP FROM TOTCIERRE3 BEFORE ADVANCING 1 LINE
+              MOVE ACC-DESCUENTO TO TCDESCUENTO
+              WRITE LINEAIMP FROM TOTCIERRE4 BEFORE ADVANCING 1 LINE
+              MOVE ACC-PROPINA TO TCPROPINA
+              WRITE LINEAIMP FROM TOTCIERRE5 BEFORE ADVANCING 2 LINE
+              WRITE LINEAIMP FROM CABCIERREMESA BEFORE ADVANCING 1 LINE
+              PERFORM ImprimirCierreMesa VARYING M FROM 1 BY 1
+                 UNTIL M > 99
+           END-IF
+           CLOSE LISTADO.
+       InicializarCierreMesa.
+           MOVE 0 TO ACC-MESA(M).
+      *****************************************************************
+      * IMPRIME EL TOTAL DEL DIA DE UNA MESA, SI HA TENIDO VENTA       *
+      *****************************************************************
+       ImprimirCierreMesa.
+           IF ACC-MESA(M) NOT = 0
+              MOVE M TO CMMESA
+              MOVE ACC-MESA(M) TO CMTOTAL
+              WRITE LINEAIMP FROM LINCIERREMESA BEFORE ADVANCING 1 LINE
+           END-IF.
+       LeerCierreCaja.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+           IF BIEN = "B" AND FFECHACOB > COBFECHA
+              MOVE "N" TO BIEN
+           END-IF.
+           IF BIEN = "B" AND FPAGADA = " " AND FFECHACOB = COBFECHA
+              MOVE NFAC       TO CCFAC
+              MOVE FDIA       TO CCDIA
+              MOVE FMES       TO CCMES
+              MOVE FANO       TO CCANO
+              MOVE FCOBRADO   TO CCCOBRADO
+              MOVE FDESCUENTO TO CCDESCUENTO
+              MOVE FPROPINA   TO CCPROPINA
+              MOVE FMETODO    TO CCPAGO
+              IF FMETODO-EFECTIVO
+                 ADD FCOBRADO TO ACC-EFECTIVO
+              END-IF
+              IF FMETODO-TARJETA
+                 ADD FCOBRADO TO ACC-TARJETA
+              END-IF
+              ADD FDESCUENTO TO ACC-DESCUENTO
+              ADD FPROPINA   TO ACC-PROPINA
+              IF FMESA > 0 AND < 100
+                 ADD FCOBRADO TO ACC-MESA(FMESA)
+              END-IF
+              WRITE LINEAIMP FROM LINCIERRE BEFORE ADVANCING 1 LINE
+           END-IF.
+      *****************************************************************
+      *                                                               *
+      *****************************************************************
+       IMPRIMIR.
+           MOVE 0 TO  TOTALES
+           MOVE 1 TO LINEA
+           MOVE 1 TO CONTPAG
+           MOVE 0 TO SUBFECHATOT
+           MOVE 0 TO IMP-BASE
+           MOVE 0 TO IMP-CUOTA
+           MOVE LOW-VALUES TO UltFechaImp
+           PERFORM LeerIvaPct
+           MOVE FAC(1) TO NFAC
+           MOVE "B" TO BIEN
+           START FACTURA KEY IS NOT < NFAC
+                    INVALID KEY
+                       MOVE 14 TO I
+                       PERFORM MENSAJE
+                       PERFORM ALTO
+                       MOVE "N" TO BIEN
+                     NOT INVALID KEY
+                       CONTINUE
+           END-START
+           MOVE 1 TO I
+           PERFORM IMPCAB
+           PERFORM LEERIMP UNTIL BIEN = "N".
+           IF LINEA NOT = 1
+              IF UltFechaImp NOT = LOW-VALUES
+                 PERFORM ImprimirSubFecha
+              END-IF
+              MOVE 2 TO I
+              PERFORM IMPCAB
+              MOVE TOTALES TO PTOTALES
+              MOVE CONTPAG TO PPAGINA
+              WRITE LINEAIMP FROM TT
+              MOVE IMP-BASE  TO PTIVABASE
+              MOVE IMP-CUOTA TO PTIVACUOTA
+              WRITE LINEAIMP FROM TTIVA
+              MOVE SPACES TO LINEAIMP
+              WRITE LINEAIMP BEFORE PAGE
+           END-IF.
+       IMPCAB.
+           WRITE LINEAIMP FROM CAB(I) BEFORE  ADVANCING  1 LINE.
+      *****************************************************************
+      * IMPRIME EL SUBTOTAL DE LA FECHA QUE ACABA DE TERMINAR Y DEJA  *
+      * EL ACUMULADOR A CERO PARA LA FECHA SIGUIENTE.                 *
+      *****************************************************************
+       ImprimirSubFecha.
+           MOVE UDIA TO SFDIA
+           MOVE UMES TO SFMES
+           MOVE UANO TO SFANO
+           MOVE SUBFECHATOT TO SFTOTAL
+           WRITE LINEAIMP FROM SUBFECHA BEFORE ADVANCING 1 LINE
+           MOVE 0 TO SUBFECHATOT.
+       LEERIMP.
+           READ FACTURA NEXT AT END MOVE "N" TO BIEN
+           END-READ.
+            IF BIEN = "B" AND PUNTERO NOT = MAXLINEAS AND NFAC
+            NOT = 0 AND FFECHA NOT < FECHA(1 , 1)
+            AND FFECHA  NOT > FECHA(1 , 2)
+              IF (PAGADA(1) = "T" OR "t")
+                 PERFORM MARTILLEAR
+              END-IF
+              IF (PAGADA(1) = "N" OR "n")
+                 AND FPAGADA = "*"
+                     PERFORM MARTILLEAR
+              END-IF
+              IF (PAGADA(1) = "P" OR "p")
+               AND FPAGADA = " "
+                   PERFORM MARTILLEAR
+              END-IF
+            END-IF.
+       MARTILLEAR.
+           IF UltFechaImp NOT = LOW-VALUES AND FFECHA NOT = UltFechaImp
+              PERFORM ImprimirSubFecha
+              ADD 1 TO LINEA
+           END-IF
+           MOVE FDIA TO UDIA
+           MOVE FMES TO UMES
+           MOVE FANO TO UANO
+           MOVE NFAC     TO PNFAC
+           MOVE FDIA     TO PDIA
+           MOVE FMES     TO PMES
+           MOVE FANO     TO PANO
+           MOVE FPASTA   TO PPASTA
+           MOVE FPAGADA  TO PPAGADA
+           MOVE FGIF     TO PNIF
+           IF FGIF NOT =  ALL " "
+                MOVE FGIF  TO CGIF
+                READ CLIENTES
+                  INVALID KEY
+                    MOVE "CLIENTE NO FICNADO" TO PNOMBRE
+                  NOT INVALID KEY
+                    MOVE CNOMBRE TO PNOMBRE
+               END-READ
+             ELSE
+               MOVE ALL " " TO PNIF
+           END-IF
+           COMPUTE TOTALES = TOTALES + FPASTA
+           ADD FPASTA TO SUBFECHATOT
+           COMPUTE DLI-BASE ROUNDED = FPASTA / (1 + LI-IVAPCT / 100)
+           COMPUTE DLI-CUOTA ROUNDED = FPASTA - DLI-BASE
+           ADD DLI-BASE  TO IMP-BASE
+           ADD DLI-CUOTA TO IMP-CUOTA
+           WRITE LINEAIMP FROM LINDETALLE BEFORE  ADVANCING  1 LINE
+           ADD 1 TO LINEA
+           IF LINEA = MaxIMP AND BIEN = "B"
+              MOVE 2 TO I
+              PERFORM IMPCAB
+              MOVE TOTALES TO PTOTALES
+              MOVE CONTPAG TO PPAGINA
+              WRITE LINEAIMP FROM TT
+              MOVE SPACES TO LINEAIMP
+              WRITE LINEAIMP BEFORE PAGE
+              MOVE 1 TO I
+              PERFORM IMPCAB
+              MOVE 1 TO LINEA
+              ADD 1 TO CONTPAG
+           END-IF.
+
