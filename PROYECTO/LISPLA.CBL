@@ -1,181 +1,326 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ALTA-PLA.
-       AUTHOR. CHICOTE-MARIO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. PHILIPS.
-       OBJECT-COMPUTER. PHILIPS.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PLATOS ASSIGN TO DISK "PLATOS.DAT"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS NUMPLATO
-           ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES.
-           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
-           FILE STATUS IS ERRORIMP.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PLATOS LABEL RECORD STANDARD.
-       01 REG-PLA.
-           02 NUMPLATO PIC 99.
-           02 CODIGO PIC XX.
-           02 NOM PIC X(26).
-           02 PVP PIC 9(4).
-       FD LISTADO LABEL RECORD OMITTED.
-       01 LIN PIC X(80).
-       WORKING-STORAGE SECTION.
-       77 CONTLIN PIC 99.
-       77 WCOD PIC X(2).
-       77 VENTANA PIC 9(14).
-       77 FIN PIC X VALUE "N".
-       77 SW PIC 9 VALUE 1.
-       77 VALIDO PIC X VALUE "N".
-       77 TECLA PIC X.
-       77 TECLAF PIC 99 COMP.
-       77 ERRORIMP PIC XX.
-       77 COL1 PIC X(26) VALUE "FCOLOR=WHITE, BCOLOR=BLACK".
-       77 COL2 PIC X(26) VALUE "FCOLOR=BLACK, BCOLOR=WHITE".
-       01 LIN1.
-           02 PIC X(36) VALUE "嬪様様様様冤様様様用様様様様様様様様".
-           02 PIC X(23) VALUE "様様様様様様用様様様邑".
-       01 LIN2.
-           02 PIC X(36) VALUE "� N.PLATO � CODIGO �           PLATO".
-           02 PIC X(23) VALUE "             �   PVP �".
-       01 LIN3.
-           02 PIC X(36) VALUE "突様様様様慷様様様謡様様様様様様様様".
-           02 PIC X(23) VALUE "様様様様様様謡様様様裕".
-       01 LINDET.
-           02 PIC X(4) VALUE "�   ".
-           02 L-NUM PIC Z9.
-           02 PIC X(8) VALUE "    �   ".
-           02 L-COD PIC X(2).
-           02 PIC X(5) VALUE "   � ".
-           02 L-NOM PIC X(26).
-           02 PIC X(4) VALUE "  � ".
-           02 L-PVP PIC Z.ZZ9.
-           02 PIC X(2) VALUE " �".
-       01 LIN4.
-           02 PIC X(36) VALUE "塒様様様様詫様様様溶様様様様様様様様".
-           02 PIC X(23) VALUE "様様様様様様溶様様様余".
-       77 I PIC 99.
-       PROCEDURE DIVISION.
-       DECLARATIVES.
-       UNO SECTION.
-           USE AFTER ERROR PROCEDURE ON LISTADO.
-       ERROR-IMPRESORA.
-           IF ERRORIMP NOT = "00"
-              MOVE 2 TO I
-              CALL "MENSAJE.COB" USING I
-           END-IF.
-       END DECLARATIVES.
-       DOS SECTION.
-       MAIN.
-           OPEN INPUT PLATOS
-           OPEN OUTPUT LISTADO
-           MOVE "00" TO ERRORIMP
-           WRITE LIN FROM SPACES
-           if errorimp = "00"
-               PERFORM PRESENTA
-           end-if
-           CLOSE PLATOS LISTADO
-           CALL "RECUP.EXE"
-           EXIT PROGRAM.
-       PRESENTA.
-           MOVE 10211662000001 TO VENTANA
-           CALL "VENTANA.COB" USING VENTANA
-           DISPLAY "敖陳陳陳陳朕" LINE 12 POSITION 26 CONTROL COL1
-           DISPLAY "�POR CODIGO�" LINE 13 POSITION 26 CONTROL COL1
-           DISPLAY "青陳陳陳陳潰" LINE 14 POSITION 26 CONTROL COL1
-           DISPLAY "敖陳陳陳陳陳陳朕" LINE 12 POSITION 42 CONTROL COL2
-           DISPLAY "�CARTA COMPLETA�" LINE 13 POSITION 42 CONTROL COL2
-           DISPLAY "青陳陳陳陳陳陳潰" LINE 14 POSITION 42 CONTROL COL2
-           CALL "CUROFF.EXE"
-           PERFORM ACEPTAR UNTIL TECLAF = 13
-           CALL "CURON.EXE"
-           IF SW = 1
-               DISPLAY "CODIGO:" LINE 16 POSITION 27 CONTROL COL2
-               PERFORM ENTRACOD UNTIL VALIDO = "S"
-               PERFORM LECTURA UNTIL FIN = "S"
-                ELSE MOVE 0 TO NUMPLATO
-                    START PLATOS KEY IS > NUMPLATO
-                      INVALID KEY CONTINUE
-                         NOT INVALID KEY
-                           MOVE 1 TO CONTLIN
-                           PERFORM LECTURA UNTIL FIN = "S"
-                    END-START
-           END-IF.
-       LECTURA.
-           IF SW = 2
-                READ PLATOS NEXT AT END MOVE "S" TO FIN
-                END-READ
-                MOVE NUMPLATO TO L-NUM
-                MOVE CODIGO TO L-COD
-                MOVE NOM TO L-NOM
-                MOVE PVP TO L-PVP
-           END-IF.
-           IF SW = 1
-              READ PLATOS NEXT AT END MOVE "S" TO FIN
-                END-READ
-              IF WCOD = CODIGO
-                MOVE NUMPLATO TO L-NUM
-                MOVE CODIGO TO L-COD
-                MOVE NOM TO L-NOM
-                MOVE PVP TO L-PVP
-                  ELSE MOVE "S" TO FIN
-              END-IF
-           END-IF.
-           IF CONTLIN = 1 AND FIN = "N"
-              WRITE LIN FROM LIN1 BEFORE 1
-              WRITE LIN FROM LIN2 BEFORE 1
-              WRITE LIN FROM LIN3 BEFORE 1
-           END-IF.
-           IF FIN = "N"
-              WRITE LIN FROM LINDET BEFORE 1
-              ADD 1 TO CONTLIN
-           END-IF.
-           IF CONTLIN = 50 OR FIN = "S"
-              WRITE LIN FROM LIN4 BEFORE PAGE
-              MOVE 1 TO CONTLIN
-           END-IF.
-       TECLASFUNCION.
-           IF TECLAF = 50
-             MOVE 1 TO SW
-             DISPLAY "敖陳陳陳陳朕" LINE 12 POSITION 26 CONTROL COL1
-             DISPLAY "�POR CODIGO�" LINE 13 POSITION 26 CONTROL COL1
-             DISPLAY "青陳陳陳陳潰" LINE 14 POSITION 26 CONTROL COL1
-             DISPLAY "敖陳陳陳陳陳陳朕" LINE 12 POSITION 42 CONTROL COL2
-             DISPLAY "�CARTA COMPLETA�" LINE 13 POSITION 42 CONTROL COL2
-             DISPLAY "青陳陳陳陳陳陳潰" LINE 14 POSITION 42 CONTROL COL2
-           END-IF.
-           IF TECLAF = 51
-             MOVE 2 TO SW
-             DISPLAY "敖陳陳陳陳朕" LINE 12 POSITION 26 CONTROL COL2
-             DISPLAY "�POR CODIGO�" LINE 13 POSITION 26 CONTROL COL2
-             DISPLAY "青陳陳陳陳潰" LINE 14 POSITION 26 CONTROL COL2
-             DISPLAY "敖陳陳陳陳陳陳朕" LINE 12 POSITION 42 CONTROL COL1
-             DISPLAY "�CARTA COMPLETA�" LINE 13 POSITION 42 CONTROL COL1
-             DISPLAY "青陳陳陳陳陳陳潰" LINE 14 POSITION 42 CONTROL COL1
-           END-IF.
-       ACEPTAR.
-           ACCEPT TECLA LINE 24 POSITION 80 NO BEEP OFF
-              ON EXCEPTION TECLAF PERFORM TECLASFUNCION
-           END-ACCEPT.
-       ENTRACOD.
-           ACCEPT WCOD NO BEEP LINE 16 POSITION 34
-           MOVE WCOD TO CODIGO
-           START PLATOS KEY IS = CODIGO
-              INVALID KEY
-               DISPLAY "Introduzca otro codigo"
-                   LINE 16 POSITION 38 CONTROL COL2 BLINK
-                 MOVE "N" TO VALIDO
-               NOT INVALID KEY
-                 MOVE 1 TO CONTLIN
-                 MOVE "S" TO VALIDO
-           END-START.
-
-
-
-
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLATOS ASSIGN TO DISK "PLATOS.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMPLATO
+           ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+           ALTERNATE RECORD KEY IS NOM WITH DUPLICATES.
+           SELECT LISTADO ASSIGN TO PRINT "PRINTER"
+           FILE STATUS IS ERRORIMP.
+           SELECT OPTIONAL EXPCARTA ASSIGN TO DISK "CARTA.TXT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ERRORIMP.
+           SELECT OPTIONAL PARAMCARTA ASSIGN TO DISK "CARTA.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORPC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PLATOS LABEL RECORD STANDARD.
+       01 REG-PLA.
+           02 NUMPLATO PIC 9(3).
+           02 CODIGO PIC XX.
+           02 NOM PIC X(26).
+           02 PVP PIC 9(4)V99.
+           02 STOCK PIC 9(4).
+           02 CATEGORIA PIC X.
+           02 DISPONIBLE PIC X.
+           02 ALERGENOS PIC X(30).
+           02 PFECHAMOD PIC 9(8).
+       FD LISTADO LABEL RECORD OMITTED.
+       01 LIN PIC X(80).
+      * Salida alternativa a la impresora: la misma carta, linea a
+      * linea, volcada a un fichero de texto en disco.
+       FD EXPCARTA LABEL RECORD STANDARD.
+       01 REG-EXPCARTA PIC X(80).
+      * Fecha de la ultima vez que se imprimio la carta (completa o
+      * solo cambios), para poder filtrar por ella la proxima vez.
+       FD PARAMCARTA LABEL RECORD STANDARD.
+       01 REG-PARAMCARTA.
+           02 PC-ULTFECHA PIC 9(8).
+       WORKING-STORAGE SECTION.
+       77 DESTINO PIC 9 VALUE 1.
+       77 FASE PIC 9 VALUE 1.
+       77 CONTLIN PIC 99.
+       77 WCOD PIC X(2).
+       77 VENTANA PIC 9(14).
+       77 FIN PIC X VALUE "N".
+       77 SW PIC 9 VALUE 1.
+       77 VALIDO PIC X VALUE "N".
+       77 TECLA PIC X.
+       77 TECLAF PIC 99 COMP.
+       77 ERRORIMP PIC XX.
+       77 ERRORPC PIC XX.
+       77 ULTFECHA PIC 9(8) VALUE 0.
+       77 FECHAHOY PIC 9(8).
+       77 SOLOCAMBIOS PIC X VALUE "N".
+          88 FILTRARCAMBIOS VALUE "S".
+       77 IMPRIMELINEA PIC X VALUE "S".
+       77 COL1 PIC X(26) VALUE "FCOLOR=WHITE, BCOLOR=BLACK".
+       77 COL2 PIC X(26) VALUE "FCOLOR=BLACK, BCOLOR=WHITE".
+       01 LIN1.
+           02 PIC X(36) VALUE "                  ".
+           02 PIC X(23) VALUE "           ".
+       01 LIN2.
+           02 PIC X(36) VALUE "  N.PLATO   CODIGO             PLATO".
+           02 PIC X(23) VALUE "                 PVP  ".
+       01 LIN3.
+           02 PIC X(36) VALUE "                  ".
+           02 PIC X(23) VALUE "           ".
+       01 LINDET.
+           02 PIC X(4) VALUE "    ".
+           02 L-NUM PIC ZZ9.
+           02 PIC X(7) VALUE "       ".
+           02 L-COD PIC X(2).
+           02 PIC X(5) VALUE "     ".
+           02 L-NOM PIC X(26).
+           02 PIC X(4) VALUE "    ".
+           02 L-PVP PIC Z.ZZ9,99.
+           02 PIC X(2) VALUE "  ".
+       01 LIN4.
+           02 PIC X(36) VALUE "                  ".
+           02 PIC X(23) VALUE "           ".
+       77 I PIC 99.
+       PROCEDURE DIVISION.
+       DECLARATIVES.
+       UNO SECTION.
+           USE AFTER ERROR PROCEDURE ON LISTADO EXPCARTA.
+       ERROR-IMPRESORA.
+           IF ERRORIMP NOT = "00"
+              MOVE 2 TO I
+              CALL "MENSAJE.COB" USING I
+           END-IF.
+       END DECLARATIVES.
+       DOS SECTION.
+       MAIN.
+           PERFORM LeerUltCarta
+           OPEN INPUT PLATOS
+           PERFORM PRESENTA
+           MOVE "00" TO ERRORIMP
+           IF DESTINO = 1
+              OPEN OUTPUT LISTADO
+              WRITE LIN FROM SPACES
+           ELSE
+              OPEN OUTPUT EXPCARTA
+           END-IF
+           if errorimp = "00"
+               PERFORM IMPRIMIRCARTA
+           end-if
+           IF DESTINO = 1
+              CLOSE LISTADO
+           ELSE
+              CLOSE EXPCARTA
+           END-IF
+           CLOSE PLATOS
+           IF ERRORIMP = "00"
+              PERFORM GrabarUltCarta
+           END-IF
+           CALL "RECUP.EXE"
+           EXIT PROGRAM.
+
+      ** Lee de CARTA.DAT la fecha de la ultima impresion de la carta **
+      ** si el fichero no existe todavia se queda a cero (sin filtro) **
+
+       LeerUltCarta.
+           MOVE 0 TO ULTFECHA
+           OPEN INPUT PARAMCARTA
+           IF ERRORPC = "00"
+              READ PARAMCARTA AT END CONTINUE
+              END-READ
+              IF ERRORPC = "00"
+                 MOVE PC-ULTFECHA TO ULTFECHA
+              END-IF
+              CLOSE PARAMCARTA
+           END-IF.
+
+      ** Graba en CARTA.DAT la fecha de hoy como la de la ultima      **
+      ** impresion de la carta, para la proxima vez que se filtre.    **
+
+       GrabarUltCarta.
+           ACCEPT FECHAHOY FROM DATE YYYYMMDD
+           MOVE FECHAHOY TO PC-ULTFECHA
+           OPEN OUTPUT PARAMCARTA
+           WRITE REG-PARAMCARTA
+           CLOSE PARAMCARTA.
+       PRESENTA.
+           MOVE 1 TO FASE
+           MOVE 10211662000001 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "      " LINE 12 POSITION 26 CONTROL COL1
+           DISPLAY " POR CODIGO " LINE 13 POSITION 26 CONTROL COL1
+           DISPLAY "      " LINE 14 POSITION 26 CONTROL COL1
+           DISPLAY "        " LINE 12 POSITION 42 CONTROL COL2
+           DISPLAY " CARTA COMPLETA " LINE 13 POSITION 42 CONTROL COL2
+           DISPLAY "        " LINE 14 POSITION 42 CONTROL COL2
+           CALL "CUROFF.EXE"
+           PERFORM ACEPTAR UNTIL TECLAF = 13
+           PERFORM DESTINOSAL
+           CALL "CURON.EXE".
+
+      ** Segunda ventana: elige si la carta sale por la impresora o  **
+      ** a un fichero de texto en disco (CARTA.TXT), con las mismas  **
+      ** lineas que hubieran ido a la impresora.                     **
+
+       DESTINOSAL.
+           MOVE 2 TO FASE
+           MOVE 10211662000001 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "      " LINE 12 POSITION 26 CONTROL COL1
+           DISPLAY " IMPRESORA  " LINE 13 POSITION 26 CONTROL COL1
+           DISPLAY "      " LINE 14 POSITION 26 CONTROL COL1
+           DISPLAY "        " LINE 12 POSITION 42 CONTROL COL2
+           DISPLAY " A FICHERO      " LINE 13 POSITION 42 CONTROL COL2
+           DISPLAY "        " LINE 14 POSITION 42 CONTROL COL2
+           MOVE 0 TO TECLAF
+           PERFORM ACEPTAR UNTIL TECLAF = 13
+           PERFORM PedirFiltro.
+
+      ** Tercera ventana: si solo se quieren los platos dados de alta **
+      ** o modificados desde la ultima vez que se imprimio la carta. **
+
+       PedirFiltro.
+           MOVE 10211562000041 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           DISPLAY "SOLO LOS CAMBIOS DESDE LA ULTIMA CARTA (S/N):"
+              LINE 11 POSITION 22 REVERSE
+           MOVE "N" TO SOLOCAMBIOS
+           PERFORM WITH TEST AFTER UNTIL SOLOCAMBIOS = "S" OR "s"
+                 OR "N" OR "n"
+               ACCEPT SOLOCAMBIOS LINE 13 POSITION 40 NO BEEP UPDATE
+               END-ACCEPT
+           END-PERFORM
+           CALL "RECUP.EXE".
+
+      ** Recorre PLATOS (por codigo o carta completa, segun SW) e    **
+      ** imprime; el destino real de cada linea lo decide GRABALINEA **
+
+       IMPRIMIRCARTA.
+           IF SW = 1
+               DISPLAY "CODIGO:" LINE 16 POSITION 27 CONTROL COL2
+               PERFORM ENTRACOD UNTIL VALIDO = "S"
+               PERFORM LECTURA UNTIL FIN = "S"
+                ELSE MOVE 0 TO NUMPLATO
+                    START PLATOS KEY IS > NUMPLATO
+                      INVALID KEY CONTINUE
+                         NOT INVALID KEY
+                           MOVE 1 TO CONTLIN
+                           PERFORM LECTURA UNTIL FIN = "S"
+                    END-START
+           END-IF.
+       LECTURA.
+           IF SW = 2
+                READ PLATOS NEXT AT END MOVE "S" TO FIN
+                END-READ
+                MOVE NUMPLATO TO L-NUM
+                MOVE CODIGO TO L-COD
+                MOVE NOM TO L-NOM
+                MOVE PVP TO L-PVP
+           END-IF.
+           IF SW = 1
+              READ PLATOS NEXT AT END MOVE "S" TO FIN
+                END-READ
+              IF WCOD = CODIGO
+                MOVE NUMPLATO TO L-NUM
+                MOVE CODIGO TO L-COD
+                MOVE NOM TO L-NOM
+                MOVE PVP TO L-PVP
+                  ELSE MOVE "S" TO FIN
+              END-IF
+           END-IF.
+           MOVE "S" TO IMPRIMELINEA
+           IF FILTRARCAMBIOS AND FIN = "N" AND PFECHAMOD NOT > ULTFECHA
+              MOVE "N" TO IMPRIMELINEA
+           END-IF.
+           IF CONTLIN = 1 AND FIN = "N"
+              IF DESTINO = 1
+                 WRITE LIN FROM LIN1 BEFORE 1
+                 WRITE LIN FROM LIN2 BEFORE 1
+                 WRITE LIN FROM LIN3 BEFORE 1
+              ELSE
+                 WRITE REG-EXPCARTA FROM LIN1 BEFORE 1
+                 WRITE REG-EXPCARTA FROM LIN2 BEFORE 1
+                 WRITE REG-EXPCARTA FROM LIN3 BEFORE 1
+              END-IF
+           END-IF.
+           IF FIN = "N" AND IMPRIMELINEA = "S"
+              IF DESTINO = 1
+                 WRITE LIN FROM LINDET BEFORE 1
+              ELSE
+                 WRITE REG-EXPCARTA FROM LINDET BEFORE 1
+              END-IF
+              ADD 1 TO CONTLIN
+           END-IF.
+           IF CONTLIN = 50 OR FIN = "S"
+              IF DESTINO = 1
+                 WRITE LIN FROM LIN4 BEFORE PAGE
+              ELSE
+                 WRITE REG-EXPCARTA FROM LIN4 BEFORE PAGE
+              END-IF
+              MOVE 1 TO CONTLIN
+           END-IF.
+       TECLASFUNCION.
+           IF TECLAF = 50 AND FASE = 1
+             MOVE 1 TO SW
+             DISPLAY "      " LINE 12 POSITION 26 CONTROL COL1
+             DISPLAY " POR CODIGO " LINE 13 POSITION 26 CONTROL COL1
+             DISPLAY "      " LINE 14 POSITION 26 CONTROL COL1
+             DISPLAY "        " LINE 12 POSITION 42 CONTROL COL2
+             DISPLAY " CARTA COMPLETA " LINE 13 POSITION 42 CONTROL COL2
+             DISPLAY "        " LINE 14 POSITION 42 CONTROL COL2
+           END-IF.
+           IF TECLAF = 51 AND FASE = 1
+             MOVE 2 TO SW
+             DISPLAY "      " LINE 12 POSITION 26 CONTROL COL2
+             DISPLAY " POR CODIGO " LINE 13 POSITION 26 CONTROL COL2
+             DISPLAY "      " LINE 14 POSITION 26 CONTROL COL2
+             DISPLAY "        " LINE 12 POSITION 42 CONTROL COL1
+             DISPLAY " CARTA COMPLETA " LINE 13 POSITION 42 CONTROL COL1
+             DISPLAY "        " LINE 14 POSITION 42 CONTROL COL1
+           END-IF.
+           IF TECLAF = 50 AND FASE = 2
+             MOVE 1 TO DESTINO
+             DISPLAY "      " LINE 12 POSITION 26 CONTROL COL1
+             DISPLAY " IMPRESORA  " LINE 13 POSITION 26 CONTROL COL1
+             DISPLAY "      " LINE 14 POSITION 26 CONTROL COL1
+             DISPLAY "        " LINE 12 POSITION 42 CONTROL COL2
+             DISPLAY " A FICHERO      " LINE 13 POSITION 42 CONTROL COL2
+             DISPLAY "        " LINE 14 POSITION 42 CONTROL COL2
+           END-IF.
+           IF TECLAF = 51 AND FASE = 2
+             MOVE 2 TO DESTINO
+             DISPLAY "      " LINE 12 POSITION 26 CONTROL COL2
+             DISPLAY " IMPRESORA  " LINE 13 POSITION 26 CONTROL COL2
+             DISPLAY "      " LINE 14 POSITION 26 CONTROL COL2
+             DISPLAY "        " LINE 12 POSITION 42 CONTROL COL1
+             DISPLAY " A FICHERO      " LINE 13 POSITION 42 CONTROL COL1
+             DISPLAY "        " LINE 14 POSITION 42 CONTROL COL1
+           END-IF.
+       ACEPTAR.
+           ACCEPT TECLA LINE 24 POSITION 80 NO BEEP OFF
+              ON EXCEPTION TECLAF PERFORM TECLASFUNCION
+           END-ACCEPT.
+       ENTRACOD.
+           ACCEPT WCOD NO BEEP LINE 16 POSITION 34
+           MOVE WCOD TO CODIGO
+           START PLATOS KEY IS = CODIGO
+              INVALID KEY
+               DISPLAY "Introduzca otro codigo"
+                   LINE 16 POSITION 38 CONTROL COL2 BLINK
+                 MOVE "N" TO VALIDO
+               NOT INVALID KEY
+                 MOVE 1 TO CONTLIN
+                 MOVE "S" TO VALIDO
+           END-START.
+
+
+
