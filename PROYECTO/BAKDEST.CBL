@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTA-PLA.
+       AUTHOR. CHICOTE-MARIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PHILIPS.
+       OBJECT-COMPUTER. PHILIPS.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARAMBAK ASSIGN TO DISK "PARAMBAK.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ERRORPAR.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMBAK LABEL RECORD STANDARD.
+       01 REG-PARAMBAK.
+           02 PB-DESTINO PIC X(3).
+       WORKING-STORAGE SECTION.
+       77 ERRORPAR PIC XX.
+       77 DESTINO PIC X(3) VALUE "A:\".
+       77 TECLA PIC X.
+       77 TECLAF PIC 99 COMP.
+       01 CONTADORES.
+           02 LINEA PIC 99.
+           02 POSICION PIC 99.
+       01 VENTANA.
+           02 TOPL PIC 99.
+           02 TOPP PIC 99.
+           02 DOWNL PIC 99.
+           02 DOWNP PIC 99.
+           02 ANCHO PIC 99.
+           02 ALTO PIC 99.
+           02 TIPO PIC 9.
+           02 SOMBRA PIC 9.
+       01 Colores.
+           02 ColorA PIC X(27) VALUE "FCOLOR=WHITE, BCOLOR=BLUE".
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LeerDestino
+           MOVE 08210000390421 TO VENTANA
+           CALL "VENTANA.COB" USING VENTANA
+           COMPUTE LINEA = TOPL
+           COMPUTE POSICION = TOPP + 2
+           DISPLAY " DESTINO ACTUAL DE LA COPIA:  "
+              LINE LINEA POSITION POSICION REVERSE CONTROL ColorA
+           COMPUTE POSICION = POSICION + 27
+           DISPLAY DESTINO LINE LINEA POSITION POSICION REVERSE
+              CONTROL ColorA
+           COMPUTE LINEA = LINEA + 2
+           COMPUTE POSICION = TOPP + 2
+           DISPLAY " NUEVO DESTINO (ESC=DEJAR):   "
+              LINE LINEA POSITION POSICION REVERSE CONTROL ColorA
+           COMPUTE POSICION = POSICION + 27
+           ACCEPT DESTINO LINE LINEA POSITION POSICION
+              NO BEEP TAB UPDATE REVERSE
+              ON EXCEPTION TECLAF CONTINUE
+           END-ACCEPT
+           IF TECLAF NOT = 27
+               PERFORM GrabarDestino
+           END-IF
+           DISPLAY " " ERASE
+           CALL "RECUP.EXE"
+           EXIT PROGRAM.
+
+      ** Lee el destino de la copia de seguridad de PARAMBAK.DAT; si  **
+      ** no existe se queda con la unidad A: de toda la vida.         **
+
+       LeerDestino.
+           MOVE "A:\" TO DESTINO
+           OPEN INPUT PARAMBAK
+           IF ERRORPAR = "00"
+              READ PARAMBAK AT END CONTINUE
+              END-READ
+              IF ERRORPAR = "00"
+                 MOVE PB-DESTINO TO DESTINO
+              END-IF
+              CLOSE PARAMBAK
+           END-IF.
+
+       GrabarDestino.
+           MOVE DESTINO TO PB-DESTINO
+           OPEN OUTPUT PARAMBAK
+           WRITE REG-PARAMBAK
+           CLOSE PARAMBAK.
