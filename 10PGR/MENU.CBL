@@ -36,6 +36,7 @@
        01 VariblesImput.
            02 TECLA PIC X.
            02 TECLAFUNC PIC 99 COMP.
+       77 T-MESA PIC 99 VALUE 0.
        01 BARRA.
            02 FILLER PIC X(68) VALUE " ".
            02 LCDFECHA.
@@ -81,44 +82,38 @@
        01 DATOSBARRAMENU.
            02 FILLER PIC 99 VALUE 02.
            02 FILLER PIC X(16) VALUE "0203OPCIONES".
-           02 FILLER PIC X(16) VALUE "0214CONSULTA POR".
-           02 FILLER PIC X(16) VALUE "0000SUBMENU".
+           02 FILLER PIC X(16) VALUE "0214PLATOS".
        01 BARRAMENU REDEFINES DATOSBARRAMENU.
            02 MAXNUMEROIDS PIC 99.
-           02 HANDLEBARRA OCCURS 3.
+           02 HANDLEBARRA OCCURS 2.
               03 LINEAMENU PIC 99.
               03 POSICIONMENU PIC 99.
               03 NAMEMENU PIC X(12).
+      * Menu principal: da servicio a mesas, gestiona reservas, clientes
+      * y facturas, y sale del programa.
        01 DATOSMENU1.
-          02 FILLER PIC 9(4) VALUE 0710.
-          02 FILLER PIC X(17) VALUE "A0ALTAS".
-          02 FILLER PIC X(17) VALUE "A0MODIFICAR".
-          02 FILLER PIC X(17) VALUE "A0BAJAS".
-          02 FILLER PIC X(17) VALUE "A0LISTADO".
-          02 FILLER PIC X(17) VALUE "A0IMPRESORA".
+          02 FILLER PIC 9(4) VALUE 0610.
+          02 FILLER PIC X(17) VALUE "A0MESAS".
+          02 FILLER PIC X(17) VALUE "A0RESERVAS".
+          02 FILLER PIC X(17) VALUE "A0CLIENTES".
+          02 FILLER PIC X(17) VALUE "A0FACTURAS".
           02 FILLER PIC X(17) VALUE "L".
-          02 FILLER PIC X(17) VALUE "A0FIN ".
+          02 FILLER PIC X(17) VALUE "A0SALIR".
       ********************************************
-          02 FILLER PIC 9(4) VALUE 0512.
-          02 FILLER PIC X(17) VALUE "M0TITULO".
-          02 FILLER PIC X(17) VALUE "S3AUTOR".
-          02 FILLER PIC X(17) VALUE "A0EDITORIAL".
-          02 FILLER PIC X(17) VALUE "A0A�O EDICION".
-          02 FILLER PIC X(17) VALUE "A0ISBN ".
-          02 FILLER PIC X(17) VALUE ALL " ".
-          02 FILLER PIC X(17) VALUE ALL " ".
+      * Menu de la carta: altas de platos, consulta de platos,        *
+      * impresion de la carta y copia de seguridad.                   *
       ********************************************
-          02 FILLER PIC 9(4) VALUE 0311.
-          02 FILLER PIC X(17) VALUE "A0NOMBRE".
-          02 FILLER PIC X(17) VALUE "A0APELLIDO 1".
-          02 FILLER PIC X(17) VALUE "A0APELLIDO 2".
-          02 FILLER PIC X(17) VALUE ALL " ".
-          02 FILLER PIC X(17) VALUE ALL " ".
-          02 FILLER PIC X(17) VALUE ALL " ".
+          02 FILLER PIC 9(4) VALUE 0612.
+          02 FILLER PIC X(17) VALUE "A0ALTAS PLATOS".
+          02 FILLER PIC X(17) VALUE "A0BUSCAR PLATO".
+          02 FILLER PIC X(17) VALUE "A0CARTA".
+          02 FILLER PIC X(17) VALUE "A0COPIA SEG.".
+          02 FILLER PIC X(17) VALUE "A0TASA IVA".
+          02 FILLER PIC X(17) VALUE "A0DEST. BACKUP".
           02 FILLER PIC X(17) VALUE ALL " ".
       *********************************************
        01 HANDLEMENU REDEFINES DATOSMENU1.
-          02 VMENUS OCCURS 3.
+          02 VMENUS OCCURS 2.
               03 NUMEROITENS PIC 99.
               03 ANCHOMENU PIC 99.
               03 VVMENUS OCCURS 7.
@@ -161,52 +156,42 @@
                WHEN 1
                  EVALUATE WHICH
                    WHEN 1
-                        CALL "ALTAS.COB"
+                        MOVE 0 TO T-MESA
+                        CALL "MESA.COB" USING T-MESA
                         PERFORM AJUSTAMENU
                    WHEN 2
-                        CALL "MODIFIC.COB" USING MODO
+                        CALL "RESERVA.COB"
                         PERFORM AJUSTAMENU
                    WHEN 3
-                        CALL "BAJAS.COB" USING MODO
+                        CALL "CLIE.COB"
                         PERFORM AJUSTAMENU
                    WHEN 4
-                        CALL "LISTADO.COB" USING MODO
-                        PERFORM AJUSTAMENU
-                   WHEN 5
-                        CALL "IMPRIMIR.COB"
+                        CALL "FACT.COB"
                         PERFORM AJUSTAMENU
-                   WHEN 7
+                   WHEN 6
                         MOVE 27 TO TECLAFUNC
                  END-EVALUATE
                WHEN 2
                  EVALUATE WHICH
                    WHEN 1
-                      MOVE 1 TO MODO
-                      PERFORM ACTMODOS
+                        CALL "ALTAS.COB"
+                        PERFORM AJUSTAMENU
                    WHEN 2
-                      PERFORM MOSTRARSUBMENU
-                      PERFORM INSTALMENU
+                        CALL "CONSULT.COB"
+                        PERFORM AJUSTAMENU
                    WHEN 3
-                      MOVE 3 TO MODO
-                      PERFORM ACTMODOS
+                        CALL "LISPLA.COB"
+                        PERFORM AJUSTAMENU
                    WHEN 4
-                      MOVE 4 TO MODO
-                      PERFORM ACTMODOS
+                        CALL "BAKU.COB"
+                        PERFORM AJUSTAMENU
                    WHEN 5
-                      MOVE 5 TO MODO
-                      PERFORM ACTMODOS
+                        CALL "IVA.COB"
+                        PERFORM AJUSTAMENU
+                   WHEN 6
+                        CALL "BAKDEST.COB"
+                        PERFORM AJUSTAMENU
                  END-EVALUATE
-               WHEN 3
-                 EVALUATE WHICH
-                   WHEN 1
-                      MOVE 6 TO MODO
-                      PERFORM ACTMODOS
-                   WHEN 2
-                      MOVE 7 TO MODO
-                      PERFORM ACTMODOS
-                   WHEN 3
-                      MOVE 8 TO MODO
-                      PERFORM ACTMODOS
              END-EVALUATE
            END-IF.
        ACTMODOS.
